@@ -22,7 +22,35 @@
                        ORGANIZATION IS INDEXED
                        ACCESS MODE IS DYNAMIC
                        RECORD KEY IS CEP
-                       FILE STATUS IS ST-ERRO. 
+                       ALTERNATE RECORD KEY IS
+                       CIDADE WITH DUPLICATES
+                       FILE STATUS IS ST-ERRO.
+      *
+           SELECT CADPRO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS DESC
+                                   WITH DUPLICATES
+                       FILE STATUS IS ST-ERRO3.
+      *
+           SELECT CADRAMO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODRAMO
+                       FILE STATUS IS ST-ERRO4.
+      *
+           SELECT CADUF ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODUF
+                       FILE STATUS IS ST-ERRO5.
+      *
+           SELECT CADDDD ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODDDD
+                       FILE STATUS IS ST-ERRO6.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -41,6 +69,9 @@
            03 EMAIL             PIC X(35).
            03 RAMO              PIC 9(01).
            03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
 
        FD CADEND
            LABEL RECORD IS STANDARD
@@ -52,6 +83,46 @@
            03 CIDADE         PIC X(20).
            03 UF             PIC X(02).
            03 UFTXT          PIC X(20).
+           03 STATUSEND      PIC X(01).
+           03 DATABAIXA2     PIC 9(08).
+           03 DATAULTALT2    PIC 9(08).
+
+       FD CADPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+           03 CODIGO            PIC 9(06).
+           03 DESC              PIC X(30).
+           03 UNIDADE           PIC X(02).
+           03 UNIDADETXT        PIC X(15).
+           03 TIPOPRODUTO       PIC 9(01).
+           03 TIPOTXT          PIC X(15).
+           03 FCNPJ             PIC 9(14).
+           03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
+           03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT3       PIC 9(08).
+
+       FD CADRAMO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADRAMO.DAT".
+       01 REGRAMO.
+           03 CODRAMO           PIC 9(01).
+           03 DESCRAMO          PIC X(20).
+
+       FD CADUF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADUF.DAT".
+       01 REGUF.
+           03 CODUF             PIC X(02).
+           03 DESCUF            PIC X(20).
+
+       FD CADDDD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADDDD.DAT".
+       01 REGDDD.
+           03 CODDDD            PIC 9(02).
+           03 DESCDDD           PIC X(20).
 
        WORKING-STORAGE SECTION.
        77 W-ACT                PIC 9(02) VALUE ZEROS.
@@ -61,11 +132,25 @@
           02 MENS1             PIC X(48) VALUE SPACES.
           02 MENS2             PIC ZZZ.
        01 W-SEL                PIC 9(01) VALUE ZEROS.
-       01 ST-ERRO              PIC X(02) VALUE "00". 
-
-       01 TBRAMO.
-           03 TBRAMO-ITEM OCCURS 9 TIMES.
-               05 TBRAMO PIC X(20).
+       01 ST-ERRO              PIC X(02) VALUE "00".
+       01 ST-ERRO3             PIC X(02) VALUE "00".
+       01 ST-ERRO4             PIC X(02) VALUE "00".
+       01 ST-ERRO5             PIC X(02) VALUE "00".
+       01 ST-ERRO6             PIC X(02) VALUE "00".
+       01 W-QTDARROBA          PIC 9(02) VALUE ZEROS.
+       01 W-QTDPONTO           PIC 9(02) VALUE ZEROS.
+       01 W-EMAILUSER          PIC X(35) VALUE SPACES.
+       01 W-EMAILDOM           PIC X(35) VALUE SPACES.
+       01 W-CNPJ-OK            PIC X(01) VALUE "S".
+       01 W-CNPJ-SOMA1         PIC 9(04) VALUE ZEROS.
+       01 W-CNPJ-SOMA2         PIC 9(04) VALUE ZEROS.
+       01 W-CNPJ-QUOC          PIC 9(04) VALUE ZEROS.
+       01 W-CNPJ-RESTO         PIC 9(02) VALUE ZEROS.
+       01 W-CNPJ-DV1           PIC 9(01) VALUE ZEROS.
+       01 W-CNPJ-DV2           PIC 9(01) VALUE ZEROS.
+       01 W-CNPJNUM            PIC 9(14) VALUE ZEROS.
+       01 W-CNPJ-DIGITOS REDEFINES W-CNPJNUM.
+           03 W-CNPJ-D         PIC 9(01) OCCURS 14 TIMES.
 
        SCREEN SECTION.
        01  CADASTROFOR.
@@ -168,17 +253,6 @@
                VALUE "9- ELETRONICA".        
 
        PROCEDURE DIVISION.
-       VETOR.
-           MOVE "METAL" TO TBRAMO-ITEM(1)
-           MOVE "TEXTO" TO TBRAMO-ITEM(2)
-           MOVE "AGRONEGOCIO" TO TBRAMO-ITEM(3)
-           MOVE "SAUDE" TO TBRAMO-ITEM(4)
-           MOVE "EDUCACAO" TO TBRAMO-ITEM(5)
-           MOVE "INDUSTRIA" TO TBRAMO-ITEM(6)
-           MOVE "VAREJO" TO TBRAMO-ITEM(7)
-           MOVE "TURISMO" TO TBRAMO-ITEM(8)
-           MOVE "ELETRONICA" TO TBRAMO-ITEM(9).
-
        R0.
            OPEN I-O CADFOR.
            IF ST-ERRO NOT = "00"  
@@ -195,7 +269,7 @@
            ELSE
                  NEXT SENTENCE.
        RA0.
-           OPEN INPUT CADEND.
+           OPEN I-O CADEND.
            IF ST-ERRO NOT = "00"  
               IF ST-ERRO = "30"
                  OPEN OUTPUT CADEND
@@ -209,8 +283,61 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       RB0.
+           OPEN INPUT CADPRO.
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 OPEN OUTPUT CADPRO
+                 CLOSE CADPRO
+                 OPEN INPUT CADPRO
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       RC0.
+           OPEN INPUT CADRAMO.
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 OPEN OUTPUT CADRAMO
+                 CLOSE CADRAMO
+                 OPEN INPUT CADRAMO
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADRAMO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       RD0.
+           OPEN INPUT CADUF.
+           IF ST-ERRO5 NOT = "00"
+              IF ST-ERRO5 = "30"
+                 OPEN OUTPUT CADUF
+                 CLOSE CADUF
+                 OPEN INPUT CADUF
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADUF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       RE0.
+           OPEN INPUT CADDDD.
+           IF ST-ERRO6 NOT = "00"
+              IF ST-ERRO6 = "30"
+                 OPEN OUTPUT CADDDD
+                 CLOSE CADDDD
+                 OPEN INPUT CADDDD
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADDDD" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
        INICIO.
-           MOVE ZEROS TO CNPJ FCEP NUMERO DDD TEL RAMO CEP
+           MOVE ZEROS TO CNPJ FCEP NUMERO DDD TEL RAMO CEP DATABAIXA
+           MOVE "A" TO STATUSFOR
            MOVE SPACES TO RAZAOSOCIAL NOMEFANTASIA COMPL EMAIL RAMOTXT
            MOVE SPACES TO LOGRADOURO BAIRRO CIDADE UF UFTXT.
 
@@ -221,7 +348,12 @@
            ACCEPT TCNPJ
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO ROT-FIM.     
+                   GO TO ROT-FIM.
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-FIM
+           IF W-CNPJ-OK NOT = "S"
+              MOVE "*** CNPJ INVALIDO - DIGITO VERIFICADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
 
        LER-FORNECEDOR.
            READ CADFOR
@@ -236,7 +368,59 @@
                 GO TO ROT-FIM
            ELSE
                 MOVE "*** FORNECEDOR AINDA NAO EXISTE ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM. 
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *
+      *****************************************
+      * VALIDACAO DO DIGITO VERIFICADOR DO CNPJ *
+      *****************************************
+      *
+       VALIDA-CNPJ.
+           MOVE "S" TO W-CNPJ-OK
+           MOVE CNPJ TO W-CNPJNUM
+           COMPUTE W-CNPJ-SOMA1 =
+               W-CNPJ-D(1) * 5 + W-CNPJ-D(2) * 4 + W-CNPJ-D(3) * 3
+             + W-CNPJ-D(4) * 2 + W-CNPJ-D(5) * 9 + W-CNPJ-D(6) * 8
+             + W-CNPJ-D(7) * 7 + W-CNPJ-D(8) * 6 + W-CNPJ-D(9) * 5
+             + W-CNPJ-D(10) * 4 + W-CNPJ-D(11) * 3 + W-CNPJ-D(12) * 2
+           DIVIDE W-CNPJ-SOMA1 BY 11 GIVING W-CNPJ-QUOC
+                                     REMAINDER W-CNPJ-RESTO
+           IF W-CNPJ-RESTO < 2
+              MOVE ZEROS TO W-CNPJ-DV1
+           ELSE
+              COMPUTE W-CNPJ-DV1 = 11 - W-CNPJ-RESTO.
+
+           COMPUTE W-CNPJ-SOMA2 =
+               W-CNPJ-D(1) * 6 + W-CNPJ-D(2) * 5 + W-CNPJ-D(3) * 4
+             + W-CNPJ-D(4) * 3 + W-CNPJ-D(5) * 2 + W-CNPJ-D(6) * 9
+             + W-CNPJ-D(7) * 8 + W-CNPJ-D(8) * 7 + W-CNPJ-D(9) * 6
+             + W-CNPJ-D(10) * 5 + W-CNPJ-D(11) * 4 + W-CNPJ-D(12) * 3
+             + W-CNPJ-DV1 * 2
+           DIVIDE W-CNPJ-SOMA2 BY 11 GIVING W-CNPJ-QUOC
+                                     REMAINDER W-CNPJ-RESTO
+           IF W-CNPJ-RESTO < 2
+              MOVE ZEROS TO W-CNPJ-DV2
+           ELSE
+              COMPUTE W-CNPJ-DV2 = 11 - W-CNPJ-RESTO.
+
+           IF W-CNPJ-D(13) NOT = W-CNPJ-DV1
+              MOVE "N" TO W-CNPJ-OK.
+           IF W-CNPJ-D(14) NOT = W-CNPJ-DV2
+              MOVE "N" TO W-CNPJ-OK.
+
+      *    UM CNPJ COM TODOS OS 14 DIGITOS IGUAIS (00000000000000,
+      *    11111111111111, ETC) PASSA NO CALCULO DO MODULO 11 MAS NAO
+      *    E UM CNPJ REAL - REJEITA COMO QUALQUER OUTRO INVALIDO.
+           IF W-CNPJ-D(1)  = W-CNPJ-D(2)  AND W-CNPJ-D(1) = W-CNPJ-D(3)
+          AND W-CNPJ-D(1)  = W-CNPJ-D(4)  AND W-CNPJ-D(1) = W-CNPJ-D(5)
+          AND W-CNPJ-D(1)  = W-CNPJ-D(6)  AND W-CNPJ-D(1) = W-CNPJ-D(7)
+          AND W-CNPJ-D(1)  = W-CNPJ-D(8)  AND W-CNPJ-D(1) = W-CNPJ-D(9)
+          AND W-CNPJ-D(1)  = W-CNPJ-D(10) AND W-CNPJ-D(1) = W-CNPJ-D(11)
+          AND W-CNPJ-D(1)  = W-CNPJ-D(12) AND W-CNPJ-D(1) = W-CNPJ-D(13)
+          AND W-CNPJ-D(1)  = W-CNPJ-D(14)
+              MOVE "N" TO W-CNPJ-OK.
+       VALIDA-CNPJ-FIM.
+           EXIT.
 
        R2.
            ACCEPT TRAZAOSOCIAL
@@ -262,15 +446,57 @@
               IF ST-ERRO = "23"
                  MOVE "* ESSE CEP AINDA NAO FOI CADASTRADO *" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R3
+                 GO TO R4A-PERGUNTA
               ELSE
                  MOVE "ERRO NA LEITURA DO CEP " TO MENS1
                  MOVE ST-ERRO TO MENS2
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM.
-           DISPLAY CADASTROFOR.          
+           DISPLAY CADASTROFOR.
+           GO TO R5.
+
+       R4A-PERGUNTA.
+           DISPLAY (23, 12) "CADASTRAR ESSE CEP AGORA (S/N) : ".
+           ACCEPT (23, 46) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE SPACES TO MENS
+              PERFORM ROT-MENS1
+              GO TO R3.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4A-PERGUNTA.
 
-       R5.                    
+       R4A-NOVOEND.
+           DISPLAY (20, 01) "LOGRADOURO: ".
+           ACCEPT  (20, 13) LOGRADOURO.
+           DISPLAY (20, 50) "BAIRRO: ".
+           ACCEPT  (20, 58) BAIRRO.
+           DISPLAY (21, 01) "CIDADE: ".
+           ACCEPT  (21, 09) CIDADE.
+           DISPLAY (21, 41) "UF: ".
+           ACCEPT  (21, 45) UF.
+           MOVE UF TO CODUF
+           READ CADUF
+           IF ST-ERRO5 = "23"
+              MOVE "*** UF INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4A-NOVOEND.
+           MOVE DESCUF TO UFTXT
+           MOVE ZEROS TO DATABAIXA2
+           MOVE "A" TO STATUSEND
+           ACCEPT DATAULTALT2 FROM DATE YYYYMMDD
+           WRITE REGEND
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+              MOVE "ERRO NA GRAVACAO DO CEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE "*** CEP CADASTRADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           DISPLAY CADASTROFOR.
+           GO TO R5.
+
+       R5.
            ACCEPT TNUMERO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01 
@@ -281,25 +507,56 @@
            IF W-ACT = 01 
                GO TO R5.      
 
-       R7. ACCEPT TDD    
+       R7. ACCEPT TDD
            ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-               GO TO R6.   
+           IF W-ACT = 01
+               GO TO R6.
+           MOVE DDD TO CODDDD
+           READ CADDDD
+           IF ST-ERRO6 = "23"
+               MOVE "*** DDD INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R7.
 
        R8. ACCEPT TTEL
            IF W-ACT = 01 
                GO TO R7.  
 
        R9. ACCEPT TEMAIL
-           IF W-ACT = 01 
-               GO TO R8.    
+           IF W-ACT = 01
+               GO TO R8.
+           MOVE ZEROS TO W-QTDARROBA
+           INSPECT EMAIL TALLYING W-QTDARROBA FOR ALL "@"
+           IF W-QTDARROBA NOT = 1
+               MOVE "*** EMAIL INVALIDO - FALTA O @ ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R9.
+           MOVE SPACES TO W-EMAILUSER W-EMAILDOM
+           UNSTRING EMAIL DELIMITED BY "@"
+               INTO W-EMAILUSER W-EMAILDOM
+           IF W-EMAILUSER = SPACES OR W-EMAILDOM = SPACES
+               MOVE "*** EMAIL INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R9.
+           MOVE ZEROS TO W-QTDPONTO
+           INSPECT W-EMAILDOM TALLYING W-QTDPONTO FOR ALL "."
+           IF W-QTDPONTO = ZEROS
+               MOVE "*** EMAIL INVALIDO - FALTA O DOMINIO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R9.
 
-       R10. 
+       R10.
            DISPLAY TELA2.
-           ACCEPT TRAMO   
-           IF W-ACT = 01 
+           ACCEPT TRAMO
+           IF W-ACT = 01
                GO TO R9.
-           MOVE TBRAMO-ITEM(RAMO) TO RAMOTXT.
+           MOVE RAMO TO CODRAMO
+           READ CADRAMO
+           IF ST-ERRO4 = "23"
+               MOVE "*** RAMO DE ATIVIDADE INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R10.
+           MOVE DESCRAMO TO RAMOTXT.
            DISPLAY CADASTROFOR.
 
            IF W-SEL = 1 
@@ -321,6 +578,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DATAULTALT FROM DATE YYYYMMDD
                 WRITE REGFOR
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -328,10 +586,16 @@
                       DISPLAY CADASTROFOR
                       GO TO INICIO.
                 IF ST-ERRO = "22"
-                  MOVE "* FORNECEDOR JA EXISTE!!!*" 
+                  MOVE "* FORNECEDOR JA EXISTE!!!*"
                   TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO INICIO
+                ELSE
+                IF ST-ERRO = "51" OR "61"
+                  MOVE "* CADFOR EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-WR1
                 ELSE
                       MOVE "ERRO NA GRAVACAO DE FORNCEDOR"
                                                        TO MENS
@@ -371,13 +635,36 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-VER1.
+                MOVE ZEROS TO CODIGO
+                START CADPRO KEY IS NOT LESS CODIGO INVALID KEY
+                   GO TO EXC-DL1.
+       EXC-VER2.
+                READ CADPRO NEXT
+                IF ST-ERRO3 = "10"
+                   GO TO EXC-DL1.
+                IF FCNPJ = CNPJ
+                   MOVE "*** CNPJ EM USO POR UM PRODUTO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROFOR
+                   GO TO INICIO.
+                GO TO EXC-VER2.
+
        EXC-DL1.
-                DELETE CADFOR RECORD
-                IF ST-ERRO = "00"
+                MOVE "I" TO STATUSFOR
+                ACCEPT DATABAIXA FROM DATE YYYYMMDD
+                MOVE DATABAIXA TO DATAULTALT
+                REWRITE REGFOR
+                IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO FORNECEDOR EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    DISPLAY CADASTROFOR
                    GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADFOR EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -397,19 +684,29 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT DATAULTALT FROM DATE YYYYMMDD
                 REWRITE REGFOR
                 IF ST-ERRO = "00" OR "02"
                    MOVE " REGISTRO DE FORNECEDOR ALTERADO      " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    DISPLAY CADASTROFOR
                    GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADFOR EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW1.
                 MOVE "ERRO NA EXCLUSAO DE FORNECEDOR"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
            CLOSE CADFOR
-           CLOSE CADEND.
+           CLOSE CADEND
+           CLOSE CADPRO
+           CLOSE CADRAMO
+           CLOSE CADUF
+           CLOSE CADDDD.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
