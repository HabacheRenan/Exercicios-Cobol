@@ -0,0 +1,419 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP010.
+      ************************
+      * PROGRAMA PARA CADASTRAR PEDIDO DE COMPRA *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPEDIDO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS NUMPEDIDO
+                       FILE STATUS IS ST-ERRO.
+      *
+           SELECT CADFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CNPJ
+                       ALTERNATE RECORD KEY IS NOMEFANTASIA
+                       WITH DUPLICATES
+                       FILE STATUS IS ST-ERRO.
+      *
+           SELECT CADPRO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       FILE STATUS IS ST-ERRO
+                       ALTERNATE RECORD KEY IS DESC
+                                   WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPEDIDO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPEDIDO.DAT".
+       01 REGPEDIDO.
+           03 NUMPEDIDO         PIC 9(06).
+           03 PCNPJ             PIC 9(14).
+           03 PCODIGO           PIC 9(06).
+           03 QTDPEDIDA         PIC 9(06).
+           03 STATUSPEDIDO      PIC X(01).
+           03 DATAPEDIDO        PIC 9(08).
+           03 DATARECEB         PIC 9(08).
+
+       FD CADFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.DAT".
+       01 REGFOR.
+           03 CNPJ              PIC 9(14).
+           03 RAZAOSOCIAL       PIC X(35).
+           03 NOMEFANTASIA      PIC X(12).
+           03 FCEP              PIC 9(09).
+           03 NUMERO            PIC 9(05).
+           03 COMPL             PIC X(12).
+           03 DDD               PIC 9(02).
+           03 TEL               PIC 9(09).
+           03 EMAIL             PIC X(35).
+           03 RAMO              PIC 9(01).
+           03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
+
+       FD CADPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+           03 CODIGO            PIC 9(06).
+           03 DESC              PIC X(30).
+           03 UNIDADE           PIC X(02).
+           03 UNIDADETXT        PIC X(15).
+           03 TIPOPRODUTO       PIC 9(01).
+           03 TIPOTXT          PIC X(15).
+           03 FCNPJ             PIC 9(14).
+           03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
+           03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT2       PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-STATUSANT          PIC X(01) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  CADASTROPEDIDO.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "**************** CADASTRO DE PEDIDO DE CO".
+           05  LINE 01  COLUMN 43
+               VALUE  "MPRA ****************".
+           05  LINE 03  COLUMN 01
+               VALUE  " NUMERO DO PEDIDO:".
+           05  LINE 05  COLUMN 01
+               VALUE  " CNPJ DO FORNECEDOR:".
+           05  LINE 07  COLUMN 01
+               VALUE  " CODIGO DO PRODUTO:".
+           05  LINE 09  COLUMN 01
+               VALUE  " QUANTIDADE PEDIDA:".
+           05  LINE 11  COLUMN 01
+               VALUE  " STATUS (P-PENDENTE  R-RECEBIDO  C-CANCELAD".
+           05  LINE 11  COLUMN 43
+               VALUE  "O):".
+           05  TNUMPEDIDO
+               LINE 03  COLUMN 20  PIC 9(06)
+               USING  NUMPEDIDO.
+           05  TPCNPJ
+               LINE 05  COLUMN 22  PIC 9(14)
+               USING  PCNPJ.
+           05  TPCODIGO
+               LINE 07  COLUMN 21  PIC 9(06)
+               USING  PCODIGO.
+           05  TQTDPEDIDA
+               LINE 09  COLUMN 21  PIC 9(06)
+               USING  QTDPEDIDA.
+           05  TSTATUSPEDIDO
+               LINE 11  COLUMN 47  PIC X(01)
+               USING  STATUSPEDIDO.
+
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O CADPEDIDO.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPEDIDO
+                 CLOSE CADPEDIDO
+                 MOVE "*** ARQUIVO CADPEDIDO FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R00
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPEDIDO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RA0.
+           OPEN INPUT CADFOR.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFOR
+                 CLOSE CADFOR
+                 OPEN INPUT CADFOR
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RB0.
+           OPEN I-O CADPRO.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPRO
+                 CLOSE CADPRO
+                 OPEN I-O CADPRO
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INICIO.
+           MOVE ZEROS TO NUMPEDIDO PCNPJ PCODIGO QTDPEDIDA
+           MOVE SPACES TO STATUSPEDIDO.
+
+           DISPLAY CADASTROPEDIDO.
+
+       R0.
+           ACCEPT TNUMPEDIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+       LER-PEDIDO.
+           READ CADPEDIDO
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE STATUSPEDIDO TO W-STATUSANT
+                MOVE "*** PEDIDO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO AO LER CADPEDIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** PEDIDO NAO CADASTRADO AINDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R1.
+           ACCEPT TPCNPJ
+           IF W-ACT = 01
+                   GO TO R0.
+           MOVE PCNPJ TO CNPJ
+           READ CADFOR
+           IF ST-ERRO = "23"
+               MOVE "* CNPJ NAO EXISTE, USE O SCP002 *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO CNPJ" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R2.
+           ACCEPT TPCODIGO
+           IF W-ACT = 01
+                   GO TO R1.
+           MOVE PCODIGO TO CODIGO
+           READ CADPRO
+           IF ST-ERRO = "23"
+               MOVE "* PRODUTO NAO EXISTE, USE O SCP003 *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO PRODUTO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R3.
+           ACCEPT TQTDPEDIDA
+           IF W-ACT = 01
+                   GO TO R2.
+
+       R4.
+           ACCEPT TSTATUSPEDIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF STATUSPEDIDO NOT = "P" AND NOT = "R" AND NOT = "C"
+              MOVE "* DIGITE APENAS P, R  ou  C *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           IF W-SEL = 0 AND STATUSPEDIDO NOT = "P"
+              MOVE "* NOVO PEDIDO DEVE COMECAR PENDENTE (P) *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           DISPLAY CADASTROPEDIDO.
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                ACCEPT DATAPEDIDO FROM DATE YYYYMMDD
+                MOVE ZEROS TO DATARECEB
+                WRITE REGPEDIDO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INICIO.
+                IF ST-ERRO = "22"
+                  MOVE "* PEDIDO JA EXISTE!!! *"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INICIO
+                ELSE
+                IF ST-ERRO = "51" OR "61"
+                  MOVE "* CADPEDIDO EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-WR1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PEDIDO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO INICIO
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      DISPLAY CADASTROPEDIDO
+                      GO TO R1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADPEDIDO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO PEDIDO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADPEDIDO EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                IF STATUSPEDIDO = "R" AND W-STATUSANT NOT = "R"
+                   PERFORM RECEBER-PEDIDO THRU RECEBER-PEDIDO-FIM.
+       ALT-RW2.
+                REWRITE REGPEDIDO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADPEDIDO EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW2.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO PEDIDO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       RECEBER-PEDIDO.
+                MOVE PCODIGO TO CODIGO
+                READ CADPRO
+                IF ST-ERRO = "00"
+                   ADD QTDPEDIDA TO QUANTIDADE
+                   ACCEPT DATAULTALT2 FROM DATE YYYYMMDD
+                   PERFORM RECEBER-RW1 THRU RECEBER-RW1-FIM
+                   ACCEPT DATARECEB FROM DATE YYYYMMDD
+                ELSE
+                   MOVE "ERRO AO ATUALIZAR ESTOQUE DO PRODUTO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       RECEBER-PEDIDO-FIM.
+                EXIT.
+      *
+       RECEBER-RW1.
+                REWRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                   GO TO RECEBER-RW1-FIM.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADPRO EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO RECEBER-RW1.
+                MOVE "ERRO NA ATUALIZACAO DO ESTOQUE DO PRODUTO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+       RECEBER-RW1-FIM.
+                EXIT.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADPEDIDO
+           CLOSE CADFOR
+           CLOSE CADPRO.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (20, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (20, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
