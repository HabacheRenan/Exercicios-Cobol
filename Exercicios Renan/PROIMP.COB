@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROIMP.
+      ************************
+      * PROGRAMA PARA CARGA DO CADASTRO DE PRODUTO A PARTIR DO TXT *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPRO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       FILE STATUS IS ST-ERRO
+                       ALTERNATE RECORD KEY IS DESC
+                                   WITH DUPLICATES.
+
+           SELECT CADPROS ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+           03 CODIGO            PIC 9(06).
+           03 DESC              PIC X(30).
+           03 UNIDADE           PIC X(02).
+           03 UNIDADETXT        PIC X(15).
+           03 TIPOPRODUTO       PIC 9(01).
+           03 TIPOTXT          PIC X(15).
+           03 FCNPJ             PIC 9(14).
+           03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
+           03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT        PIC 9(08).
+       FD CADPROS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROS.TXT".
+       01 REGPROS            PIC X(114).
+       01 REGPROS-TAG REDEFINES REGPROS.
+           03 TAGTXT          PIC X(09).
+           03 FILLER          PIC X(91).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 MENS                 PIC X(50) VALUE SPACES.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-TOTINC              PIC 9(06) VALUE ZEROS.
+       01 W-TOTALT              PIC 9(06) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 LIMPAR.
+           05 BLANK SCREEN.
+           05 LINE 4 COLUMN 1
+               VALUE "O PRODUTO DO CODIGO ".
+           05 LINE 4 COLUMN 28
+               VALUE " FOI CARREGADO DO ARQUIVO".
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADPROS.
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPROS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+                 NEXT SENTENCE.
+       R0A.
+           OPEN I-O CADPRO.
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-ARQUIVO.
+           READ CADPROS
+           IF ST-ERRO = "10"
+                MOVE "FIM DE ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF TAGTXT = "CABECALHO"
+                GO TO LER-ARQUIVO.
+           IF TAGTXT = "RODAPE TO"
+                MOVE "FIM DE ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       INC-WR1.
+           MOVE REGPROS TO REGPRO
+           DISPLAY LIMPAR
+           DISPLAY (4, 21) CODIGO
+           WRITE REGPRO
+           IF ST-ERRO = "22"
+                GO TO ALT-RW1.
+           IF ST-ERRO = "51" OR "61"
+                MOVE "CADPRO EM USO - AGUARDANDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-WR1.
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+                MOVE "ERRO NA INCLUSAO DO PRODUTO DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO LER-ARQUIVO.
+           ADD 1 TO W-TOTINC
+           MOVE "PRODUTO INCLUIDO DO ARQUIVO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO LER-ARQUIVO.
+
+       ALT-RW1.
+           REWRITE REGPRO
+           IF ST-ERRO = "51" OR "61"
+                MOVE "CADPRO EM USO - AGUARDANDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ALT-RW1.
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+                MOVE "ERRO NA ATUALIZACAO DO PRODUTO DO ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO LER-ARQUIVO.
+           ADD 1 TO W-TOTALT
+           MOVE "PRODUTO ATUALIZADO DO ARQUIVO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO LER-ARQUIVO.
+
+       ROT-FIM.
+           CLOSE CADPRO.
+       ROT-FIM1.
+           CLOSE CADPROS.
+       ROT-FIM2.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
