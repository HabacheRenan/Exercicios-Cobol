@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENDIMP.
+      ************************
+      * PROGRAMA PARA CARGA DO CADASTRO DE ENDERECO A PARTIR DO TXT *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADEND ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CEP
+                       ALTERNATE RECORD KEY IS
+                       CIDADE WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCEPS ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEND.DAT".
+       01 REGEND.
+           03 CEP            PIC 9(09).
+           03 LOGRADOURO     PIC X(35).
+           03 BAIRRO         PIC X(20).
+           03 CIDADE         PIC X(20).
+           03 UF             PIC X(02).
+           03 UFTXT          PIC X(20).
+           03 STATUSEND      PIC X(01).
+           03 DATABAIXA      PIC 9(08).
+           03 DATAULTALT     PIC 9(08).
+
+       FD CADCEPS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEPS.TXT".
+       01 REGCEPS            PIC X(123).
+       01 REGCEPS-TAG REDEFINES REGCEPS.
+           03 TAGTXT          PIC X(09).
+           03 FILLER          PIC X(77).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 MENS                 PIC X(50) VALUE SPACES.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-TOTINC              PIC 9(06) VALUE ZEROS.
+       01 W-TOTALT              PIC 9(06) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 LIMPAR.
+           05 BLANK SCREEN.
+           05 LINE 4 COLUMN 4
+               VALUE "O CEP ".
+           05 LINE 4 COLUMN 20
+               VALUE " FOI CARREGADO DO ARQUIVO".
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADCEPS.
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEPS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+                 NEXT SENTENCE.
+       R0A.
+           OPEN I-O CADEND.
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADEND" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-ARQUIVO.
+           READ CADCEPS
+           IF ST-ERRO = "10"
+                MOVE "FIM DE ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF TAGTXT = "CABECALHO"
+                GO TO LER-ARQUIVO.
+           IF TAGTXT = "RODAPE TO"
+                MOVE "FIM DE ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       INC-WR1.
+           MOVE REGCEPS TO REGEND
+           DISPLAY LIMPAR
+           DISPLAY (4, 10) CEP
+           WRITE REGEND
+           IF ST-ERRO = "22"
+                GO TO ALT-RW1.
+           IF ST-ERRO = "51" OR "61"
+                MOVE "CADEND EM USO - AGUARDANDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-WR1.
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+                MOVE "ERRO NA INCLUSAO DO CEP DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO LER-ARQUIVO.
+           ADD 1 TO W-TOTINC
+           MOVE "CEP INCLUIDO DO ARQUIVO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO LER-ARQUIVO.
+
+       ALT-RW1.
+           REWRITE REGEND
+           IF ST-ERRO = "51" OR "61"
+                MOVE "CADEND EM USO - AGUARDANDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ALT-RW1.
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+                MOVE "ERRO NA ATUALIZACAO DO CEP DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO LER-ARQUIVO.
+           ADD 1 TO W-TOTALT
+           MOVE "CEP ATUALIZADO DO ARQUIVO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO LER-ARQUIVO.
+
+       ROT-FIM.
+           CLOSE CADEND.
+       ROT-FIM1.
+           CLOSE CADCEPS.
+       ROT-FIM2.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
