@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUNCTXT.
+      ************************
+      * PROGRAMA PARA TRANSFORMAR OS CADASTROS DE FUNCIONARIO EM TXT *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFOLHAS ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.DAT".
+       01 REGFOLHA.
+           03 CODIGO        PIC 9(06).
+           03 NOME          PIC X(30).
+           03 TIPOSALARIO   PIC X(01).
+           03 SALARIOBASE   PIC 9(06)V99.
+           03 NUMFILHOS     PIC 9(02).
+           03 DEPARTAMENTO  PIC 9(02).
+           03 FUNC          PIC X(01).
+           03 BRUTO         PIC 9(09)V99.
+           03 DEPTXT        PIC X(10).
+           03 TXTFUNC       PIC X(25).
+           03 INSS          PIC 9(06)V99.
+           03 IMPOSTO       PIC 9(06)V99.
+           03 SALFAMI       PIC 9(06)V99.
+           03 SALIQ         PIC 9(06)V99.
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
+
+       FD CADFOLHAS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHAS.TXT".
+       01 REGFOLHAS            PIC X(164).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       77 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01 LIMPAR.
+           05 BLANK SCREEN.
+           05 LINE 4 COLUMN 3
+               VALUE "O CODIGO ".
+           05 LINE 4 COLUMN 24
+               VALUE " FOI CADASTRADO NO ARQUIVO".
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADFOLHA.
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOLHA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0A.
+           OPEN OUTPUT CADFOLHAS.
+
+       LER-ARQUIVO.
+           READ CADFOLHA NEXT
+           IF ST-ERRO = "10"
+                MOVE "FIM DE ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       INC-WR1.
+           MOVE REGFOLHA TO REGFOLHAS
+           DISPLAY LIMPAR
+           DISPLAY (4, 13) CODIGO
+           WRITE REGFOLHAS
+           IF ST-ERRO = "00" OR "02"
+               MOVE "CODIGO GRAVADO NO ARQUIVO " TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO LER-ARQUIVO.
+       ROT-FIM.
+           CLOSE CADFOLHA.
+           CLOSE CADFOLHAS.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
