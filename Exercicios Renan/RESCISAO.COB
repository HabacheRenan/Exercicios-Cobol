@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESCISAO.
+      *******************************
+      * PROGRAMA PARA CALCULO DE RESCISAO DE FUNCIONARIO *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADFOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.DAT".
+       01 REGFOLHA.
+           03 CODIGO        PIC 9(06).
+           03 NOME          PIC X(30).
+           03 TIPOSALARIO   PIC X(01).
+           03 SALARIOBASE   PIC 9(06)V99.
+           03 NUMFILHOS     PIC 9(02).
+           03 DEPARTAMENTO  PIC 9(02).
+           03 FUNC          PIC X(01).
+           03 BRUTO         PIC 9(09)V99.
+           03 DEPTXT        PIC X(10).
+           03 TXTFUNC       PIC X(25).
+           03 INSS          PIC 9(06)V99.
+           03 IMPOSTO       PIC 9(06)V99.
+           03 SALFAMI       PIC 9(06)V99.
+           03 SALIQ         PIC 9(06)V99.
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL          PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 LIMPA          PIC X(55) VALUE SPACES.
+       01 W-MOTIVO       PIC X(01) VALUE SPACES.
+       01 W-ADMIS        PIC 9(08) VALUE ZEROS.
+       01 W-ADMIS-G REDEFINES W-ADMIS.
+           03 ANO-ADM    PIC 9(04).
+           03 MES-ADM    PIC 9(02).
+           03 DIA-ADM    PIC 9(02).
+       01 W-DEMIS        PIC 9(08) VALUE ZEROS.
+       01 W-DEMIS-G REDEFINES W-DEMIS.
+           03 ANO-DEM    PIC 9(04).
+           03 MES-DEM    PIC 9(02).
+           03 DIA-DEM    PIC 9(02).
+       01 MESES-ANO      PIC 9(02) VALUE ZEROS.
+       01 MESES-TOTAL    PIC 9(04) VALUE ZEROS.
+       01 SALDOSALARIO   PIC 9(09)V99 VALUE ZEROS.
+       01 AVISOPREVIO    PIC 9(09)V99 VALUE ZEROS.
+       01 DECIMOPROP     PIC 9(09)V99 VALUE ZEROS.
+       01 FERIASPROP     PIC 9(09)V99 VALUE ZEROS.
+       01 FERIASTERCO    PIC 9(09)V99 VALUE ZEROS.
+       01 FGTSMES        PIC 9(09)V99 VALUE ZEROS.
+       01 FGTSTOTAL      PIC 9(09)V99 VALUE ZEROS.
+       01 FGTSMULTA      PIC 9(09)V99 VALUE ZEROS.
+       01 TOTALRESCISAO  PIC 9(09)V99 VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+           03 FILLER    PIC X(09) VALUE "CODIGO: ".
+           03 DETCODIGO PIC 9(06) VALUE ZEROS.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 FILLER    PIC X(06) VALUE "NOME: ".
+           03 DETNOME   PIC X(30) VALUE SPACES.
+
+       01 DET3.
+           03 FILLER      PIC X(16) VALUE "SALDO SALARIO: ".
+           03 DETSALDO    PIC 9(09)V99 VALUE ZEROS.
+           03 FILLER      PIC X(16) VALUE " AVISO PREVIO: ".
+           03 DETAVISO    PIC 9(09)V99 VALUE ZEROS.
+
+       01 DET4.
+           03 FILLER      PIC X(11) VALUE "13 PROP.: ".
+           03 DET13PROP   PIC 9(09)V99 VALUE ZEROS.
+           03 FILLER      PIC X(12) VALUE " FERIAS PR: ".
+           03 DETFERPROP  PIC 9(09)V99 VALUE ZEROS.
+           03 FILLER      PIC X(09) VALUE " + 1/3: ".
+           03 DETFERTERC  PIC 9(09)V99 VALUE ZEROS.
+
+       01 DET5.
+           03 FILLER      PIC X(08) VALUE "FGTS: ".
+           03 DETFGTS     PIC 9(09)V99 VALUE ZEROS.
+           03 FILLER      PIC X(15) VALUE " MULTA 40%: ".
+           03 DETMULTA    PIC 9(09)V99 VALUE ZEROS.
+
+       01 DET6.
+           03 FILLER      PIC X(22) VALUE "TOTAL DA RESCISAO: ".
+           03 DETTOTAL    PIC 9(09)V99 VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELARES.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " FATEC ZONA LESTE         ***   CALCULO DE".
+           05  LINE 02  COLUMN 44
+               VALUE  " RESCISAO  ***".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN I-O  CADFOLHA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADFOLHA NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADFOLHA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-001.
+           DISPLAY  TELARES.
+
+       R0.
+           DISPLAY (04, 01) "CODIGO DO FUNCIONARIO: ".
+           ACCEPT  (04, 25) CODIGO.
+           IF CODIGO = ZEROS
+              GO TO ROT-FIM.
+           MOVE CODIGO TO CODIGO
+           READ CADFOLHA
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0.
+           IF STATUSFUNC = "I"
+              MOVE "*** FUNCIONARIO JA FOI DESLIGADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0.
+
+       R1.
+           MOVE DATAADMISSAO TO W-ADMIS.
+           DISPLAY (06, 01) "DATA ADMISSAO  (AAAAMMDD): ".
+           DISPLAY (06, 29) W-ADMIS.
+           DISPLAY (07, 01) "DATA DEMISSAO  (AAAAMMDD): ".
+           ACCEPT  (07, 29) W-DEMIS.
+           DISPLAY (08, 01) "MOTIVO (S=SEM CAUSA  C=COM CAUSA): ".
+           ACCEPT  (08, 37) W-MOTIVO.
+           IF W-MOTIVO NOT = "S" AND W-MOTIVO NOT = "C"
+              MOVE "* DIGITE APENAS S OU C *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-DEMIS < W-ADMIS
+              MOVE "* DATA DEMISSAO ANTERIOR A ADMISSAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+
+       ROT-CALC.
+           COMPUTE MESES-TOTAL ROUNDED =
+              ((ANO-DEM - ANO-ADM) * 12) + (MES-DEM - MES-ADM).
+           IF DIA-DEM NOT < DIA-ADM
+              ADD 1 TO MESES-TOTAL.
+           IF MESES-TOTAL > 12
+              DIVIDE MESES-TOTAL BY 12 GIVING W-CONT
+                 REMAINDER MESES-ANO
+           ELSE
+              MOVE MESES-TOTAL TO MESES-ANO.
+           IF DIA-DEM NOT < 15
+              ADD 1 TO MESES-ANO.
+
+           COMPUTE SALDOSALARIO ROUNDED = (SALARIOBASE / 30) * DIA-DEM.
+           COMPUTE DECIMOPROP ROUNDED = (SALARIOBASE / 12) * MESES-ANO.
+           COMPUTE FERIASPROP ROUNDED = (SALARIOBASE / 12) * MESES-ANO.
+           COMPUTE FERIASTERCO ROUNDED = FERIASPROP / 3.
+           COMPUTE FGTSMES ROUNDED = SALARIOBASE * 0,08.
+           COMPUTE FGTSTOTAL ROUNDED = FGTSMES * MESES-TOTAL.
+
+           MOVE ZEROS TO AVISOPREVIO FGTSMULTA
+           IF W-MOTIVO = "S"
+              MOVE SALARIOBASE TO AVISOPREVIO
+              COMPUTE FGTSMULTA ROUNDED = FGTSTOTAL * 0,40.
+
+           COMPUTE TOTALRESCISAO ROUNDED =
+              SALDOSALARIO + AVISOPREVIO + DECIMOPROP +
+              FERIASPROP + FERIASTERCO + FGTSMULTA.
+
+       ROT-MONTAR.
+           MOVE CODIGO       TO DETCODIGO
+           MOVE NOME         TO DETNOME
+           MOVE SALDOSALARIO TO DETSALDO
+           MOVE AVISOPREVIO  TO DETAVISO
+           MOVE DECIMOPROP   TO DET13PROP
+           MOVE FERIASPROP   TO DETFERPROP
+           MOVE FERIASTERCO  TO DETFERTERC
+           MOVE FGTSTOTAL    TO DETFGTS
+           MOVE FGTSMULTA    TO DETMULTA
+           MOVE TOTALRESCISAO TO DETTOTAL
+           DISPLAY (10, 01) DET2
+           DISPLAY (12, 01) DET3
+           DISPLAY (14, 01) DET4
+           DISPLAY (16, 01) DET5
+           DISPLAY (18, 01) DET6.
+
+       ROT-FECHAR.
+           DISPLAY (20, 01) "ENCERRAR ESTE FUNCIONARIO AGORA (S/N): ".
+           ACCEPT  (20, 40) W-OPCAO.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO ENCERRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FECHAR.
+           MOVE "I" TO STATUSFUNC
+           MOVE W-DEMIS TO DATABAIXA
+       ROT-FECHAR2.
+           REWRITE REGFOLHA
+           IF ST-ERRO = "00" OR ST-ERRO = "02"
+              MOVE "*** FUNCIONARIO ENCERRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+           IF ST-ERRO = "51" OR "61"
+              MOVE "* CADFOLHA EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FECHAR2.
+           MOVE "ERRO NO ENCERRAMENTO DO FUNCIONARIO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFOLHA.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
