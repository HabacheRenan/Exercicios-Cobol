@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP011.
+      ************************
+      * PROGRAMA PARA CADASTRAR PERIODO DE FERIAS DO FUNCIONARIO *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFERIAS ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS NUMFERIAS
+                       ALTERNATE RECORD KEY IS FCODIGO
+                                   WITH DUPLICATES
+                       FILE STATUS IS ST-ERRO.
+      *
+           SELECT CADFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFERIAS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFERIAS.DAT".
+       01 REGFERIAS.
+           03 NUMFERIAS         PIC 9(06).
+           03 FCODIGO           PIC 9(06).
+           03 PERIODOAQINI      PIC 9(08).
+           03 PERIODOAQFIM      PIC 9(08).
+           03 DIASDIREITO       PIC 9(02).
+           03 DIASGOZADOS       PIC 9(02).
+           03 DATAGOZO          PIC 9(08).
+           03 STATUSFERIAS      PIC X(01).
+
+       FD CADFOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.DAT".
+       01 REGFOLHA.
+           03 CODIGO        PIC 9(06).
+           03 NOME          PIC X(30).
+           03 TIPOSALARIO   PIC X(01).
+           03 SALARIOBASE   PIC 9(06)V99.
+           03 NUMFILHOS     PIC 9(02).
+           03 DEPARTAMENTO  PIC 9(02).
+           03 FUNC          PIC X(01).
+           03 BRUTO         PIC 9(09)V99.
+           03 DEPTXT        PIC X(10).
+           03 TXTFUNC       PIC X(25).
+           03 INSS          PIC 9(06)V99.
+           03 IMPOSTO       PIC 9(06)V99.
+           03 SALFAMI       PIC 9(06)V99.
+           03 SALIQ         PIC 9(06)V99.
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01  CADASTROFERIAS.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "**************** CADASTRO DE FERIAS DO FUN".
+           05  LINE 01  COLUMN 43
+               VALUE  "CIONARIO ****************".
+           05  LINE 03  COLUMN 01
+               VALUE  " NUMERO DO REGISTRO:".
+           05  LINE 05  COLUMN 01
+               VALUE  " CODIGO DO FUNCIONARIO:".
+           05  LINE 07  COLUMN 01
+               VALUE  " PERIODO AQUISITIVO - INICIO (AAAAMMDD):".
+           05  LINE 09  COLUMN 01
+               VALUE  " PERIODO AQUISITIVO - FIM    (AAAAMMDD):".
+           05  LINE 11  COLUMN 01
+               VALUE  " DIAS DE DIREITO:".
+           05  LINE 13  COLUMN 01
+               VALUE  " STATUS (P-PENDENTE  G-GOZADA):".
+           05  TNUMFERIAS
+               LINE 03  COLUMN 22  PIC 9(06)
+               USING  NUMFERIAS.
+           05  TFCODIGO
+               LINE 05  COLUMN 25  PIC 9(06)
+               USING  FCODIGO.
+           05  TPERIODOAQINI
+               LINE 07  COLUMN 42  PIC 9(08)
+               USING  PERIODOAQINI.
+           05  TPERIODOAQFIM
+               LINE 09  COLUMN 42  PIC 9(08)
+               USING  PERIODOAQFIM.
+           05  TDIASDIREITO
+               LINE 11  COLUMN 19  PIC 9(02)
+               USING  DIASDIREITO.
+           05  TSTATUSFERIAS
+               LINE 13  COLUMN 33  PIC X(01)
+               USING  STATUSFERIAS.
+
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O CADFERIAS.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFERIAS
+                 CLOSE CADFERIAS
+                 MOVE "*** ARQUIVO CADFERIAS FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R00
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFERIAS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RA0.
+           OPEN INPUT CADFOLHA.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFOLHA
+                 CLOSE CADFOLHA
+                 OPEN INPUT CADFOLHA
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOLHA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INICIO.
+           MOVE ZEROS TO NUMFERIAS FCODIGO PERIODOAQINI PERIODOAQFIM
+           MOVE 30 TO DIASDIREITO
+           MOVE ZEROS TO DIASGOZADOS DATAGOZO
+           MOVE SPACES TO STATUSFERIAS.
+
+           DISPLAY CADASTROFERIAS.
+
+       R0.
+           ACCEPT TNUMFERIAS
+           IF NUMFERIAS = ZEROS
+               GO TO ROT-FIM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+       LER-FERIAS.
+           READ CADFERIAS
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE "*** REGISTRO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO AO LER CADFERIAS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** REGISTRO NAO CADASTRADO AINDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R1.
+           ACCEPT TFCODIGO
+           IF W-ACT = 01
+                   GO TO R0.
+           MOVE FCODIGO TO CODIGO
+           READ CADFOLHA
+           IF ST-ERRO = "23"
+               MOVE "* FUNCIONARIO NAO EXISTE, USE O PROGRFP *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO FUNCIONARIO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R2.
+           ACCEPT TPERIODOAQINI
+           IF W-ACT = 01
+                   GO TO R1.
+
+       R3.
+           ACCEPT TPERIODOAQFIM
+           IF W-ACT = 01
+                   GO TO R2.
+
+       R4.
+           ACCEPT TDIASDIREITO
+           IF W-ACT = 01
+                   GO TO R3.
+
+       R5.
+           ACCEPT TSTATUSFERIAS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF STATUSFERIAS NOT = "P" AND NOT = "G"
+              MOVE "* DIGITE APENAS P  ou  G *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           IF STATUSFERIAS = "G"
+              PERFORM GOZAR-FERIAS THRU GOZAR-FERIAS-FIM.
+           DISPLAY CADASTROFERIAS.
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INICIO.
+                IF ST-ERRO = "22"
+                  MOVE "* REGISTRO JA EXISTE!!! *"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INICIO
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FERIAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO INICIO
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      DISPLAY CADASTROFERIAS
+                      GO TO R1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFERIAS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO DE FERIAS EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE FERIAS"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       GOZAR-FERIAS.
+                MOVE DIASDIREITO TO DIASGOZADOS
+                ACCEPT DATAGOZO FROM DATE YYYYMMDD.
+       GOZAR-FERIAS-FIM.
+                EXIT.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADFERIAS
+           CLOSE CADFOLHA.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (20, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (20, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
