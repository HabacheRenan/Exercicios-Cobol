@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATEXP.
+      ************************
+      * PROGRAMA BATCH NOTURNO - GERA OS TRES ARQUIVOS TXT *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CNPJ
+                       ALTERNATE RECORD KEY IS
+                       NOMEFANTASIA WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFORS ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADPRO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       FILE STATUS IS ST-ERRO
+                       ALTERNATE RECORD KEY IS DESC
+                                   WITH DUPLICATES.
+
+           SELECT CADPROS ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADEND ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CEP
+                       ALTERNATE RECORD KEY IS
+                       CIDADE WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCEPS ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.DAT".
+       01 REGFOR.
+           03 CNPJ              PIC 9(14).
+           03 RAZAOSOCIAL       PIC X(35).
+           03 NOMEFANTASIA      PIC X(12).
+           03 FCEP               PIC 9(09).
+           03 NUMERO            PIC 9(05).
+           03 COMPL             PIC X(12).
+           03 DDD               PIC 9(02).
+           03 TEL               PIC 9(09).
+           03 EMAIL             PIC X(35).
+           03 RAMO              PIC 9(01).
+           03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
+       FD CADFORS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFORS.TXT".
+       01 REGFORS            PIC X(171).
+
+       FD CADPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+           03 CODIGO            PIC 9(06).
+           03 DESC              PIC X(30).
+           03 UNIDADE           PIC X(02).
+           03 UNIDADETXT        PIC X(15).
+           03 TIPOPRODUTO       PIC 9(01).
+           03 TIPOTXT          PIC X(15).
+           03 FCNPJ             PIC 9(14).
+           03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
+           03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT2       PIC 9(08).
+       FD CADPROS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROS.TXT".
+       01 REGPROS            PIC X(114).
+
+       FD CADEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEND.DAT".
+       01 REGEND.
+           03 CEP            PIC 9(09).
+           03 LOGRADOURO     PIC X(35).
+           03 BAIRRO         PIC X(20).
+           03 CIDADE         PIC X(20).
+           03 UF             PIC X(02).
+           03 UFTXT          PIC X(20).
+           03 STATUSEND      PIC X(01).
+           03 DATABAIXA2     PIC 9(08).
+           03 DATAULTALT3    PIC 9(08).
+       FD CADCEPS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEPS.TXT".
+       01 REGCEPS            PIC X(123).
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 MENS                 PIC X(50) VALUE SPACES.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-TOTREG              PIC 9(06) VALUE ZEROS.
+       01 W-HOJE-TEMPLATE       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE REDEFINES W-HOJE-TEMPLATE.
+           03 ANOHOJE           PIC 9(04).
+           03 MESHOJE           PIC 9(02).
+           03 DIAHOJE           PIC 9(02).
+
+       01 CABFOR.
+           03 FILLER            PIC X(20) VALUE "CABECALHO CADFOR DT=".
+           03 CABFOR-DIA        PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CABFOR-MES        PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CABFOR-ANO        PIC 9(04).
+           03 FILLER            PIC X(141) VALUE SPACES.
+       01 RODFOR.
+           03 FILLER            PIC X(20) VALUE "RODAPE TOTAL REGS = ".
+           03 RODFOR-TOT        PIC Z(5)9.
+           03 FILLER            PIC X(145) VALUE SPACES.
+
+       01 CABPRO.
+           03 FILLER            PIC X(30) VALUE
+              "CABECALHO CADPRO DT=".
+           03 CABPRO-DIA        PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CABPRO-MES        PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CABPRO-ANO        PIC 9(04).
+           03 FILLER            PIC X(74) VALUE SPACES.
+       01 RODPRO.
+           03 FILLER            PIC X(30) VALUE
+              "RODAPE TOTAL REGS = ".
+           03 RODPRO-TOT        PIC Z(5)9.
+           03 FILLER            PIC X(78) VALUE SPACES.
+
+       01 CABEND.
+           03 FILLER            PIC X(30) VALUE
+              "CABECALHO CADEND DT=".
+           03 CABEND-DIA        PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CABEND-MES        PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CABEND-ANO        PIC 9(04).
+           03 FILLER            PIC X(83) VALUE SPACES.
+       01 RODEND.
+           03 FILLER            PIC X(30) VALUE
+              "RODAPE TOTAL REGS = ".
+           03 RODEND-TOT        PIC Z(5)9.
+           03 FILLER            PIC X(87) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE-TEMPLATE FROM DATE YYYYMMDD.
+           DISPLAY "*** BATEXP - INICIO DA EXPORTACAO NOTURNA ***".
+           PERFORM BAT-FOR THRU BAT-FOR-FIM.
+           PERFORM BAT-PRO THRU BAT-PRO-FIM.
+           PERFORM BAT-END THRU BAT-END-FIM.
+           DISPLAY "*** BATEXP - FIM DA EXPORTACAO NOTURNA ***".
+           GO TO ROT-FIM.
+      *
+      **************************************
+      * EXPORTACAO DO CADASTRO DE FORNECEDOR *
+      **************************************
+      *
+       BAT-FOR.
+           MOVE ZEROS TO W-TOTREG
+           OPEN INPUT CADFOR.
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "BATEXP: ERRO NA ABERTURA DO ARQUIVO CADFOR"
+                 GO TO BAT-FOR-FIM.
+           OPEN OUTPUT CADFORS.
+           MOVE DIAHOJE TO CABFOR-DIA
+           MOVE MESHOJE TO CABFOR-MES
+           MOVE ANOHOJE TO CABFOR-ANO
+           MOVE CABFOR TO REGFORS
+           WRITE REGFORS.
+       BAT-FOR-LER.
+           READ CADFOR NEXT
+           IF ST-ERRO = "10"
+                GO TO BAT-FOR-END.
+           MOVE REGFOR TO REGFORS
+           WRITE REGFORS
+           ADD 1 TO W-TOTREG
+           GO TO BAT-FOR-LER.
+       BAT-FOR-END.
+           MOVE W-TOTREG TO RODFOR-TOT
+           MOVE RODFOR TO REGFORS
+           WRITE REGFORS.
+           CLOSE CADFOR.
+           CLOSE CADFORS.
+           DISPLAY "BATEXP: CADFOR EXPORTADO - TOTAL:" W-TOTREG.
+       BAT-FOR-FIM.
+           EXIT.
+      *
+      ***********************************
+      * EXPORTACAO DO CADASTRO DE PRODUTO *
+      ***********************************
+      *
+       BAT-PRO.
+           MOVE ZEROS TO W-TOTREG
+           OPEN INPUT CADPRO.
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "BATEXP: ERRO NA ABERTURA DO ARQUIVO CADPRO"
+                 GO TO BAT-PRO-FIM.
+           OPEN OUTPUT CADPROS.
+           MOVE DIAHOJE TO CABPRO-DIA
+           MOVE MESHOJE TO CABPRO-MES
+           MOVE ANOHOJE TO CABPRO-ANO
+           MOVE CABPRO TO REGPROS
+           WRITE REGPROS.
+       BAT-PRO-LER.
+           READ CADPRO NEXT
+           IF ST-ERRO = "10"
+                GO TO BAT-PRO-END.
+           MOVE REGPRO TO REGPROS
+           WRITE REGPROS
+           ADD 1 TO W-TOTREG
+           GO TO BAT-PRO-LER.
+       BAT-PRO-END.
+           MOVE W-TOTREG TO RODPRO-TOT
+           MOVE RODPRO TO REGPROS
+           WRITE REGPROS.
+           CLOSE CADPRO.
+           CLOSE CADPROS.
+           DISPLAY "BATEXP: CADPRO EXPORTADO - TOTAL:" W-TOTREG.
+       BAT-PRO-FIM.
+           EXIT.
+      *
+      ************************************
+      * EXPORTACAO DO CADASTRO DE ENDERECO *
+      ************************************
+      *
+       BAT-END.
+           MOVE ZEROS TO W-TOTREG
+           OPEN INPUT CADEND.
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "BATEXP: ERRO NA ABERTURA DO ARQUIVO CADEND"
+                 GO TO BAT-END-FIM.
+           OPEN OUTPUT CADCEPS.
+           MOVE DIAHOJE TO CABEND-DIA
+           MOVE MESHOJE TO CABEND-MES
+           MOVE ANOHOJE TO CABEND-ANO
+           MOVE CABEND TO REGCEPS
+           WRITE REGCEPS.
+       BAT-END-LER.
+           READ CADEND NEXT
+           IF ST-ERRO = "10"
+                GO TO BAT-END-END.
+           MOVE REGEND TO REGCEPS
+           WRITE REGCEPS
+           ADD 1 TO W-TOTREG
+           GO TO BAT-END-LER.
+       BAT-END-END.
+           MOVE W-TOTREG TO RODEND-TOT
+           MOVE RODEND TO REGCEPS
+           WRITE REGCEPS.
+           CLOSE CADEND.
+           CLOSE CADCEPS.
+           DISPLAY "BATEXP: CADEND EXPORTADO - TOTAL:" W-TOTREG.
+       BAT-END-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           STOP RUN.
