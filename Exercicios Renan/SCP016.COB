@@ -0,0 +1,359 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP016.
+      ************************
+      * PROGRAMA PARA CADASTRAR FORNECEDOR POR PRODUTO *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS NUMPROFOR
+                       FILE STATUS IS ST-ERRO
+                       ALTERNATE RECORD KEY IS PFCODIGO
+                                   WITH DUPLICATES.
+      *
+           SELECT CADPRO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       FILE STATUS IS ST-ERRO
+                       ALTERNATE RECORD KEY IS DESC
+                                   WITH DUPLICATES.
+      *
+           SELECT CADFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CNPJ
+                       ALTERNATE RECORD KEY IS NOMEFANTASIA
+                       WITH DUPLICATES
+                       FILE STATUS IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROFOR.DAT".
+       01 REGPROFOR.
+           03 NUMPROFOR         PIC 9(06).
+           03 PFCODIGO          PIC 9(06).
+           03 PFCNPJ            PIC 9(14).
+           03 PFPRECO           PIC 9(09)V99.
+
+       FD CADPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+           03 CODIGO            PIC 9(06).
+           03 DESC              PIC X(30).
+           03 UNIDADE           PIC X(02).
+           03 UNIDADETXT        PIC X(15).
+           03 TIPOPRODUTO       PIC 9(01).
+           03 TIPOTXT          PIC X(15).
+           03 FCNPJ             PIC 9(14).
+           03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
+           03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT2       PIC 9(08).
+
+       FD CADFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.DAT".
+       01 REGFOR.
+           03 CNPJ              PIC 9(14).
+           03 RAZAOSOCIAL       PIC X(35).
+           03 NOMEFANTASIA      PIC X(12).
+           03 FCEP              PIC 9(09).
+           03 NUMERO            PIC 9(05).
+           03 COMPL             PIC X(12).
+           03 DDD               PIC 9(02).
+           03 TEL               PIC 9(09).
+           03 EMAIL             PIC X(35).
+           03 RAMO              PIC 9(01).
+           03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01  CADASTROPROFOR.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "********* CADASTRO DE FORNECEDOR POR PROD".
+           05  LINE 01  COLUMN 43
+               VALUE  "UTO *********".
+           05  LINE 03  COLUMN 01
+               VALUE  " NUMERO DO REGISTRO :".
+           05  LINE 05  COLUMN 01
+               VALUE  " CODIGO DO PRODUTO  :".
+           05  LINE 07  COLUMN 01
+               VALUE  " CNPJ DO FORNECEDOR :".
+           05  LINE 09  COLUMN 01
+               VALUE  " PRECO PRATICADO    :".
+           05  TNUMPROFOR
+               LINE 03  COLUMN 23  PIC 9(06)
+               USING  NUMPROFOR.
+           05  TPFCODIGO
+               LINE 05  COLUMN 23  PIC 9(06)
+               USING  PFCODIGO.
+           05  TPFCNPJ
+               LINE 07  COLUMN 23  PIC 9(14)
+               USING  PFCNPJ.
+           05  TPFPRECO
+               LINE 09  COLUMN 23  PIC 9(09)V99
+               USING  PFPRECO.
+
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O CADPROFOR.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPROFOR
+                 CLOSE CADPROFOR
+                 OPEN I-O CADPROFOR
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPROFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RA0.
+           OPEN INPUT CADPRO.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPRO
+                 CLOSE CADPRO
+                 OPEN INPUT CADPRO
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RB0.
+           OPEN INPUT CADFOR.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFOR
+                 CLOSE CADFOR
+                 OPEN INPUT CADFOR
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INICIO.
+           MOVE ZEROS TO NUMPROFOR PFCODIGO PFCNPJ PFPRECO.
+
+           DISPLAY CADASTROPROFOR.
+
+       R0.
+           ACCEPT TNUMPROFOR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+       LER-PROFOR.
+           READ CADPROFOR
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE "*** REGISTRO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO AO LER CADPROFOR" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** REGISTRO NAO CADASTRADO AINDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R1.
+           ACCEPT TPFCODIGO
+           IF W-ACT = 01
+                   GO TO R0.
+           MOVE PFCODIGO TO CODIGO
+           READ CADPRO
+           IF ST-ERRO = "23"
+               MOVE "* PRODUTO NAO EXISTE, USE O SCP003 *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO PRODUTO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R2.
+           ACCEPT TPFCNPJ
+           IF W-ACT = 01
+                   GO TO R1.
+           MOVE PFCNPJ TO CNPJ
+           READ CADFOR
+           IF ST-ERRO = "23"
+               MOVE "* CNPJ NAO EXISTE, USE O SCP002 *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO CNPJ" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R3.
+           ACCEPT TPFPRECO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           DISPLAY CADASTROPROFOR.
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPROFOR
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INICIO.
+                IF ST-ERRO = "22"
+                  MOVE "* REGISTRO JA EXISTE!!! *"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INICIO
+                ELSE
+                IF ST-ERRO = "51" OR "61"
+                  MOVE "* CADPROFOR EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-WR1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPROFOR"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO INICIO
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      DISPLAY CADASTROPROFOR
+                      GO TO R1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADPROFOR RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADPROFOR EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGPROFOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADPROFOR EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADPROFOR
+           CLOSE CADFOR
+           CLOSE CADPRO.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (20, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (20, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
