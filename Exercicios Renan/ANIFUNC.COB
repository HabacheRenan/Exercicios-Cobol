@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANIFUNC.
+      *******************************
+      * PROGRAMA PARA RELATORIO DE ANIVERSARIANTES E IDADE DOS FUNCIONARIOS *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADFOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.DAT".
+       01 REGFOLHA.
+           03 CODIGO        PIC 9(06).
+           03 NOME          PIC X(30).
+           03 TIPOSALARIO   PIC X(01).
+           03 SALARIOBASE   PIC 9(06)V99.
+           03 NUMFILHOS     PIC 9(02).
+           03 DEPARTAMENTO  PIC 9(02).
+           03 FUNC          PIC X(01).
+           03 BRUTO         PIC 9(09)V99.
+           03 DEPTXT        PIC X(10).
+           03 TXTFUNC       PIC X(25).
+           03 INSS          PIC 9(06)V99.
+           03 IMPOSTO       PIC 9(06)V99.
+           03 SALFAMI       PIC 9(06)V99.
+           03 SALIQ         PIC 9(06)V99.
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL        PIC 9(01) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+       01 CONLIN       PIC 9(03) VALUE 001.
+       01 LIN          PIC 9(03) VALUE ZEROS.
+       01 W-HOJE-TEMPLATE PIC 9(08) VALUE ZEROS.
+       01 W-HOJE REDEFINES W-HOJE-TEMPLATE.
+           03 ANOHOJE   PIC 9(04).
+           03 MESHOJE   PIC 9(02).
+           03 DIAHOJE   PIC 9(02).
+       01 W-NASC        PIC 9(08) VALUE ZEROS.
+       01 W-NASC-G REDEFINES W-NASC.
+           03 ANONASC   PIC 9(04).
+           03 MESNASC   PIC 9(02).
+           03 DIANASC   PIC 9(02).
+       01 IDADE        PIC 9(03) VALUE ZEROS.
+       01 ANIVTXT      PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+           03 FILLER    PIC X(06) VALUE "NOME: ".
+           03 DETNOME   PIC X(30) VALUE SPACES.
+
+       01 DET3.
+           03 FILLER      PIC X(21) VALUE "DATA NASC(AAAAMMDD): ".
+           03 DETDATANASC PIC 9(08) VALUE ZEROS.
+           03 FILLER      PIC X(08) VALUE " IDADE: ".
+           03 DETIDADE    PIC ZZ9   VALUE ZEROS.
+
+       01 DET4.
+           03 DETANIV     PIC X(30) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELAANI.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " FATEC ZONA LESTE         ***   RELATORIO DE".
+           05  LINE 02  COLUMN 46
+               VALUE  " ANIVERSARIANTES  ***".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADFOLHA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADFOLHA NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADFOLHA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+           ACCEPT W-HOJE-TEMPLATE FROM DATE YYYYMMDD.
+
+       INC-001.
+           DISPLAY  TELAANI.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADFOLHA NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFOLHA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF STATUSFUNC = "I"
+              GO TO INC-RD2.
+
+       ROT-CALC.
+           MOVE DATANASC TO W-NASC
+           COMPUTE IDADE = ANOHOJE - ANONASC
+           IF MESHOJE < MESNASC
+              SUBTRACT 1 FROM IDADE
+           ELSE
+              IF MESHOJE = MESNASC AND DIAHOJE < DIANASC
+                 SUBTRACT 1 FROM IDADE.
+           MOVE SPACES TO ANIVTXT
+           IF MESNASC = MESHOJE
+              MOVE "*** ANIVERSARIANTE DO MES ***" TO ANIVTXT.
+
+       ROT-MONTAR.
+           MOVE NOME     TO DETNOME
+           MOVE DATANASC TO DETDATANASC
+           MOVE IDADE    TO DETIDADE
+           MOVE ANIVTXT  TO DETANIV
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET3
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET4
+           ADD 3 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA RELATORIO : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 40) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELAANI
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFOLHA.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
