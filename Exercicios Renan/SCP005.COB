@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP005.
+      ************************
+      * PROGRAMA PARA CADASTRAR UNIDADE DE MEDIDA DO PRODUTO *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADUNID ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODUNID
+                       FILE STATUS IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUNID
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADUNID.DAT".
+       01 REGUNID.
+           03 CODUNID           PIC X(02).
+           03 DESCUNID          PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01  CADASTROUNID.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "****************** CADASTRO DE UNIDADE DE ".
+           05  LINE 01  COLUMN 44
+               VALUE  "MEDIDA DO PRODUTO ******************".
+           05  LINE 03  COLUMN 01
+               VALUE  " CODIGO:     DESCRICAO DA UNIDADE:".
+           05  TCODUNID
+               LINE 03  COLUMN 09  PIC X(02)
+               USING  CODUNID.
+           05  TDESCUNID
+               LINE 03  COLUMN 36  PIC X(15)
+               USING  DESCUNID.
+
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O CADUNID.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADUNID
+                 CLOSE CADUNID
+                 MOVE "*** ARQUIVO CADUNID FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R00
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADUNID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INICIO.
+           MOVE SPACES TO CODUNID DESCUNID.
+
+           DISPLAY CADASTROUNID.
+
+       R0.
+           ACCEPT TCODUNID
+           IF CODUNID = SPACES
+               GO TO ROT-FIM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R0.
+
+       LER-UNID.
+           READ CADUNID
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE "*** UNIDADE JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA DE CADUNID" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** UNIDADE NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R1.
+           ACCEPT TDESCUNID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R0.
+           DISPLAY CADASTROUNID.
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 25) "DADOS OK (S/N): ".
+                ACCEPT (22, 43) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROUNID
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGUNID
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      DISPLAY CADASTROUNID
+                      GO TO INICIO.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (22, 25)
+                "N=NOVO REGISTRO A=ALTERAR E=EXCLUIR".
+                ACCEPT (22, 66) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 25) MENS
+                IF W-OPCAO = "N"
+                   GO TO INICIO
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      DISPLAY CADASTROUNID
+                      GO TO R1.
+       EXC-OPC.
+                DISPLAY (22, 25) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROUNID
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADUNID RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO UNIDADE EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (22, 25) "ALTERAR? (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** UNIDADE NAO ALTERADA *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROUNID
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGUNID
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA ALTERACAO DA UNIDADE"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADUNID.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
