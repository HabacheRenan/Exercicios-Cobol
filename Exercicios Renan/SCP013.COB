@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP013.
+      ************************
+      * PROGRAMA PARA CADASTRAR FAIXA DE DESCONTO DO IMPOSTO DE RENDA *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFXIRPF ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS NUMFAIXA
+                       FILE STATUS IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFXIRPF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFXIRPF.DAT".
+       01 REGFXIRPF.
+           03 NUMFAIXA          PIC 9(01).
+           03 VALORDE           PIC 9(09)V99.
+           03 VALORATE          PIC 9(09)V99.
+           03 ALIQUOTA          PIC 9(02)V99.
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01  CADASTROFXIRPF.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "*************** CADASTRO DE FAIXA DE DESCO".
+           05  LINE 01  COLUMN 43
+               VALUE  "NTO DO IMPOSTO DE RENDA ***************".
+           05  LINE 03  COLUMN 01
+               VALUE  " FAIXA:".
+           05  LINE 05  COLUMN 01
+               VALUE  " VALOR DE:".
+           05  LINE 07  COLUMN 01
+               VALUE  " VALOR ATE:".
+           05  LINE 09  COLUMN 01
+               VALUE  " ALIQUOTA (%):".
+           05  TNUMFAIXA
+               LINE 03  COLUMN 09  PIC 9(01)
+               USING  NUMFAIXA.
+           05  TVALORDE
+               LINE 05  COLUMN 12  PIC 9(09)V99
+               USING  VALORDE.
+           05  TVALORATE
+               LINE 07  COLUMN 13  PIC 9(09)V99
+               USING  VALORATE.
+           05  TALIQUOTA
+               LINE 09  COLUMN 16  PIC 9(02)V99
+               USING  ALIQUOTA.
+
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O CADFXIRPF.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFXIRPF
+                 CLOSE CADFXIRPF
+                 MOVE "*** ARQUIVO CADFXIRPF FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R00
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFXIRPF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INICIO.
+           MOVE ZEROS TO NUMFAIXA VALORDE VALORATE ALIQUOTA.
+
+           DISPLAY CADASTROFXIRPF.
+
+       R0.
+           ACCEPT TNUMFAIXA
+           IF NUMFAIXA = ZEROS
+               GO TO ROT-FIM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+       LER-FAIXA.
+           READ CADFXIRPF
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE "*** FAIXA JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA DE CADFXIRPF" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** FAIXA NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R1.
+           ACCEPT TVALORDE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R0.
+
+       R2.
+           ACCEPT TVALORATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1.
+
+       R3.
+           ACCEPT TALIQUOTA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           DISPLAY CADASTROFXIRPF.
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 25) "DADOS OK (S/N): ".
+                ACCEPT (22, 43) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROFXIRPF
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFXIRPF
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      DISPLAY CADASTROFXIRPF
+                      GO TO INICIO.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (22, 25)
+                "N=NOVO REGISTRO A=ALTERAR E=EXCLUIR".
+                ACCEPT (22, 66) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 25) MENS
+                IF W-OPCAO = "N"
+                   GO TO INICIO
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      DISPLAY CADASTROFXIRPF
+                      GO TO R1.
+       EXC-OPC.
+                DISPLAY (22, 25) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROFXIRPF
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFXIRPF RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** FAIXA EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (22, 25) "ALTERAR? (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FAIXA NAO ALTERADA *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROFXIRPF
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFXIRPF
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA ALTERACAO DA FAIXA"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADFXIRPF.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
