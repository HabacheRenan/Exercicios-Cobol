@@ -18,6 +18,22 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS DESC
                                    WITH DUPLICATES.
+      *
+       SELECT RELPRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+       SELECT CADEMPRESA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+       SELECT CADPROFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMPROFOR
+                    FILE STATUS  IS ST-ERRO4
+                    ALTERNATE RECORD KEY IS PFCODIGO
+                                   WITH DUPLICATES.
        DATA DIVISION.
        FILE SECTION.
       *
@@ -33,7 +49,29 @@
            03 TIPOTXT          PIC X(15).
            03 FCNPJ             PIC 9(14).
            03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
            03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT        PIC 9(08).
+
+       FD RELPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CONSPRO.TXT".
+       01 REGREL               PIC X(90).
+      *
+       FD CADEMPRESA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEMPRESA.TXT".
+       01 REGEMPRESA.
+           03 NOMEEMPRESA       PIC X(16).
+      *
+       FD CADPROFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROFOR.DAT".
+       01 REGPROFOR.
+           03 NUMPROFOR         PIC 9(06).
+           03 PFCODIGO          PIC 9(06).
+           03 PFCNPJ            PIC 9(14).
+           03 PFPRECO           PIC 9(09)V99.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -41,13 +79,26 @@
        01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRO2     PIC X(02) VALUE "00".
+       01 ST-ERRO3     PIC X(02) VALUE "00".
+       01 ST-ERRO4     PIC X(02) VALUE "00".
+       01 W-QTDFOR     PIC 9(04) VALUE ZEROS.
+       01 W-EMPRESA    PIC X(16) VALUE "FATEC ZONA LESTE".
+       01 W-IMPR       PIC X(01) VALUE "N".
+       01 W-IMPR-ABERTO PIC X(01) VALUE "N".
        01 W-ACT        PIC 9(02) VALUE ZEROS.
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(55) VALUE SPACES.
        01 SOLIC        PIC X(20) VALUE SPACES.
        01 CONLIN       PIC 9(03) VALUE 001.
+       01 LIN          PIC 9(03) VALUE ZEROS.
        01 CODENTR      PIC 9(09) VALUE ZEROS.
        01 DESCENTR     PIC X(35) VALUE SPACES.
+       01 W-MODOBUSCA  PIC X(01) VALUE SPACES.
+       01 W-LENBUSCA   PIC 9(02) VALUE ZEROS.
+       01 W-MAXPOS     PIC 9(02) VALUE ZEROS.
+       01 W-K          PIC 9(02) VALUE ZEROS.
+       01 W-TOTENC     PIC 9(04) VALUE ZEROS.
       *-----------------------------------------------------------------
       *
       ******************
@@ -73,15 +124,29 @@
            03 FILLER     PIC X(13) VALUE "QUANTIDADE: ".
            03 DETQTD     PIC 9(06) VALUE ZEROS.
            03 FILLER     PIC X(08) VALUE " PRECO: ".
-           03 DETPRECO   PIC 9(09)V99 VALUE ZEROS.         
+           03 DETPRECO   PIC 9(09)V99 VALUE ZEROS.
+
+       01 DET5.
+           03 FILLER     PIC X(35)
+              VALUE "FORNECEDORES CADASTRADOS (SCP016): ".
+           03 DETQTDFOR  PIC ZZZ9 VALUE ZEROS.
+
+       01 DETENC.
+           03 FILLER     PIC X(23) VALUE "REGISTROS ENCONTRADOS: ".
+           03 DETTOTENC  PIC ZZZ9.
 
        SCREEN SECTION.
 
        01  TELAPRO.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  " FATEC ZONA LESTE         ***   CONSULTA".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 01
+               VALUE  " ".
+           05  TEMPRESA1
+               LINE 02  COLUMN 02  PIC X(16)
+               USING  W-EMPRESA.
+           05  LINE 02  COLUMN 18
+               VALUE  "         ***   CONSULTA".
+           05  LINE 02  COLUMN 41
                VALUE  " DE PRODUTO  ***".
            05  LINE 04  COLUMN 01 
                VALUE  " CODIGO :               DESCRICAO : ".
@@ -97,6 +162,12 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           OPEN INPUT CADEMPRESA
+           IF ST-ERRO2 = "00"
+              READ CADEMPRESA
+              IF ST-ERRO2 = "00"
+                 MOVE NOMEEMPRESA TO W-EMPRESA.
+           CLOSE CADEMPRESA.
       *
        INC-OP1.
            OPEN INPUT  CADPRO
@@ -112,13 +183,28 @@
            ELSE
                NEXT SENTENCE.
 
+       INC-OP1B.
+           OPEN INPUT CADPROFOR
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 OPEN OUTPUT CADPROFOR
+                 CLOSE CADPROFOR
+                 OPEN INPUT CADPROFOR
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADPROFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
        INC-001.
            MOVE ZEROS TO CODENTR
            MOVE SPACES TO DESCENTR
+           MOVE SPACES TO W-MODOBUSCA
            DISPLAY  TELAPRO.
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/DESCRICAO."
+            "SOLIC.=> F1=FIM  F2=P/DESCRICAO  F3=P/PARTE DA DESCRICAO."
            ACCEPT TCODENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -126,7 +212,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -135,11 +223,11 @@
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001.
-           GO TO INC-RD2.
+           GO TO INC-CONTA1.
 
        INC-001B.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CODIGO "
+            "SOLIC.=> F1=FIM  F2=P/CODIGO  F3=P/PARTE DA DESCRICAO. "
            ACCEPT TDESCENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -147,7 +235,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001A.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -156,7 +246,125 @@
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
-       
+           GO TO INC-CONTA2.
+
+       INC-001C.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=FIM  F2=VOLTA  - DIGITE PARTE DA DESCRICAO  "
+           ACCEPT TDESCENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPRO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001C.
+           MOVE "P" TO W-MODOBUSCA
+           MOVE 30 TO W-LENBUSCA.
+       INC-001C-LEN.
+           IF W-LENBUSCA = ZEROS
+              GO TO INC-001C-SCAN.
+           IF DESCENTR(W-LENBUSCA:1) NOT = SPACE
+              GO TO INC-001C-SCAN.
+           SUBTRACT 1 FROM W-LENBUSCA
+           GO TO INC-001C-LEN.
+       INC-001C-SCAN.
+           IF W-LENBUSCA = ZEROS
+              MOVE "*** DIGITE UM TEXTO PARA BUSCA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001C.
+           MOVE ZEROS TO CODIGO
+           START CADPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-CONTA3.
+
+       INC-CONTA1.
+           MOVE ZEROS TO W-TOTENC.
+       INC-CONTA1A.
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO INC-CONTA1-FIM.
+           IF CODIGO NOT = CODENTR
+              GO TO INC-CONTA1-FIM.
+           ADD 1 TO W-TOTENC
+           GO TO INC-CONTA1A.
+       INC-CONTA1-FIM.
+           MOVE CODENTR TO CODIGO
+           START CADPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           GO TO ROT-IMPR-PERG.
+
+       INC-CONTA2.
+           MOVE ZEROS TO W-TOTENC.
+       INC-CONTA2A.
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO INC-CONTA2-FIM.
+           IF DESC NOT = DESCENTR
+              GO TO INC-CONTA2-FIM.
+           ADD 1 TO W-TOTENC
+           GO TO INC-CONTA2A.
+       INC-CONTA2-FIM.
+           MOVE DESCENTR TO DESC
+           START CADPRO KEY IS NOT LESS DESC INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           GO TO ROT-IMPR-PERG.
+
+       INC-CONTA3.
+           MOVE ZEROS TO W-TOTENC.
+       INC-CONTA3A.
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO INC-CONTA3-FIM.
+           COMPUTE W-MAXPOS = 31 - W-LENBUSCA
+           MOVE 1 TO W-K.
+       INC-CONTA3B.
+           IF W-K > W-MAXPOS
+              GO TO INC-CONTA3A.
+           IF DESC(W-K:W-LENBUSCA) = DESCENTR(1:W-LENBUSCA)
+              ADD 1 TO W-TOTENC
+              GO TO INC-CONTA3A.
+           ADD 1 TO W-K
+           GO TO INC-CONTA3B.
+       INC-CONTA3-FIM.
+           MOVE ZEROS TO CODIGO
+           START CADPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           GO TO ROT-IMPR-PERG.
+
+       ROT-IMPR-PERG.
+           DISPLAY (23, 13) " *** IMPRIMIR RELATORIO EM ARQUIVO : . ***"
+           MOVE "N" TO W-OPCAO
+           ACCEPT  (23, 47) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  IF W-IMPR-ABERTO = "S"
+                     CLOSE RELPRO.
+           IF W-OPCAO = "S"
+                  OPEN OUTPUT RELPRO
+                  MOVE "S" TO W-IMPR
+                  MOVE "S" TO W-IMPR-ABERTO
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-IMPR-PERG.
+           MOVE "N" TO W-IMPR.
+           GO TO INC-RD2.
+
        INC-RD2.
            DISPLAY (23, 13) LIMPA
            READ CADPRO NEXT
@@ -171,8 +379,23 @@
                  GO TO ROT-FIM
            ELSE
               NEXT SENTENCE.
+           IF W-MODOBUSCA = "P"
+              GO TO INC-SUBTEST.
+           GO TO ROT-MONTAR.
+
+       INC-SUBTEST.
+           COMPUTE W-MAXPOS = 31 - W-LENBUSCA
+           MOVE 1 TO W-K.
+       INC-SUBTEST2.
+           IF W-K > W-MAXPOS
+              GO TO INC-RD2.
+           IF DESC(W-K:W-LENBUSCA) = DESCENTR(1:W-LENBUSCA)
+              GO TO ROT-MONTAR.
+           ADD 1 TO W-K
+           GO TO INC-SUBTEST2.
 
        ROT-MONTAR.
+           PERFORM CONTA-FOR THRU CONTA-FOR-FIM
            MOVE CODIGO TO DETCODIGO
            MOVE DESC  TO DETDESCR
            MOVE UNIDADETXT TO DETUNIDADE
@@ -180,6 +403,7 @@
            MOVE FCNPJ     TO DETCNPJ
            MOVE QUANTIDADE     TO DETQTD
            MOVE PRECO     TO DETPRECO
+           MOVE W-QTDFOR  TO DETQTDFOR
            COMPUTE LIN = CONLIN + 3
            DISPLAY (LIN, 01) DET2
            COMPUTE LIN = CONLIN + 3
@@ -189,10 +413,41 @@
            ADD 1 TO CONLIN
            COMPUTE LIN = CONLIN + 3
            DISPLAY (LIN, 01) DET4
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET5
            ADD 3 TO CONLIN
+           IF W-IMPR = "S"
+              MOVE DET2 TO REGREL
+              WRITE REGREL
+              MOVE DET3 TO REGREL
+              WRITE REGREL
+              MOVE DET4 TO REGREL
+              WRITE REGREL
+              MOVE DET5 TO REGREL
+              WRITE REGREL
+              MOVE SPACES TO REGREL
+              WRITE REGREL.
            IF CONLIN < 17
                   GO TO INC-RD2.
 
+      *
+       CONTA-FOR.
+           MOVE ZEROS TO W-QTDFOR
+           MOVE CODIGO TO PFCODIGO
+           START CADPROFOR KEY IS NOT LESS PFCODIGO INVALID KEY
+                 GO TO CONTA-FOR-FIM.
+       CONTA-FOR-A.
+           READ CADPROFOR NEXT
+           IF ST-ERRO4 NOT = "00"
+              GO TO CONTA-FOR-FIM.
+           IF PFCODIGO NOT = CODIGO
+              GO TO CONTA-FOR-FIM.
+           ADD 1 TO W-QTDFOR
+           GO TO CONTA-FOR-A.
+       CONTA-FOR-FIM.
+           EXIT.
+
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
            MOVE "S" TO W-OPCAO
@@ -225,14 +480,34 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE CADPRO.
+           CLOSE CADPROFOR.
+           IF W-IMPR-ABERTO = "S"
+              CLOSE RELPRO.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
            STOP RUN.
       *
       **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       ROT-CABEC.
+           MOVE W-TOTENC TO DETTOTENC
+           DISPLAY (23, 13) DETENC
+           MOVE ZEROS TO W-CONT.
+       ROT-CABEC2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-CABEC2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
