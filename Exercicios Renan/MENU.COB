@@ -15,36 +15,104 @@
       *        ACCESS MODE  IS DYNAMIC
       *        RECORD KEY   IS CLK00101
       *        FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADLOG ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT CADEMPRESA ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS ST-ERRO2.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
       * COPY CDA000.BOK
+      *
+       FD CADLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOG.TXT".
+       01 REGLOG.
+           03 LOG-DATA       PIC 9(08).
+           03 FILLER         PIC X(01) VALUE SPACE.
+           03 LOG-HORA       PIC 9(06).
+           03 FILLER         PIC X(01) VALUE SPACE.
+           03 LOG-OPERCOD    PIC 9(06).
+           03 FILLER         PIC X(01) VALUE SPACE.
+           03 LOG-OPERADOR   PIC X(30).
+           03 FILLER         PIC X(01) VALUE SPACE.
+           03 LOG-PROGR      PIC X(08).
+      *
+       FD CADEMPRESA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEMPRESA.TXT".
+       01 REGEMPRESA.
+           03 NOMEEMPRESA    PIC X(16).
+      *
+       FD CADFOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.DAT".
+       01 REGFOLHA.
+           03 CODIGO        PIC 9(06).
+           03 NOME          PIC X(30).
+           03 TIPOSALARIO   PIC X(01).
+           03 SALARIOBASE   PIC 9(06)V99.
+           03 NUMFILHOS     PIC 9(02).
+           03 DEPARTAMENTO  PIC 9(02).
+           03 FUNC          PIC X(01).
+           03 BRUTO         PIC 9(09)V99.
+           03 DEPTXT        PIC X(10).
+           03 TXTFUNC       PIC X(25).
+           03 INSS          PIC 9(06)V99.
+           03 IMPOSTO       PIC 9(06)V99.
+           03 SALFAMI       PIC 9(06)V99.
+           03 SALIQ         PIC 9(06)V99.
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       01 W-CODLOGIN   PIC 9(06) VALUE ZEROS.
+       01 W-OPERCOD    PIC 9(06) VALUE ZEROS.
+       01 W-OPERADOR   PIC X(30) VALUE SPACES.
+       01 W-HORA-EQ.
+          03 W-HORA    PIC 9(06).
+          03 W-HORACEN PIC 9(02).
        01 W-SEL1       PIC 9(02) VALUE ZEROS.
        01 W-SEL2       PIC 9(02) VALUE ZEROS.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRO2     PIC X(02) VALUE "00".
        01 W-ACT        PIC 9(02) VALUE ZEROS.
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(50) VALUE SPACES.
-       01 W-PROGR      PIC X(07) VALUE SPACES.
-       01 W-EMPRESA    PIC X(20) VALUE "FATEC ZONA LESTE".
+       01 W-PROGR      PIC X(08) VALUE SPACES.
+       01 W-NIVEL-ATUAL PIC 9(01) VALUE 1.
+       01 W-EMPRESA    PIC X(16) VALUE "FATEC ZONA LESTE".
       *-----------------------------------------------------------------
       *              *** CAMPOS PARA TRATAMENTO DE DATA ***
        01 DATA-EQ.
           03 DIA-EQ    PIC 99 VALUE ZEROS.
           03 MES-EQ    PIC 99 VALUE ZEROS.
-          03 ANO-EQ    PIC 99 VALUE ZEROS.
+          03 ANO-EQ    PIC 9999 VALUE ZEROS.
        01 DATA-N.
           03 DIA       PIC 99.
           03 MES       PIC 99.
-          03 ANO       PIC 99.
+          03 ANO       PIC 9999.
        01 DATA-INV.
-          03 ANO-INV   PIC 99.
+          03 ANO-INV   PIC 9999.
           03 MES-INV   PIC 99.
           03 DIA-INV   PIC 99.
        01 DATA-FOR.
@@ -52,12 +120,12 @@
           03 BR1-FOR   PIC X(01) VALUE "/".
           03 MES-FOR   PIC 99.
           03 BR2-FOR   PIC X(01) VALUE "/".
-          03 ANO-FOR   PIC 99.
+          03 ANO-FOR   PIC 9999.
        01 W-01         PIC 9(04).
        01 FLAG1        PIC 9(01).
       *-----------------------------------------------------------------
        01 TAB-PROGR.
-           03 TAB-PROR-ITEM OCCURS 9 TIMES.
+           03 TAB-PROR-ITEM OCCURS 42 TIMES.
                05 TAB-PROGR PIC X(08).
       **********************
        01 ARQ-ERRO.
@@ -75,7 +143,26 @@
       ******************
       *
        SCREEN SECTION.
-       
+
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " ".
+           05  TEMPRESA1
+               LINE 02  COLUMN 02  PIC X(16)
+               USING  W-EMPRESA.
+           05  LINE 02  COLUMN 18
+               VALUE  "         ***   LOGIN DO".
+           05  LINE 02  COLUMN 41
+               VALUE  " OPERADOR  ***".
+           05  LINE 04  COLUMN 01
+               VALUE  " DIGITE O CODIGO DO FUNCIONARIO : ".
+           05  TCODLOGIN
+               LINE 04  COLUMN 36  PIC 9(06)
+               USING  W-CODLOGIN.
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
        01  TELAMENU.
            05  LINE 01  COLUMN 01 
                VALUE  "************************************ MEN".
@@ -105,23 +192,23 @@
                VALUE  "                             |".
            05  LINE 07  COLUMN 41 
                VALUE  "                 |".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
                VALUE  " 03 - CADASTRAR FORNECEDOR   |".
-           05  LINE 08  COLUMN 41 
+           05  LINE 08  COLUMN 41
                VALUE  "                 | 09 - ARQUIVO DE END".
-           05  LINE 09  COLUMN 01 
+           05  LINE 09  COLUMN 01
                VALUE  "                             |".
-           05  LINE 09  COLUMN 41 
-               VALUE  "                 |".
-           05  LINE 10  COLUMN 01 
+           05  LINE 09  COLUMN 41
+               VALUE  "ERECO            |".
+           05  LINE 10  COLUMN 01
                VALUE  " 04 - CADASTRAR PRODUTOS     |".
-           05  LINE 10  COLUMN 41 
+           05  LINE 10  COLUMN 41
                VALUE  "                 |".
-           05  LINE 11  COLUMN 01 
+           05  LINE 11  COLUMN 01
                VALUE  "                             |".
-           05  LINE 11  COLUMN 41 
+           05  LINE 11  COLUMN 41
                VALUE  "                 |".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "                             |".
            05  LINE 12  COLUMN 41 
                VALUE  "                 |".
@@ -161,19 +248,148 @@
                VALUE  "                             |".
            05  LINE 21  COLUMN 41 
                VALUE  "                 |".
-           05  LINE 22  COLUMN 01 
-               VALUE  "                             |".
-           05  LINE 22  COLUMN 41 
+           05  LINE 22  COLUMN 01
+               VALUE  " 10 - PROXIMA PAGINA DE OPCOES >>".
+           05  LINE 22  COLUMN 41
                VALUE  "                 |".
-           05  LINE 23  COLUMN 01 
+           05  LINE 23  COLUMN 01
                VALUE  "                             |".
            05  LINE 23  COLUMN 41 
                VALUE  "                 |".
            05  LINE 24  COLUMN 01 
                VALUE  "                             |".
-           05  LINE 24  COLUMN 41 
+           05  LINE 24  COLUMN 41
                VALUE  "                 |".
 
+       01  TELAMENU2.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "************************************ MEN".
+           05  LINE 01  COLUMN 41
+               VALUE  "U (PAGINA 2) ****************************".
+           05  LINE 02  COLUMN 01
+               VALUE  "         CADASTRAR           |     CONSU".
+           05  LINE 02  COLUMN 41
+               VALUE  "LTAR             |  TRANSFORMAR EM TXT".
+           05  LINE 03  COLUMN 01
+               VALUE  "                             |".
+           05  LINE 03  COLUMN 41
+               VALUE  "                 |".
+           05  LINE 04  COLUMN 01
+               VALUE  "                             | 10 - CONS".
+           05  LINE 04  COLUMN 41
+               VALUE  "ULTAR FUNCIONARIO| 12 - ARQUIVO DE FUN".
+           05  LINE 05  COLUMN 01
+               VALUE  "                             |".
+           05  LINE 05  COLUMN 41
+               VALUE  "CIONARIO         |".
+           05  LINE 06  COLUMN 01
+               VALUE  "                             | 11 - CONS".
+           05  LINE 06  COLUMN 41
+               VALUE  "ULTAR ENDERECO   |".
+           05  LINE 07  COLUMN 41
+               VALUE  " 42 - TEMPO DE EMPRESA".
+           05  LINE 08  COLUMN 01
+               VALUE  "                             | 13 - ANIV".
+           05  LINE 08  COLUMN 41
+               VALUE  "ERSARIANTES DO MES".
+           05  LINE 09  COLUMN 01
+               VALUE  " 14 - CADASTRAR RAMO         |".
+           05  LINE 10  COLUMN 01
+               VALUE  " 15 - CADASTRAR UNIDADE      |".
+           05  LINE 11  COLUMN 01
+               VALUE  " 16 - CADASTRAR TIPO PRODUTO |".
+           05  LINE 12  COLUMN 01
+               VALUE  " 17 - CADASTRAR FUNCAO       |".
+           05  LINE 13  COLUMN 01
+               VALUE  " 18 - CADASTRAR DEPARTAMENTO |".
+           05  LINE 14  COLUMN 01
+               VALUE  " 19 - CADASTRAR UF (ESTADO)  |".
+           05  LINE 15  COLUMN 01
+               VALUE  "                             | 20 - RELA".
+           05  LINE 15  COLUMN 41
+               VALUE  "TORIO DE ESTOQUE BAIXO".
+           05  LINE 16  COLUMN 01
+               VALUE  " 21 - CADASTRAR PEDIDO DE COMPRA |".
+           05  LINE 17  COLUMN 01
+               VALUE  "                             | 22 - RELA".
+           05  LINE 17  COLUMN 41
+               VALUE  "TORIO DE 13 SALARIO".
+           05  LINE 18  COLUMN 01
+               VALUE  "                             | 23 - CALC".
+           05  LINE 18  COLUMN 41
+               VALUE  "ULO DE RESCISAO".
+           05  LINE 19  COLUMN 01
+               VALUE  " 24 - CADASTRAR FERIAS       |".
+           05  LINE 20  COLUMN 01
+               VALUE  " 25 - CADASTRAR FAIXA INSS   |".
+           05  LINE 21  COLUMN 01
+               VALUE  " 26 - CADASTRAR FAIXA IRPF   | 27 - CUST".
+           05  LINE 21  COLUMN 41
+               VALUE  "O DA FOLHA POR DEPTO".
+           05  LINE 22  COLUMN 01
+               VALUE  " 00 - VOLTAR A PAGINA ANTERIOR | 33 - PROX".
+           05  LINE 22  COLUMN 41
+               VALUE  "IMA PAGINA DE OPCOES >>".
+
+       01  TELAMENU3.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "************************************ MEN".
+           05  LINE 01  COLUMN 41
+               VALUE  "U (PAGINA 3) ****************************".
+           05  LINE 02  COLUMN 01
+               VALUE  "         FOLHA DE PAGAMENTO   |     ESTOQ".
+           05  LINE 02  COLUMN 41
+               VALUE  "UE/FORNECEDORES".
+           05  LINE 04  COLUMN 01
+               VALUE  " 28 - IMPRIMIR HOLERITE        | 29 - VALO".
+           05  LINE 04  COLUMN 41
+               VALUE  "RIZACAO DO ESTOQUE".
+           05  LINE 06  COLUMN 01
+               VALUE  " 30 - FORNECEDORES POR RAMO    | 31 - NOME".
+           05  LINE 06  COLUMN 41
+               VALUE  " FANTASIA DUPLICADO".
+           05  LINE 08  COLUMN 01
+               VALUE  " 32 - DESCRICAO DE PRODUTO DUPLICADA".
+           05  LINE 22  COLUMN 01
+               VALUE  " 00 - VOLTAR A PAGINA ANTERIOR | 40 - PROX".
+           05  LINE 22  COLUMN 41
+               VALUE  "IMA PAGINA DE OPCOES >>".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+       01  TELAMENU4.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "************************************ MEN".
+           05  LINE 01  COLUMN 41
+               VALUE  "U (PAGINA 4) ****************************".
+           05  LINE 02  COLUMN 01
+               VALUE  "         CARGA DE ARQUIVOS (IMPORTACAO)".
+           05  LINE 04  COLUMN 01
+               VALUE  " 33 - CARGA DE FORNECEDOR A PARTIR DO TXT".
+           05  LINE 06  COLUMN 01
+               VALUE  " 34 - CARGA DE PRODUTO A PARTIR DO TXT".
+           05  LINE 08  COLUMN 01
+               VALUE  " 35 - CARGA DE ENDERECO A PARTIR DO TXT".
+           05  LINE 10  COLUMN 01
+               VALUE  " 36 - EXPORTACAO NOTURNA (FOR/PRO/END)".
+           05  LINE 12  COLUMN 01
+               VALUE  " 37 - BACKUP/RESTAURACAO DOS ARQUIVOS".
+           05  LINE 14  COLUMN 01
+               VALUE  " 38 - CADASTRO DE DDD".
+           05  LINE 16  COLUMN 01
+               VALUE  " 39 - CADASTRO DO NOME DA EMPRESA".
+           05  LINE 18  COLUMN 01
+               VALUE  " 40 - CADASTRO DE FORNECEDOR POR PRODUTO".
+           05  LINE 20  COLUMN 01
+               VALUE  " 41 - CADASTRO DE ENDERECO POR FORNECEDOR".
+           05  LINE 22  COLUMN 01
+               VALUE  " 00 - VOLTAR A PAGINA ANTERIOR".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
       *
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -186,13 +402,93 @@
            MOVE "CONSPRO" TO TAB-PROR-ITEM(6)
            MOVE "PROTXT" TO TAB-PROR-ITEM(7)
            MOVE "FORTXT" TO TAB-PROR-ITEM(8)
-           MOVE "ENDTXT" TO TAB-PROR-ITEM(9).
+           MOVE "ENDTXT" TO TAB-PROR-ITEM(9)
+           MOVE "CONSFUNC" TO TAB-PROR-ITEM(10)
+           MOVE "CONSEND" TO TAB-PROR-ITEM(11)
+           MOVE "FUNCTXT" TO TAB-PROR-ITEM(12)
+           MOVE "ANIFUNC" TO TAB-PROR-ITEM(13)
+           MOVE "SCP004" TO TAB-PROR-ITEM(14)
+           MOVE "SCP005" TO TAB-PROR-ITEM(15)
+           MOVE "SCP006" TO TAB-PROR-ITEM(16)
+           MOVE "SCP007" TO TAB-PROR-ITEM(17)
+           MOVE "SCP008" TO TAB-PROR-ITEM(18)
+           MOVE "SCP009" TO TAB-PROR-ITEM(19)
+           MOVE "ESTBAIXO" TO TAB-PROR-ITEM(20)
+           MOVE "SCP010" TO TAB-PROR-ITEM(21)
+           MOVE "DECIMO13" TO TAB-PROR-ITEM(22)
+           MOVE "RESCISAO" TO TAB-PROR-ITEM(23)
+           MOVE "SCP011" TO TAB-PROR-ITEM(24)
+           MOVE "SCP012" TO TAB-PROR-ITEM(25)
+           MOVE "SCP013" TO TAB-PROR-ITEM(26)
+           MOVE "DEPTOTAL" TO TAB-PROR-ITEM(27)
+           MOVE "HOLERITE" TO TAB-PROR-ITEM(28)
+           MOVE "ESTVALOR" TO TAB-PROR-ITEM(29)
+           MOVE "FORRAMO" TO TAB-PROR-ITEM(30)
+           MOVE "DUPFOR" TO TAB-PROR-ITEM(31)
+           MOVE "DUPPRO" TO TAB-PROR-ITEM(32)
+           MOVE "FORIMP" TO TAB-PROR-ITEM(33)
+           MOVE "PROIMP" TO TAB-PROR-ITEM(34)
+           MOVE "ENDIMP" TO TAB-PROR-ITEM(35)
+           MOVE "BATEXP" TO TAB-PROR-ITEM(36)
+           MOVE "BACKUP" TO TAB-PROR-ITEM(37)
+           MOVE "SCP014" TO TAB-PROR-ITEM(38)
+           MOVE "SCP015" TO TAB-PROR-ITEM(39)
+           MOVE "SCP016" TO TAB-PROR-ITEM(40)
+           MOVE "SCP017" TO TAB-PROR-ITEM(41)
+           MOVE "TEMPFUNC" TO TAB-PROR-ITEM(42).
 
-           ACCEPT DATA-INV FROM DATE
+           ACCEPT DATA-INV FROM DATE YYYYMMDD
            MOVE DIA-INV TO DIA DIA-FOR
            MOVE MES-INV TO MES MES-FOR
            MOVE ANO-INV TO ANO ANO-FOR.
            MOVE DATA-N  TO DATA-EQ.
+
+           OPEN INPUT CADEMPRESA
+           IF ST-ERRO2 = "00"
+              READ CADEMPRESA
+              IF ST-ERRO2 = "00"
+                 MOVE NOMEEMPRESA TO W-EMPRESA.
+           CLOSE CADEMPRESA.
+      *
+      ****************************
+      * ROTINA DE LOGIN DO OPERADOR *
+      ****************************
+      *
+       ROT-LOGIN.
+           OPEN INPUT CADFOLHA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFOLHA
+                 CLOSE CADFOLHA
+                 OPEN INPUT CADFOLHA
+              ELSE
+                 MOVE "*** ERRO NA ABERTURA DO CADFOLHA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM1
+           ELSE
+                 NEXT SENTENCE.
+       ROT-LOGIN1.
+           MOVE ZEROS TO W-CODLOGIN
+           DISPLAY TELALOGIN
+           ACCEPT TCODLOGIN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADFOLHA
+                      GO TO ROT-FIM1.
+           MOVE W-CODLOGIN TO CODIGO
+           READ CADFOLHA
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-LOGIN1.
+           IF STATUSFUNC NOT = "A"
+                 MOVE "*** OPERADOR INATIVO - ACESSO NEGADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-LOGIN1.
+           MOVE CODIGO TO W-OPERCOD
+           MOVE NOME TO W-OPERADOR
+           CLOSE CADFOLHA
+           OPEN EXTEND CADLOG.
       *
       ****************************
       * ROTINA DE SELECAO NIVEL1 *
@@ -200,11 +496,13 @@
       *
        NIVEL1.
            DISPLAY TELAMENU.
-           DISPLAY (23 20) "*** SELECIONE A OPCAO : .. ***".
-           ACCEPT (23 44) W-SEL2.
+           DISPLAY (23, 20) "*** SELECIONE A OPCAO : .. ***".
+           ACCEPT (23, 44) W-SEL2.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
                       GO TO ROT-FIM.
+           IF W-SEL2 = 10
+                      GO TO NIVEL2.
            IF W-SEL2 > 9 OR W-SEL2 = ZEROS
                  MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -214,14 +512,99 @@
                  MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO NIVEL1.
+           MOVE 1 TO W-NIVEL-ATUAL
+           GO TO ROT-EXEC.
+      *
+       NIVEL2.
+           DISPLAY TELAMENU2.
+           DISPLAY (23, 20) "*** SELECIONE A OPCAO : .. ***".
+           ACCEPT (23, 44) W-SEL2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO ROT-FIM.
+           IF W-SEL2 = ZEROS
+                      GO TO NIVEL1.
+           IF W-SEL2 = 33
+                      GO TO NIVEL3.
+           IF (W-SEL2 < 10 OR W-SEL2 > 27) AND W-SEL2 NOT = 42
+                 MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL2.
+           MOVE TAB-PROR-ITEM(W-SEL2) TO W-PROGR
+           IF W-PROGR = SPACES
+                 MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL2.
+           MOVE 2 TO W-NIVEL-ATUAL
+           GO TO ROT-EXEC.
+      *
+       NIVEL3.
+           DISPLAY TELAMENU3.
+           DISPLAY (23, 20) "*** SELECIONE A OPCAO : .. ***".
+           ACCEPT (23, 44) W-SEL2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO ROT-FIM.
+           IF W-SEL2 = ZEROS
+                      GO TO NIVEL2.
+           IF W-SEL2 = 40
+                      GO TO NIVEL4.
+           IF W-SEL2 < 28 OR W-SEL2 > 32
+                 MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL3.
+           MOVE TAB-PROR-ITEM(W-SEL2) TO W-PROGR
+           IF W-PROGR = SPACES
+                 MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL3.
+           MOVE 3 TO W-NIVEL-ATUAL
+           GO TO ROT-EXEC.
+      *
+       NIVEL4.
+           DISPLAY TELAMENU4.
+           DISPLAY (23, 20) "*** SELECIONE A OPCAO : .. ***".
+           ACCEPT (23, 44) W-SEL2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO ROT-FIM.
+           IF W-SEL2 = ZEROS
+                      GO TO NIVEL3.
+           IF W-SEL2 < 33 OR W-SEL2 > 41
+                 MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL4.
+           MOVE TAB-PROR-ITEM(W-SEL2) TO W-PROGR
+           IF W-PROGR = SPACES
+                 MOVE "*** FUNCAO NAO IMPLEMENTADA *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL4.
+           MOVE 4 TO W-NIVEL-ATUAL
       *
        ROT-EXEC.
+           ACCEPT DATA-INV FROM DATE YYYYMMDD
+           MOVE DIA-INV TO DIA
+           MOVE MES-INV TO MES
+           MOVE ANO-INV TO ANO
+           MOVE DATA-N TO LOG-DATA
+           ACCEPT W-HORA-EQ FROM TIME
+           MOVE W-HORA TO LOG-HORA
+           MOVE W-OPERCOD TO LOG-OPERCOD
+           MOVE W-OPERADOR TO LOG-OPERADOR
+           MOVE W-PROGR TO LOG-PROGR
+           WRITE REGLOG.
            CALL W-PROGR ON OVERFLOW
               MOVE "* ERRO NA CHAMADA DO PROGRAMA SELECIONADO *" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO ROT-EXEC1.
            CANCEL W-PROGR.
        ROT-EXEC1.
+           IF W-NIVEL-ATUAL = 2
+                      GO TO NIVEL2.
+           IF W-NIVEL-ATUAL = 3
+                      GO TO NIVEL3.
+           IF W-NIVEL-ATUAL = 4
+                      GO TO NIVEL4.
            GO TO NIVEL1.
       *
       **********************
@@ -229,6 +612,8 @@
       **********************
       *
        ROT-FIM.
+           CLOSE CADLOG.
+       ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM1.
            DISPLAY (01, 01) ERASE.
@@ -241,13 +626,13 @@
        ROT-MENS.
            MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-           DISPLAY (23 12) MENS.
+           DISPLAY (23, 12) MENS.
        ROT-MENS2.
            ADD 1 TO W-CONT
            IF W-CONT < 3000
               GO TO ROT-MENS2
            ELSE
-              DISPLAY (23 12) LIMPA.
+              DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
       *
       *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
