@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTBAIXO.
+      *******************************
+      * PROGRAMA PARA RELATORIO DE ESTOQUE ABAIXO DO MINIMO *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESC
+                                   WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+           03 CODIGO            PIC 9(06).
+           03 DESC              PIC X(30).
+           03 UNIDADE           PIC X(02).
+           03 UNIDADETXT        PIC X(15).
+           03 TIPOPRODUTO       PIC 9(01).
+           03 TIPOTXT          PIC X(15).
+           03 FCNPJ             PIC 9(14).
+           03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
+           03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT        PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL        PIC 9(01) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+       01 CONLIN       PIC 9(03) VALUE 001.
+       01 LIN          PIC 9(03) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+           03 FILLER    PIC X(09) VALUE "CODIGO: ".
+           03 DETCODIGO PIC 9(06) VALUE ZEROS.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 FILLER    PIC X(11) VALUE "DESCRICAO: ".
+           03 DETDESCR  PIC X(30) VALUE SPACES.
+
+       01 DET3.
+           03 FILLER     PIC X(13) VALUE "QUANTIDADE: ".
+           03 DETQTD     PIC 9(06) VALUE ZEROS.
+           03 FILLER     PIC X(17) VALUE " ESTOQUE MINIMO: ".
+           03 DETESTMIN  PIC 9(06) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELAEST.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " FATEC ZONA LESTE         ***   RELATORIO DE".
+           05  LINE 02  COLUMN 46
+               VALUE  " ESTOQUE BAIXO  ***".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPRO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-001.
+           DISPLAY  TELAEST.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF ESTMINIMO = ZEROS OR QUANTIDADE > ESTMINIMO
+              GO TO INC-RD2.
+
+       ROT-MONTAR.
+           MOVE CODIGO    TO DETCODIGO
+           MOVE DESC      TO DETDESCR
+           MOVE QUANTIDADE TO DETQTD
+           MOVE ESTMINIMO TO DETESTMIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET3
+           ADD 3 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA RELATORIO : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 40) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELAEST
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADPRO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
