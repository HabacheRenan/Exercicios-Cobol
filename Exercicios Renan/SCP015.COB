@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP015.
+      ************************
+      * PROGRAMA PARA CADASTRAR O NOME DA EMPRESA (CABECALHO) *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADEMPRESA ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEMPRESA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEMPRESA.TXT".
+       01 REGEMPRESA.
+           03 NOMEEMPRESA        PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01  CADASTROEMPRESA.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "*********** CADASTRO DO NOME DA EMPRESA".
+           05  LINE 01  COLUMN 41
+               VALUE  " (CABECALHO DO SISTEMA) ***********".
+           05  LINE 03  COLUMN 01
+               VALUE  " NOME DA EMPRESA : ".
+           05  TNOMEEMPRESA
+               LINE 03  COLUMN 20  PIC X(16)
+               USING  NOMEEMPRESA.
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+       PROCEDURE DIVISION.
+       R00.
+           MOVE "FATEC ZONA LESTE" TO NOMEEMPRESA.
+           OPEN INPUT CADEMPRESA
+           IF ST-ERRO = "00"
+              READ CADEMPRESA
+              CLOSE CADEMPRESA.
+
+       INICIO.
+           DISPLAY CADASTROEMPRESA.
+
+       R0.
+           ACCEPT TNOMEEMPRESA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   GO TO ROT-FIM.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 25) "DADOS OK (S/N): ".
+                ACCEPT (22, 43) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R0.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROEMPRESA
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                OPEN OUTPUT CADEMPRESA
+                WRITE REGEMPRESA
+                CLOSE CADEMPRESA
+                MOVE "*** NOME DA EMPRESA GRAVADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                DISPLAY CADASTROEMPRESA
+                GO TO INICIO.
+
+       ROT-FIM.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
