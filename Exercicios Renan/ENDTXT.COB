@@ -14,11 +14,19 @@
                        ORGANIZATION IS INDEXED
                        ACCESS MODE  IS DYNAMIC
                        RECORD KEY IS CEP
+                       ALTERNATE RECORD KEY IS
+                       CIDADE WITH DUPLICATES
                        FILE STATUS  IS ST-ERRO.
 
            SELECT CADCEPS ASSIGN TO DISK
                        ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CADCEPC ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADENDCK ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CADEND
@@ -31,11 +39,39 @@
            03 CIDADE         PIC X(20).
            03 UF             PIC X(02).
            03 UFTXT          PIC X(20).
+           03 STATUSEND      PIC X(01).
+           03 DATABAIXA      PIC 9(08).
+           03 DATAULTALT     PIC 9(08).
 
-       FD CADCEPS  
+       FD CADCEPS
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADCEPS.TXT".
-       01 REGCEPS            PIC X(86).
+       01 REGCEPS            PIC X(123).
+
+       FD CADCEPC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEND.CSV".
+       01 REGCEPC.
+           03 CSVCEP         PIC 9(09).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVLOGRAD      PIC X(35).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVBAIRRO      PIC X(20).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVCIDADE      PIC X(20).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVUF          PIC X(02).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVUFTXT       PIC X(20).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVSTATUS      PIC X(01).
+
+       FD CADENDCK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEND.CKP".
+       01 REGENDCK.
+           03 CK-CEP         PIC 9(09).
+           03 CK-TOTREG      PIC 9(06).
 
        WORKING-STORAGE SECTION.
        77 W-ACT                PIC 9(02) VALUE ZEROS.
@@ -44,6 +80,47 @@
        77 MENS                 PIC X(50) VALUE SPACES.
        01 W-SEL                PIC 9(01) VALUE ZEROS.
        01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-CSV                PIC X(01) VALUE "N".
+       01 W-ARQOK               PIC X(01) VALUE "N".
+       01 W-RETOMA              PIC X(01) VALUE "N".
+       01 W-MODOEXP             PIC X(01) VALUE "C".
+       01 W-DATACORTE           PIC 9(08) VALUE ZEROS.
+       01 W-TOTREG              PIC 9(06) VALUE ZEROS.
+       01 W-HOJE-TEMPLATE       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE REDEFINES W-HOJE-TEMPLATE.
+           03 ANOHOJE           PIC 9(04).
+           03 MESHOJE           PIC 9(02).
+           03 DIAHOJE           PIC 9(02).
+
+       01 CABEND.
+           03 FILLER            PIC X(30) VALUE
+              "CABECALHO CADEND DT=".
+           03 CAB-DIA           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CAB-MES           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CAB-ANO           PIC 9(04).
+           03 FILLER            PIC X(83) VALUE SPACES.
+       01 RODEND.
+           03 FILLER            PIC X(30) VALUE
+              "RODAPE TOTAL REGS = ".
+           03 ROD-TOT           PIC Z(5)9.
+           03 FILLER            PIC X(87) VALUE SPACES.
+
+       01 CABENDC.
+           03 FILLER            PIC X(30) VALUE
+              "CABECALHO,CADEND,DT=".
+           03 CFC-DIA           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CFC-MES           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CFC-ANO           PIC 9(04).
+           03 FILLER            PIC X(73) VALUE SPACES.
+       01 RODENDC.
+           03 FILLER            PIC X(30) VALUE
+              "RODAPE,TOTAL,REGISTROS,QTD=".
+           03 RFC-TOT           PIC Z(5)9.
+           03 FILLER            PIC X(77) VALUE SPACES.
 
        SCREEN SECTION.
        01 LIMPAR.
@@ -62,28 +139,121 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       R0CK.
+           OPEN INPUT CADENDCK.
+           IF ST-ERRO = "00"
+                 READ CADENDCK
+                 IF ST-ERRO = "00"
+                       CLOSE CADENDCK
+                       DISPLAY (23, 8)
+                       " *** EXPORT. INCOMPLETA. RETOMAR (S/N) : . ***"
+                       MOVE "S" TO W-OPCAO
+                       ACCEPT  (23, 56) W-OPCAO  WITH UPDATE
+                       IF W-OPCAO = "S"
+                            MOVE "S" TO W-RETOMA
+                       ELSE
+                            NEXT SENTENCE
+                 ELSE
+                       CLOSE CADENDCK
+           ELSE
+                 NEXT SENTENCE.
        R0A.
-           OPEN OUTPUT CADCEPS.
+           ACCEPT W-HOJE-TEMPLATE FROM DATE YYYYMMDD.
+           MOVE DIAHOJE TO CAB-DIA
+           MOVE MESHOJE TO CAB-MES
+           MOVE ANOHOJE TO CAB-ANO
+           MOVE "S" TO W-ARQOK
+           IF W-RETOMA = "S"
+                 MOVE CK-TOTREG TO W-TOTREG
+                 MOVE CK-CEP TO CEP
+                 OPEN EXTEND CADCEPS
+                 START CADEND KEY IS GREATER THAN CEP
+           ELSE
+                 OPEN OUTPUT CADCEPS
+                 MOVE CABEND TO REGCEPS
+                 WRITE REGCEPS.
+       R0B.
+           DISPLAY (23, 13) " *** GERAR TAMBEM EM FORMATO CSV : . ***"
+           MOVE "N" TO W-OPCAO
+           ACCEPT  (23, 47) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE "S" TO W-CSV
+                  IF W-RETOMA = "S"
+                        OPEN EXTEND CADCEPC
+                  ELSE
+                        OPEN OUTPUT CADCEPC
+                        MOVE DIAHOJE TO CFC-DIA
+                        MOVE MESHOJE TO CFC-MES
+                        MOVE ANOHOJE TO CFC-ANO
+                        MOVE CABENDC TO REGCEPC
+                        WRITE REGCEPC
+                  END-IF
+           ELSE
+              IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R0B.
+       R0C.
+           DISPLAY (23, 10) " *** COMPLETA OU ALTERACOES (C/A) : . ***"
+           MOVE "C" TO W-OPCAO
+           ACCEPT  (23, 41) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "A"
+                  MOVE "A" TO W-MODOEXP
+                  DISPLAY (23, 10) " *** ALTERAR DESDE (AAAAMMDD):. ***"
+                  ACCEPT  (23, 40) W-DATACORTE WITH UPDATE
+           ELSE
+              IF W-OPCAO NOT = "C"
+                  MOVE "*** DIGITE C=COMPLETA  A=ALTERACOES ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R0C.
 
        LER-ARQUIVO.
            READ CADEND NEXT
            IF ST-ERRO = "10"
                 MOVE "FIM DE ARQUIVO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.    
+                GO TO ROT-FIM.
+           IF W-MODOEXP = "A" AND DATAULTALT < W-DATACORTE
+                GO TO LER-ARQUIVO.
 
-       INC-WR1.   
+       INC-WR1.
            MOVE REGEND TO REGCEPS
            DISPLAY LIMPAR
            DISPLAY (4, 10) CEP
            WRITE REGCEPS
+           ADD 1 TO W-TOTREG
+           OPEN OUTPUT CADENDCK
+           MOVE CEP TO CK-CEP
+           MOVE W-TOTREG TO CK-TOTREG
+           WRITE REGENDCK
+           CLOSE CADENDCK
+           IF W-CSV = "S"
+               MOVE CEP TO CSVCEP
+               MOVE LOGRADOURO TO CSVLOGRAD
+               MOVE BAIRRO TO CSVBAIRRO
+               MOVE CIDADE TO CSVCIDADE
+               MOVE UF TO CSVUF
+               MOVE UFTXT TO CSVUFTXT
+               MOVE STATUSEND TO CSVSTATUS
+               WRITE REGCEPC.
            IF ST-ERRO = "00" OR "02"
                MOVE "CEP GRAVADO " TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO LER-ARQUIVO. 
+               GO TO LER-ARQUIVO.
        ROT-FIM.
+           IF W-ARQOK = "S"
+               MOVE W-TOTREG TO ROD-TOT
+               MOVE RODEND TO REGCEPS
+               WRITE REGCEPS
+               OPEN OUTPUT CADENDCK
+               CLOSE CADENDCK.
            CLOSE CADEND.
            CLOSE CADCEPS.
+           IF W-CSV = "S"
+               MOVE W-TOTREG TO RFC-TOT
+               MOVE RODENDC TO REGCEPC
+               WRITE REGCEPC
+               CLOSE CADCEPC.
            STOP RUN.
        
        ROT-MENS.
