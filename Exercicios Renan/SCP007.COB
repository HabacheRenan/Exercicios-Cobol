@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP007.
+      ************************
+      * PROGRAMA PARA CADASTRAR FUNCAO DO FUNCIONARIO *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODFUNC
+                       FILE STATUS IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+           03 CODFUNC           PIC X(01).
+           03 DESCFUNC          PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01  CADASTROFUNC.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "****************** CADASTRO DE FUNCAO DO ".
+           05  LINE 01  COLUMN 43
+               VALUE  "FUNCIONARIO ******************".
+           05  LINE 03  COLUMN 01
+               VALUE  " CODIGO:     DESCRICAO DA FUNCAO:".
+           05  TCODFUNC
+               LINE 03  COLUMN 09  PIC X(01)
+               USING  CODFUNC.
+           05  TDESCFUNC
+               LINE 03  COLUMN 35  PIC X(25)
+               USING  DESCFUNC.
+
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O CADFUNC.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFUNC
+                 CLOSE CADFUNC
+                 MOVE "*** ARQUIVO CADFUNC FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R00
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INICIO.
+           MOVE SPACES TO CODFUNC DESCFUNC.
+
+           DISPLAY CADASTROFUNC.
+
+       R0.
+           ACCEPT TCODFUNC
+           IF CODFUNC = SPACES
+               GO TO ROT-FIM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R0.
+
+       LER-FUNC.
+           READ CADFUNC
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE "*** FUNCAO JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA DE CADFUNC" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** FUNCAO NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R1.
+           ACCEPT TDESCFUNC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R0.
+           DISPLAY CADASTROFUNC.
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 25) "DADOS OK (S/N): ".
+                ACCEPT (22, 43) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROFUNC
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      DISPLAY CADASTROFUNC
+                      GO TO INICIO.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (22, 25)
+                "N=NOVO REGISTRO A=ALTERAR E=EXCLUIR".
+                ACCEPT (22, 66) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 25) MENS
+                IF W-OPCAO = "N"
+                   GO TO INICIO
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      DISPLAY CADASTROFUNC
+                      GO TO R1.
+       EXC-OPC.
+                DISPLAY (22, 25) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROFUNC
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFUNC RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO FUNCAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (22, 25) "ALTERAR? (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FUNCAO NAO ALTERADA *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROFUNC
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA ALTERACAO DA FUNCAO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADFUNC.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
