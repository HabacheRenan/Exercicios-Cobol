@@ -21,6 +21,12 @@
            SELECT CADPROS ASSIGN TO DISK
                        ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CADPROC ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADPROCK ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CADPRO
@@ -35,11 +41,40 @@
            03 TIPOTXT          PIC X(15).
            03 FCNPJ             PIC 9(14).
            03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
            03 PRECO             PIC 9(09)V99.
-       FD CADPROS  
+           03 DATAULTALT        PIC 9(08).
+       FD CADPROS
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADPROS.TXT".
-       01 REGPROS            PIC X(100).
+       01 REGPROS            PIC X(114).
+
+       FD CADPROC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.CSV".
+       01 REGPROC.
+           03 CSVCODIGO      PIC 9(06).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVDESC        PIC X(30).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVUNIDADE     PIC X(15).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVTIPO        PIC X(15).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVFCNPJ       PIC 9(14).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVQUANT       PIC 9(06).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVESTMIN      PIC 9(06).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVPRECO       PIC 9(09)V99.
+
+       FD CADPROCK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.CKP".
+       01 REGPROCK.
+           03 CK-CODIGO      PIC 9(06).
+           03 CK-TOTREG      PIC 9(06).
 
        WORKING-STORAGE SECTION.
        77 W-ACT                PIC 9(02) VALUE ZEROS.
@@ -48,6 +83,47 @@
        77 MENS                 PIC X(50) VALUE SPACES.
        01 W-SEL                PIC 9(01) VALUE ZEROS.
        01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-CSV                PIC X(01) VALUE "N".
+       01 W-ARQOK               PIC X(01) VALUE "N".
+       01 W-RETOMA              PIC X(01) VALUE "N".
+       01 W-MODOEXP             PIC X(01) VALUE "C".
+       01 W-DATACORTE           PIC 9(08) VALUE ZEROS.
+       01 W-TOTREG              PIC 9(06) VALUE ZEROS.
+       01 W-HOJE-TEMPLATE       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE REDEFINES W-HOJE-TEMPLATE.
+           03 ANOHOJE           PIC 9(04).
+           03 MESHOJE           PIC 9(02).
+           03 DIAHOJE           PIC 9(02).
+
+       01 CABPRO.
+           03 FILLER            PIC X(30) VALUE
+              "CABECALHO CADPRO DT=".
+           03 CAB-DIA           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CAB-MES           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CAB-ANO           PIC 9(04).
+           03 FILLER            PIC X(74) VALUE SPACES.
+       01 RODPRO.
+           03 FILLER            PIC X(30) VALUE
+              "RODAPE TOTAL REGS = ".
+           03 ROD-TOT           PIC Z(5)9.
+           03 FILLER            PIC X(78) VALUE SPACES.
+
+       01 CABPROC.
+           03 FILLER            PIC X(30) VALUE
+              "CABECALHO,CADPRO,DT=".
+           03 CFC-DIA           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CFC-MES           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CFC-ANO           PIC 9(04).
+           03 FILLER            PIC X(70) VALUE SPACES.
+       01 RODPROC.
+           03 FILLER            PIC X(30) VALUE
+              "RODAPE,TOTAL,REGISTROS,QTD=".
+           03 RFC-TOT           PIC Z(5)9.
+           03 FILLER            PIC X(74) VALUE SPACES.
 
        SCREEN SECTION.
        01 LIMPAR.
@@ -66,28 +142,122 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       R0CK.
+           OPEN INPUT CADPROCK.
+           IF ST-ERRO = "00"
+                 READ CADPROCK
+                 IF ST-ERRO = "00"
+                       CLOSE CADPROCK
+                       DISPLAY (23, 8)
+                       " *** EXPORT. INCOMPLETA. RETOMAR (S/N) : . ***"
+                       MOVE "S" TO W-OPCAO
+                       ACCEPT  (23, 56) W-OPCAO  WITH UPDATE
+                       IF W-OPCAO = "S"
+                            MOVE "S" TO W-RETOMA
+                       ELSE
+                            NEXT SENTENCE
+                 ELSE
+                       CLOSE CADPROCK
+           ELSE
+                 NEXT SENTENCE.
        R0A.
-           OPEN OUTPUT CADPROS.
+           ACCEPT W-HOJE-TEMPLATE FROM DATE YYYYMMDD.
+           MOVE DIAHOJE TO CAB-DIA
+           MOVE MESHOJE TO CAB-MES
+           MOVE ANOHOJE TO CAB-ANO
+           MOVE "S" TO W-ARQOK
+           IF W-RETOMA = "S"
+                 MOVE CK-TOTREG TO W-TOTREG
+                 MOVE CK-CODIGO TO CODIGO
+                 OPEN EXTEND CADPROS
+                 START CADPRO KEY IS GREATER THAN CODIGO
+           ELSE
+                 OPEN OUTPUT CADPROS
+                 MOVE CABPRO TO REGPROS
+                 WRITE REGPROS.
+       R0B.
+           DISPLAY (23, 13) " *** GERAR TAMBEM EM FORMATO CSV : . ***"
+           MOVE "N" TO W-OPCAO
+           ACCEPT  (23, 47) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE "S" TO W-CSV
+                  IF W-RETOMA = "S"
+                        OPEN EXTEND CADPROC
+                  ELSE
+                        OPEN OUTPUT CADPROC
+                        MOVE DIAHOJE TO CFC-DIA
+                        MOVE MESHOJE TO CFC-MES
+                        MOVE ANOHOJE TO CFC-ANO
+                        MOVE CABPROC TO REGPROC
+                        WRITE REGPROC
+                  END-IF
+           ELSE
+              IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R0B.
+       R0C.
+           DISPLAY (23, 10) " *** COMPLETA OU ALTERACOES (C/A) : . ***"
+           MOVE "C" TO W-OPCAO
+           ACCEPT  (23, 41) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "A"
+                  MOVE "A" TO W-MODOEXP
+                  DISPLAY (23, 10) " *** ALTERAR DESDE (AAAAMMDD):. ***"
+                  ACCEPT  (23, 40) W-DATACORTE WITH UPDATE
+           ELSE
+              IF W-OPCAO NOT = "C"
+                  MOVE "*** DIGITE C=COMPLETA  A=ALTERACOES ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R0C.
 
        LER-ARQUIVO.
            READ CADPRO NEXT
            IF ST-ERRO = "10"
                 MOVE "FIM DE ARQUIVO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.    
+                GO TO ROT-FIM.
+           IF W-MODOEXP = "A" AND DATAULTALT < W-DATACORTE
+                GO TO LER-ARQUIVO.
 
-       INC-WR1.   
+       INC-WR1.
            MOVE REGPRO TO REGPROS
            DISPLAY LIMPAR.
            DISPLAY (4, 21) CODIGO
            WRITE REGPROS
+           ADD 1 TO W-TOTREG
+           OPEN OUTPUT CADPROCK
+           MOVE CODIGO TO CK-CODIGO
+           MOVE W-TOTREG TO CK-TOTREG
+           WRITE REGPROCK
+           CLOSE CADPROCK
+           IF W-CSV = "S"
+               MOVE CODIGO TO CSVCODIGO
+               MOVE DESC TO CSVDESC
+               MOVE UNIDADETXT TO CSVUNIDADE
+               MOVE TIPOTXT TO CSVTIPO
+               MOVE FCNPJ TO CSVFCNPJ
+               MOVE QUANTIDADE TO CSVQUANT
+               MOVE ESTMINIMO TO CSVESTMIN
+               MOVE PRECO TO CSVPRECO
+               WRITE REGPROC.
            IF ST-ERRO = "00" OR "02"
                MOVE "PRODUTO GRAVADO NO ARQUIVO " TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO LER-ARQUIVO. 
+               GO TO LER-ARQUIVO.
        ROT-FIM.
+           IF W-ARQOK = "S"
+               MOVE W-TOTREG TO ROD-TOT
+               MOVE RODPRO TO REGPROS
+               WRITE REGPROS
+               OPEN OUTPUT CADPROCK
+               CLOSE CADPROCK.
            CLOSE CADPRO.
            CLOSE CADPROS.
+           IF W-CSV = "S"
+               MOVE W-TOTREG TO RFC-TOT
+               MOVE RODPROC TO REGPROC
+               WRITE REGPROC
+               CLOSE CADPROC.
            STOP RUN.
        
        ROT-MENS.
