@@ -21,6 +21,12 @@
            SELECT CADFORS ASSIGN TO DISK
                        ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CADFORC ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADFORCK ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CADFOR
@@ -38,10 +44,46 @@
            03 EMAIL             PIC X(35).
            03 RAMO              PIC 9(01).
            03 RAMOTXT           PIC X(20).
-       FD CADFORS  
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
+       FD CADFORS
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADFORS.TXT".
-       01 REGFORS            PIC X(160).
+       01 REGFORS            PIC X(171).
+
+       FD CADFORC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.CSV".
+       01 REGFORC.
+           03 CSVCNPJ        PIC 9(14).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVRAZAO       PIC X(35).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVNOME        PIC X(12).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVCEP         PIC 9(09).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVNUMERO      PIC 9(05).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVCOMPL       PIC X(12).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVDDD         PIC 9(02).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVTEL         PIC 9(09).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVEMAIL       PIC X(35).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVRAMO        PIC X(20).
+           03 FILLER         PIC X(01) VALUE ",".
+           03 CSVSTATUS      PIC X(01).
+
+       FD CADFORCK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.CKP".
+       01 REGFORCK.
+           03 CK-CNPJ        PIC 9(14).
+           03 CK-TOTREG      PIC 9(06).
 
        WORKING-STORAGE SECTION.
        77 W-ACT                PIC 9(02) VALUE ZEROS.
@@ -50,6 +92,45 @@
        77 MENS                 PIC X(50) VALUE SPACES.
        01 W-SEL                PIC 9(01) VALUE ZEROS.
        01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-CSV                PIC X(01) VALUE "N".
+       01 W-ARQOK               PIC X(01) VALUE "N".
+       01 W-RETOMA              PIC X(01) VALUE "N".
+       01 W-MODOEXP             PIC X(01) VALUE "C".
+       01 W-DATACORTE           PIC 9(08) VALUE ZEROS.
+       01 W-TOTREG              PIC 9(06) VALUE ZEROS.
+       01 W-HOJE-TEMPLATE       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE REDEFINES W-HOJE-TEMPLATE.
+           03 ANOHOJE           PIC 9(04).
+           03 MESHOJE           PIC 9(02).
+           03 DIAHOJE           PIC 9(02).
+
+       01 CABFOR.
+           03 FILLER            PIC X(20) VALUE "CABECALHO CADFOR DT=".
+           03 CAB-DIA           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CAB-MES           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CAB-ANO           PIC 9(04).
+           03 FILLER            PIC X(141) VALUE SPACES.
+       01 RODFOR.
+           03 FILLER            PIC X(20) VALUE "RODAPE TOTAL REGS = ".
+           03 ROD-TOT           PIC Z(5)9.
+           03 FILLER            PIC X(145) VALUE SPACES.
+
+       01 CABFORC.
+           03 FILLER            PIC X(30) VALUE
+              "CABECALHO,CADFOR,DT=".
+           03 CFC-DIA           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CFC-MES           PIC 9(02).
+           03 FILLER            PIC X(01) VALUE "/".
+           03 CFC-ANO           PIC 9(04).
+           03 FILLER            PIC X(124) VALUE SPACES.
+       01 RODFORC.
+           03 FILLER            PIC X(30) VALUE
+              "RODAPE,TOTAL,REGISTROS,QTD=".
+           03 RFC-TOT           PIC Z(5)9.
+           03 FILLER            PIC X(128) VALUE SPACES.
 
        SCREEN SECTION.
        01 LIMPAR.
@@ -68,28 +149,125 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       R0CK.
+           OPEN INPUT CADFORCK.
+           IF ST-ERRO = "00"
+                 READ CADFORCK
+                 IF ST-ERRO = "00"
+                       CLOSE CADFORCK
+                       DISPLAY (23, 8)
+                       " *** EXPORT. INCOMPLETA. RETOMAR (S/N) : . ***"
+                       MOVE "S" TO W-OPCAO
+                       ACCEPT  (23, 56) W-OPCAO  WITH UPDATE
+                       IF W-OPCAO = "S"
+                            MOVE "S" TO W-RETOMA
+                       ELSE
+                            NEXT SENTENCE
+                 ELSE
+                       CLOSE CADFORCK
+           ELSE
+                 NEXT SENTENCE.
        R0A.
-           OPEN OUTPUT CADFORS.
+           ACCEPT W-HOJE-TEMPLATE FROM DATE YYYYMMDD.
+           MOVE DIAHOJE TO CAB-DIA
+           MOVE MESHOJE TO CAB-MES
+           MOVE ANOHOJE TO CAB-ANO
+           MOVE "S" TO W-ARQOK
+           IF W-RETOMA = "S"
+                 MOVE CK-TOTREG TO W-TOTREG
+                 MOVE CK-CNPJ TO CNPJ
+                 OPEN EXTEND CADFORS
+                 START CADFOR KEY IS GREATER THAN CNPJ
+           ELSE
+                 OPEN OUTPUT CADFORS
+                 MOVE CABFOR TO REGFORS
+                 WRITE REGFORS.
+       R0B.
+           DISPLAY (23, 13) " *** GERAR TAMBEM EM FORMATO CSV : . ***"
+           MOVE "N" TO W-OPCAO
+           ACCEPT  (23, 47) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE "S" TO W-CSV
+                  IF W-RETOMA = "S"
+                        OPEN EXTEND CADFORC
+                  ELSE
+                        OPEN OUTPUT CADFORC
+                        MOVE DIAHOJE TO CFC-DIA
+                        MOVE MESHOJE TO CFC-MES
+                        MOVE ANOHOJE TO CFC-ANO
+                        MOVE CABFORC TO REGFORC
+                        WRITE REGFORC
+                  END-IF
+           ELSE
+              IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R0B.
+       R0C.
+           DISPLAY (23, 10) " *** COMPLETA OU ALTERACOES (C/A) : . ***"
+           MOVE "C" TO W-OPCAO
+           ACCEPT  (23, 41) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "A"
+                  MOVE "A" TO W-MODOEXP
+                  DISPLAY (23, 10) " *** ALTERAR DESDE (AAAAMMDD):. ***"
+                  ACCEPT  (23, 40) W-DATACORTE WITH UPDATE
+           ELSE
+              IF W-OPCAO NOT = "C"
+                  MOVE "*** DIGITE C=COMPLETA  A=ALTERACOES ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R0C.
 
        LER-ARQUIVO.
            READ CADFOR NEXT
            IF ST-ERRO = "10"
                 MOVE "FIM DE ARQUIVO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.    
+                GO TO ROT-FIM.
+           IF W-MODOEXP = "A" AND DATAULTALT < W-DATACORTE
+                GO TO LER-ARQUIVO.
 
-       INC-WR1.   
+       INC-WR1.
            MOVE REGFOR TO REGFORS
            DISPLAY LIMPAR
            DISPLAY (4, 10) CNPJ
            WRITE REGFORS
+           ADD 1 TO W-TOTREG
+           OPEN OUTPUT CADFORCK
+           MOVE CNPJ TO CK-CNPJ
+           MOVE W-TOTREG TO CK-TOTREG
+           WRITE REGFORCK
+           CLOSE CADFORCK
+           IF W-CSV = "S"
+               MOVE CNPJ TO CSVCNPJ
+               MOVE RAZAOSOCIAL TO CSVRAZAO
+               MOVE NOMEFANTASIA TO CSVNOME
+               MOVE FCEP TO CSVCEP
+               MOVE NUMERO TO CSVNUMERO
+               MOVE COMPL TO CSVCOMPL
+               MOVE DDD TO CSVDDD
+               MOVE TEL TO CSVTEL
+               MOVE EMAIL TO CSVEMAIL
+               MOVE RAMOTXT TO CSVRAMO
+               MOVE STATUSFOR TO CSVSTATUS
+               WRITE REGFORC.
            IF ST-ERRO = "00" OR "02"
                MOVE "CNPJ GRAVADO NO ARQUIVO " TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO LER-ARQUIVO. 
+               GO TO LER-ARQUIVO.
        ROT-FIM.
+           IF W-ARQOK = "S"
+               MOVE W-TOTREG TO ROD-TOT
+               MOVE RODFOR TO REGFORS
+               WRITE REGFORS
+               OPEN OUTPUT CADFORCK
+               CLOSE CADFORCK.
            CLOSE CADFOR.
            CLOSE CADFORS.
+           IF W-CSV = "S"
+               MOVE W-TOTREG TO RFC-TOT
+               MOVE RODFORC TO REGFORC
+               WRITE REGFORC
+               CLOSE CADFORC.
            STOP RUN.
        
        ROT-MENS.
