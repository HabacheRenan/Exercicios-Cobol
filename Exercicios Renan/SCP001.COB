@@ -14,7 +14,23 @@
                        ORGANIZATION IS INDEXED
                        ACCESS MODE  IS DYNAMIC
                        RECORD KEY IS CEP
+                       ALTERNATE RECORD KEY IS
+                       CIDADE WITH DUPLICATES
                        FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CNPJ
+                       ALTERNATE RECORD KEY IS
+                       NOMEFANTASIA WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO2.
+      *
+           SELECT CADUF ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODUF
+                       FILE STATUS  IS ST-ERRO3.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -29,6 +45,35 @@
            03 CIDADE         PIC X(20).
            03 UF             PIC X(02).
            03 UFTXT          PIC X(20).
+           03 STATUSEND      PIC X(01).
+           03 DATABAIXA      PIC 9(08).
+           03 DATAULTALT     PIC 9(08).
+
+       FD CADFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.DAT".
+       01 REGFOR.
+           03 CNPJ              PIC 9(14).
+           03 RAZAOSOCIAL       PIC X(35).
+           03 NOMEFANTASIA      PIC X(12).
+           03 FCEP              PIC 9(09).
+           03 NUMERO            PIC 9(05).
+           03 COMPL             PIC X(12).
+           03 DDD               PIC 9(02).
+           03 TEL               PIC 9(09).
+           03 EMAIL             PIC X(35).
+           03 RAMO              PIC 9(01).
+           03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA2        PIC 9(08).
+           03 DATAULTALT2       PIC 9(08).
+
+       FD CADUF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADUF.DAT".
+       01 REGUF.
+           03 CODUF             PIC X(02).
+           03 DESCUF            PIC X(20).
 
        WORKING-STORAGE SECTION.
        77 W-ACT                PIC 9(02) VALUE ZEROS.
@@ -37,10 +82,8 @@
        77 MENS                 PIC X(50) VALUE SPACES.
        01 W-SEL                PIC 9(01) VALUE ZEROS.
        01 ST-ERRO              PIC X(02) VALUE "00".
-
-       01 TBESTADOS.
-           03 TBESTADOS-ITEM OCCURS 26 TIMES.
-               05 TBESTADOS PIC X(20).
+       01 ST-ERRO2             PIC X(02) VALUE "00".
+       01 ST-ERRO3             PIC X(02) VALUE "00".
 
        SCREEN SECTION. 
        01  CADASTROENDERECO.
@@ -77,36 +120,9 @@
                USING  UFTXT.
 
        PROCEDURE DIVISION.
-       VETOR.
-           MOVE "ACRE" TO TBESTADOS-ITEM(1)
-           MOVE "ALAGOAS" TO TBESTADOS-ITEM(2)
-           MOVE "AMAPA" TO TBESTADOS-ITEM(3)
-           MOVE "AMAZONAS" TO TBESTADOS-ITEM(4)
-           MOVE "BAHIA" TO TBESTADOS-ITEM(5)
-           MOVE "CEARA" TO TBESTADOS-ITEM(6)
-           MOVE "ESPIRITO SANTO" TO TBESTADOS-ITEM(7)
-           MOVE "GOIAS" TO TBESTADOS-ITEM(8)
-           MOVE "MARANHAO" TO TBESTADOS-ITEM(9)
-           MOVE "MATO GROSSO" TO TBESTADOS-ITEM(10)
-           MOVE "MATO GROSSO DO SUL" TO TBESTADOS-ITEM(11)
-           MOVE "MINAS GERAIS" TO TBESTADOS-ITEM(12)
-           MOVE "PARA" TO TBESTADOS-ITEM(13)
-           MOVE "PARAIBA" TO TBESTADOS-ITEM(14)
-           MOVE "PARANA" TO TBESTADOS-ITEM(15)
-           MOVE "PERNAMBUCO" TO TBESTADOS-ITEM(16)
-           MOVE "PIAUI" TO TBESTADOS-ITEM(17)
-           MOVE "RIO DE JANEIRO" TO TBESTADOS-ITEM(18)
-           MOVE "RIO GRANDE DO NORTE" TO TBESTADOS-ITEM(19)
-           MOVE "RIO GRANDE DO SUL" TO TBESTADOS-ITEM(20)
-           MOVE "RONDONIA" TO TBESTADOS-ITEM(21)
-           MOVE "RORAIMA" TO TBESTADOS-ITEM(22)
-           MOVE "SANTA CATARINA" TO TBESTADOS-ITEM(23)
-           MOVE "SAO PAULO" TO TBESTADOS-ITEM(24)
-           MOVE "SERGIPE" TO TBESTADOS-ITEM(25)
-           MOVE "TOCANTINS" TO TBESTADOS-ITEM(26).
-       R0. 
+       R0.
            OPEN I-O CADEND.
-           IF ST-ERRO NOT = "00"  
+           IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  OPEN OUTPUT CADEND
                  CLOSE CADEND
@@ -119,9 +135,36 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       RA0.
+           OPEN INPUT CADFOR.
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT CADFOR
+                 CLOSE CADFOR
+                 OPEN INPUT CADFOR
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       RB0.
+           OPEN INPUT CADUF.
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 OPEN OUTPUT CADUF
+                 CLOSE CADUF
+                 OPEN INPUT CADUF
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADUF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
 
        INICIO.
-           MOVE ZEROS TO CEP W-SEL
+           MOVE ZEROS TO CEP W-SEL DATABAIXA
+           MOVE "A" TO STATUSEND
            MOVE SPACES TO LOGRADOURO BAIRRO CIDADE UF UFTXT.
 
            DISPLAY CADASTROENDERECO.
@@ -169,62 +212,13 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R4.
-           IF UF = "AC"
-               MOVE TBESTADOS-ITEM(1) TO UFTXT
-           ELSE     IF UF = "AL"
-               MOVE TBESTADOS-ITEM(2) TO UFTXT
-           ELSE     IF UF = "AP"
-               MOVE TBESTADOS-ITEM(3) TO UFTXT
-           ELSE     IF UF = "AM"
-               MOVE TBESTADOS-ITEM(4) TO UFTXT
-           ELSE     IF UF = "BA"
-               MOVE TBESTADOS-ITEM(5) TO UFTXT
-           ELSE     IF UF = "CE"
-               MOVE TBESTADOS-ITEM(6) TO UFTXT
-           ELSE     IF UF = "ES"
-               MOVE TBESTADOS-ITEM(7) TO UFTXT
-           ELSE     IF UF = "GO"
-               MOVE TBESTADOS-ITEM(8) TO UFTXT
-           ELSE     IF UF = "MA"
-               MOVE TBESTADOS-ITEM(9) TO UFTXT
-           ELSE     IF UF = "MT"
-               MOVE TBESTADOS-ITEM(10) TO UFTXT
-           ELSE     IF UF = "MS"
-               MOVE TBESTADOS-ITEM(11) TO UFTXT
-           ELSE     IF UF = "MG"
-               MOVE TBESTADOS-ITEM(12) TO UFTXT
-           ELSE     IF UF = "PA"
-               MOVE TBESTADOS-ITEM(13) TO UFTXT
-           ELSE     IF UF = "PB"
-               MOVE TBESTADOS-ITEM(14) TO UFTXT
-           ELSE     IF UF = "PR"
-               MOVE TBESTADOS-ITEM(15) TO UFTXT
-           ELSE     IF UF = "PE"
-               MOVE TBESTADOS-ITEM(16) TO UFTXT
-           ELSE     IF UF = "PI"
-               MOVE TBESTADOS-ITEM(17) TO UFTXT
-           ELSE     IF UF = "RJ"
-               MOVE TBESTADOS-ITEM(18) TO UFTXT
-           ELSE     IF UF = "RN"
-               MOVE TBESTADOS-ITEM(19) TO UFTXT
-           ELSE     IF UF = "RS"
-               MOVE TBESTADOS-ITEM(20) TO UFTXT
-           ELSE     IF UF = "RO"
-               MOVE TBESTADOS-ITEM(21) TO UFTXT
-           ELSE     IF UF = "RR"
-               MOVE TBESTADOS-ITEM(22) TO UFTXT
-           ELSE     IF UF = "SC"
-               MOVE TBESTADOS-ITEM(23) TO UFTXT
-           ELSE     IF UF = "SP"
-               MOVE TBESTADOS-ITEM(24) TO UFTXT
-           ELSE     IF UF = "SE"
-               MOVE TBESTADOS-ITEM(25) TO UFTXT
-           ELSE     IF UF = "TO"
-               MOVE TBESTADOS-ITEM(26) TO UFTXT
-           ELSE    
+           MOVE UF TO CODUF
+           READ CADUF
+           IF ST-ERRO3 = "23"
                MOVE "*** UF INVALIDA ***" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R5.  
+               GO TO R5.
+           MOVE DESCUF TO UFTXT.
            DISPLAY CADASTROENDERECO.
 
            IF W-SEL = 1 
@@ -246,6 +240,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC. 
        INC-WR1.
+                ACCEPT DATAULTALT FROM DATE YYYYMMDD
                 WRITE REGEND
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -257,6 +252,12 @@
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   DISPLAY CADASTROENDERECO
                   GO TO INICIO
+                ELSE
+                IF ST-ERRO = "51" OR "61"
+                  MOVE "* CADEND EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-WR1
                 ELSE
                   MOVE "ERRO NA GRAVACAO DO ARQUIVO" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -290,13 +291,36 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
 
+       EXC-VER1.
+                MOVE ZEROS TO CNPJ
+                START CADFOR KEY IS NOT LESS CNPJ INVALID KEY
+                   GO TO EXC-DL1.
+       EXC-VER2.
+                READ CADFOR NEXT
+                IF ST-ERRO2 = "10"
+                   GO TO EXC-DL1.
+                IF FCEP = CEP
+                   MOVE "*** CEP EM USO POR UM FORNECEDOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROENDERECO
+                   GO TO INICIO.
+                GO TO EXC-VER2.
+
        EXC-DL1.
-                DELETE CADEND RECORD
-                IF ST-ERRO = "00"
+                MOVE "I" TO STATUSEND
+                ACCEPT DATABAIXA FROM DATE YYYYMMDD
+                MOVE DATABAIXA TO DATAULTALT
+                REWRITE REGEND
+                IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    DISPLAY CADASTROENDERECO
                    GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADEND EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO ENDERECO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -317,17 +341,25 @@
                    GO TO ALT-OPC.
 
        ALT-RW1.
+                ACCEPT DATAULTALT FROM DATE YYYYMMDD
                 REWRITE REGEND
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADEND EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW1.
                 MOVE "ERRO NA EXCLUSAO DO ENDERECO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
-               
+
        ROT-FIM.
            CLOSE CADEND.
+           CLOSE CADFOR.
+           CLOSE CADUF.
            STOP RUN.
        
        ROT-MENS.
