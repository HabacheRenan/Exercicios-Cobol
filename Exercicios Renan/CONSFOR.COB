@@ -15,9 +15,25 @@
                        ORGANIZATION IS INDEXED
                        ACCESS MODE  IS DYNAMIC
                        RECORD KEY IS CNPJ
-                       ALTERNATE RECORD KEY IS 
+                       ALTERNATE RECORD KEY IS
                        NOMEFANTASIA WITH DUPLICATES
                        FILE STATUS  IS ST-ERRO.
+      *
+       SELECT RELFOR ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO3.
+      *
+       SELECT CADEMPRESA ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+      *
+       SELECT CADFOREND ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS NUMFOREND
+                       ALTERNATE RECORD KEY IS EFCNPJ
+                                       WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO4.
        DATA DIVISION.
        FILE SECTION.
       *
@@ -36,9 +52,40 @@
            03 EMAIL             PIC X(35).
            03 RAMO              PIC 9(01).
            03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
+
+       FD RELFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CONSFOR.TXT".
+       01 REGREL               PIC X(90).
+      *
+       FD CADEMPRESA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEMPRESA.TXT".
+       01 REGEMPRESA.
+           03 NOMEEMPRESA       PIC X(16).
+      *
+       FD CADFOREND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOREND.DAT".
+       01 REGFOREND.
+           03 NUMFOREND         PIC 9(06).
+           03 EFCNPJ            PIC 9(14).
+           03 ECEP              PIC 9(09).
+           03 ENUMERO           PIC 9(05).
+           03 ECOMPL            PIC X(12).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       01 ST-ERRO2     PIC X(02) VALUE "00".
+       01 ST-ERRO3     PIC X(02) VALUE "00".
+       01 ST-ERRO4     PIC X(02) VALUE "00".
+       01 W-QTDEND     PIC 9(04) VALUE ZEROS.
+       01 W-EMPRESA    PIC X(16) VALUE "FATEC ZONA LESTE".
+       01 W-IMPR       PIC X(01) VALUE "N".
+       01 W-IMPR-ABERTO PIC X(01) VALUE "N".
        01 W-SEL        PIC 9(01) VALUE ZEROS.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
@@ -48,8 +95,14 @@
        01 LIMPA        PIC X(55) VALUE SPACES.
        01 SOLIC        PIC X(20) VALUE SPACES.
        01 CONLIN       PIC 9(03) VALUE 001.
+       01 LIN          PIC 9(03) VALUE ZEROS.
        01 CNPJENTR      PIC 9(14) VALUE ZEROS.
        01 NOMEENTR     PIC X(12) VALUE SPACES.
+       01 W-MODOBUSCA  PIC X(01) VALUE SPACES.
+       01 W-LENBUSCA   PIC 9(02) VALUE ZEROS.
+       01 W-MAXPOS     PIC 9(02) VALUE ZEROS.
+       01 W-K          PIC 9(02) VALUE ZEROS.
+       01 W-TOTENC     PIC 9(04) VALUE ZEROS.
       *-----------------------------------------------------------------
       *
       ******************
@@ -77,15 +130,29 @@
            03 FILLER     PIC X(07) VALUE "EMAIL: ".
            03 DETEMAIL     PIC X(35) VALUE SPACES.
            03 FILLER     PIC X(08) VALUE " RAMO: ".
-           03 DETRAMO   PIC X(20) VALUE SPACES.         
+           03 DETRAMO   PIC X(20) VALUE SPACES.
+
+       01 DET5.
+           03 FILLER     PIC X(32)
+              VALUE "ENDERECOS CADASTRADOS (SCP017): ".
+           03 DETQTDEND  PIC ZZZ9 VALUE ZEROS.
+
+       01 DETENC.
+           03 FILLER     PIC X(23) VALUE "REGISTROS ENCONTRADOS: ".
+           03 DETTOTENC  PIC ZZZ9.
 
        SCREEN SECTION.
 
        01  TELAPRO.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  " FATEC ZONA LESTE         ***   CONSULTA".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 01
+               VALUE  " ".
+           05  TEMPRESA1
+               LINE 02  COLUMN 02  PIC X(16)
+               USING  W-EMPRESA.
+           05  LINE 02  COLUMN 18
+               VALUE  "         ***   CONSULTA".
+           05  LINE 02  COLUMN 41
                VALUE  " DE FORNCEDORES  ***".
            05  LINE 04  COLUMN 01 
                VALUE  " CNPJ :           NOME FANTASIA : ".
@@ -101,6 +168,12 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           OPEN INPUT CADEMPRESA
+           IF ST-ERRO2 = "00"
+              READ CADEMPRESA
+              IF ST-ERRO2 = "00"
+                 MOVE NOMEEMPRESA TO W-EMPRESA.
+           CLOSE CADEMPRESA.
       *
        INC-OP1.
            OPEN INPUT  CADFOR
@@ -116,13 +189,28 @@
            ELSE
                NEXT SENTENCE.
 
+       INC-OP1B.
+           OPEN INPUT CADFOREND
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 OPEN OUTPUT CADFOREND
+                 CLOSE CADFOREND
+                 OPEN INPUT CADFOREND
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADFOREND" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
        INC-001.
            MOVE ZEROS TO CNPJENTR
            MOVE SPACES TO NOMEENTR
+           MOVE SPACES TO W-MODOBUSCA
            DISPLAY  TELAPRO.
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA  F2=CONSULTA P/NOME FANTASIA."
+            "SOLIC.=> F1=FIM  F2=P/NOME FANTASIA  F3=P/PARTE DO NOME."
            ACCEPT TCNPJENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -130,7 +218,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -139,11 +229,11 @@
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001.
-           GO TO INC-RD2.
+           GO TO INC-CONTA1.
 
        INC-001B.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CNPJ "
+            "SOLIC.=> F1=FIM  F2=P/CNPJ  F3=P/PARTE DO NOME FANTASIA. "
            ACCEPT TNOMEENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -151,7 +241,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001A.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -160,7 +252,131 @@
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
-       
+           GO TO INC-CONTA2.
+
+       INC-001C.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=FIM  F2=VOLTA  - DIGITE PARTE DO NOME FANTASIA"
+           ACCEPT TNOMEENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADFOR
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001C.
+           MOVE "P" TO W-MODOBUSCA
+           MOVE 12 TO W-LENBUSCA.
+       INC-001C-LEN.
+           IF W-LENBUSCA = ZEROS
+              GO TO INC-001C-SCAN.
+           IF NOMEENTR(W-LENBUSCA:1) NOT = SPACE
+              GO TO INC-001C-SCAN.
+           SUBTRACT 1 FROM W-LENBUSCA
+           GO TO INC-001C-LEN.
+       INC-001C-SCAN.
+           IF W-LENBUSCA = ZEROS
+              MOVE "*** DIGITE UM TEXTO PARA BUSCA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001C.
+           MOVE ZEROS TO CNPJ
+           START CADFOR KEY IS NOT LESS CNPJ INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-CONTA3.
+
+       INC-CONTA1.
+           MOVE ZEROS TO W-TOTENC.
+       INC-CONTA1A.
+           READ CADFOR NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO INC-CONTA1-FIM.
+           IF CNPJ NOT = CNPJENTR
+              GO TO INC-CONTA1-FIM.
+           IF STATUSFOR = "I"
+              GO TO INC-CONTA1A.
+           ADD 1 TO W-TOTENC
+           GO TO INC-CONTA1A.
+       INC-CONTA1-FIM.
+           MOVE CNPJENTR TO CNPJ
+           START CADFOR KEY IS NOT LESS CNPJ INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           GO TO ROT-IMPR-PERG.
+
+       INC-CONTA2.
+           MOVE ZEROS TO W-TOTENC.
+       INC-CONTA2A.
+           READ CADFOR NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO INC-CONTA2-FIM.
+           IF NOMEFANTASIA NOT = NOMEENTR
+              GO TO INC-CONTA2-FIM.
+           IF STATUSFOR = "I"
+              GO TO INC-CONTA2A.
+           ADD 1 TO W-TOTENC
+           GO TO INC-CONTA2A.
+       INC-CONTA2-FIM.
+           MOVE NOMEENTR TO NOMEFANTASIA
+           START CADFOR KEY IS NOT LESS NOMEFANTASIA INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           GO TO ROT-IMPR-PERG.
+
+       INC-CONTA3.
+           MOVE ZEROS TO W-TOTENC.
+       INC-CONTA3A.
+           READ CADFOR NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO INC-CONTA3-FIM.
+           IF STATUSFOR = "I"
+              GO TO INC-CONTA3A.
+           COMPUTE W-MAXPOS = 13 - W-LENBUSCA
+           MOVE 1 TO W-K.
+       INC-CONTA3B.
+           IF W-K > W-MAXPOS
+              GO TO INC-CONTA3A.
+           IF NOMEFANTASIA(W-K:W-LENBUSCA) = NOMEENTR(1:W-LENBUSCA)
+              ADD 1 TO W-TOTENC
+              GO TO INC-CONTA3A.
+           ADD 1 TO W-K
+           GO TO INC-CONTA3B.
+       INC-CONTA3-FIM.
+           MOVE ZEROS TO CNPJ
+           START CADFOR KEY IS NOT LESS CNPJ INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           GO TO ROT-IMPR-PERG.
+
+       ROT-IMPR-PERG.
+           DISPLAY (23, 13) " *** IMPRIMIR RELATORIO EM ARQUIVO : . ***"
+           MOVE "N" TO W-OPCAO
+           ACCEPT  (23, 47) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  IF W-IMPR-ABERTO = "S"
+                     CLOSE RELFOR.
+           IF W-OPCAO = "S"
+                  OPEN OUTPUT RELFOR
+                  MOVE "S" TO W-IMPR
+                  MOVE "S" TO W-IMPR-ABERTO
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-IMPR-PERG.
+           MOVE "N" TO W-IMPR.
+           GO TO INC-RD2.
+
        INC-RD2.
            DISPLAY (23, 13) LIMPA
            READ CADFOR NEXT
@@ -175,8 +391,25 @@
                  GO TO ROT-FIM
            ELSE
               NEXT SENTENCE.
+           IF STATUSFOR = "I"
+              GO TO INC-RD2.
+           IF W-MODOBUSCA = "P"
+              GO TO INC-SUBTEST.
+           GO TO ROT-MONTAR.
+
+       INC-SUBTEST.
+           COMPUTE W-MAXPOS = 13 - W-LENBUSCA
+           MOVE 1 TO W-K.
+       INC-SUBTEST2.
+           IF W-K > W-MAXPOS
+              GO TO INC-RD2.
+           IF NOMEFANTASIA(W-K:W-LENBUSCA) = NOMEENTR(1:W-LENBUSCA)
+              GO TO ROT-MONTAR.
+           ADD 1 TO W-K
+           GO TO INC-SUBTEST2.
 
        ROT-MONTAR.
+           PERFORM CONTA-END THRU CONTA-END-FIM
            MOVE CNPJ TO DETCNPJ
            MOVE RAZAOSOCIAL  TO DETRAZAO
            MOVE NOMEFANTASIA TO DETNOME
@@ -185,6 +418,7 @@
            MOVE TEL     TO DETTEL
            MOVE EMAIL     TO DETEMAIL
            MOVE RAMOTXT TO DETRAMO
+           MOVE W-QTDEND  TO DETQTDEND
            COMPUTE LIN = CONLIN + 3
            DISPLAY (LIN, 01) DET2
            COMPUTE LIN = CONLIN + 3
@@ -194,10 +428,41 @@
            ADD 1 TO CONLIN
            COMPUTE LIN = CONLIN + 3
            DISPLAY (LIN, 01) DET4
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET5
            ADD 3 TO CONLIN
+           IF W-IMPR = "S"
+              MOVE DET2 TO REGREL
+              WRITE REGREL
+              MOVE DET3 TO REGREL
+              WRITE REGREL
+              MOVE DET4 TO REGREL
+              WRITE REGREL
+              MOVE DET5 TO REGREL
+              WRITE REGREL
+              MOVE SPACES TO REGREL
+              WRITE REGREL.
            IF CONLIN < 17
                   GO TO INC-RD2.
 
+      *
+       CONTA-END.
+           MOVE ZEROS TO W-QTDEND
+           MOVE CNPJ TO EFCNPJ
+           START CADFOREND KEY IS NOT LESS EFCNPJ INVALID KEY
+                 GO TO CONTA-END-FIM.
+       CONTA-END-A.
+           READ CADFOREND NEXT
+           IF ST-ERRO4 NOT = "00"
+              GO TO CONTA-END-FIM.
+           IF EFCNPJ NOT = CNPJ
+              GO TO CONTA-END-FIM.
+           ADD 1 TO W-QTDEND
+           GO TO CONTA-END-A.
+       CONTA-END-FIM.
+           EXIT.
+
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
            MOVE "S" TO W-OPCAO
@@ -230,14 +495,34 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE CADFOR.
+           CLOSE CADFOREND.
+           IF W-IMPR-ABERTO = "S"
+              CLOSE RELFOR.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
            STOP RUN.
       *
       **********************
+      * ROTINA DE CABECALHO *
+      **********************
+      *
+       ROT-CABEC.
+           MOVE W-TOTENC TO DETTOTENC
+           DISPLAY (23, 13) DETENC
+           MOVE ZEROS TO W-CONT.
+       ROT-CABEC2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-CABEC2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
