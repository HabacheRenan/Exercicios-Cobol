@@ -14,6 +14,36 @@
                        ORGANIZATION IS INDEXED
                        ACCESS MODE  IS DYNAMIC
                        RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADFUNC ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODFUNC
+                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADDEPTO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODDEPTO
+                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADHISSAL ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       SELECT CADFXINSS ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS NUMFAIXA
+                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADFXIRPF ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS NUMFAIXR
                        FILE STATUS  IS ST-ERRO.
       *
       *----------------------------------------------------------------
@@ -37,7 +67,53 @@
            03 IMPOSTO       PIC 9(06)V99.
            03 SALFAMI       PIC 9(06)V99.
            03 SALIQ         PIC 9(06)V99.
-       
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
+
+       FD CADFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+           03 CODFUNC           PIC X(01).
+           03 DESCFUNC          PIC X(25).
+
+       FD CADDEPTO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADDEPTO.DAT".
+       01 REGDEPTO.
+           03 CODDEPTO          PIC 9(02).
+           03 DESCDEPTO         PIC X(30).
+
+       FD CADHISSAL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADHISSAL.TXT".
+       01 REGHISSAL.
+           03 HCODIGO           PIC 9(06).
+           03 HSALANT           PIC 9(06)V99.
+           03 HSALNOVO          PIC 9(06)V99.
+           03 HDATA             PIC 9(08).
+
+       FD CADFXINSS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFXINSS.DAT".
+       01 REGFXINSS.
+           03 NUMFAIXA          PIC 9(01).
+           03 VALORDEI          PIC 9(09)V99.
+           03 VALORATEI         PIC 9(09)V99.
+           03 ALIQUOTAI         PIC 9(02)V99.
+
+       FD CADFXIRPF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFXIRPF.DAT".
+       01 REGFXIRPF.
+           03 NUMFAIXR          PIC 9(01).
+           03 VALORDER          PIC 9(09)V99.
+           03 VALORATER         PIC 9(09)V99.
+           03 ALIQUOTAR         PIC 9(02)V99.
+
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-ACT                PIC 9(02) VALUE ZEROS.
@@ -50,14 +126,18 @@
        01 X                    PIC 9(03) VALUE ZEROS.
        01 Y                    PIC 9(02) VALUE ZEROS.
        01 Z                    PIC 9(02) VALUE ZEROS.
+       01 W-SALANT             PIC 9(06)V99 VALUE ZEROS.
+       01 W-IDXF                PIC 9(01) VALUE ZEROS.
+       01 W-CODSAVE             PIC 9(06) VALUE ZEROS.
+       01 TAB-FXINSS.
+           03 FXI-ITEM OCCURS 3 TIMES.
+               05 FXI-ATE      PIC 9(09)V99.
+               05 FXI-ALIQ     PIC 9(02)V99.
+       01 TAB-FXIRPF.
+           03 FXR-ITEM OCCURS 3 TIMES.
+               05 FXR-ATE      PIC 9(09)V99.
+               05 FXR-ALIQ     PIC 9(02)V99.
 
-       01 TBFUNC.
-           03 TBFUNC-ITEM OCCURS 8 TIMES.
-               05 TBFUNC    PIC X(25).
-       01  TBDEPTO.
-           03 TBDEPTO-ITEM OCCURS 10 TIMES.
-               05 TBDEPTO      PIC X(30).
-       
       *----------------------------------------------------------------
        SCREEN SECTION.
        01  TELA.
@@ -66,14 +146,18 @@
                VALUE  "****************************  CADASTRO D".
            05  LINE 01  COLUMN 41 
                VALUE  "E FUNCIONARIOS *************************".
-           05  LINE 02  COLUMN 01 
+           05  LINE 02  COLUMN 01
                VALUE  "CODIGO:".
-           05  LINE 04  COLUMN 01 
+           05  LINE 02  COLUMN 20
+               VALUE  "CPF:".
+           05  LINE 04  COLUMN 01
                VALUE  "NOME:                                 TI".
            05  LINE 04  COLUMN 41 
                VALUE  "PO SALRIO:    SALARIOS BASE:".
-           05  LINE 06  COLUMN 01 
+           05  LINE 06  COLUMN 01
                VALUE  "NUMERO DE FILHOS:".
+           05  LINE 06  COLUMN 41
+               VALUE  "DATA NASC(AAAAMMDD):".
            05  LINE 08  COLUMN 01 
                VALUE  "DEPARTAMENTO:    -".
            05  LINE 10  COLUMN 01 
@@ -91,6 +175,9 @@
            05  TCODIGO
                LINE 02  COLUMN 09  PIC 9(06)
                USING  CODIGO.
+           05  TCPF
+               LINE 02  COLUMN 25  PIC 9(11)
+               USING  CPF.
            05  TNOME
                LINE 04  COLUMN 07  PIC X(30)
                USING  NOME.
@@ -103,6 +190,9 @@
            05  TFILHO
                LINE 06  COLUMN 19  PIC 9(02)
                USING  NUMFILHOS.
+           05  TDATANASC
+               LINE 06  COLUMN 62  PIC 9(08)
+               USING  DATANASC.
            05  TDEP
                LINE 08  COLUMN 15  PIC 9(02)
                USING  DEPARTAMENTO.
@@ -181,32 +271,9 @@
        
       *----------------------------------------------------------------
        PROCEDURE DIVISION.
-       TABELAS.
-      * TABELA DE FUNCOES ---------------------------------------------- 
-           MOVE "ANALISTA" TO TBFUNC-ITEM(1)
-           MOVE "ASSISTENTE" TO TBFUNC-ITEM(2)
-           MOVE "GERENTE" TO TBFUNC-ITEM(3)
-           MOVE "COORDENADOR DE VENDAS" TO TBFUNC-ITEM(4)
-           MOVE "PESQUISADOR" TO TBFUNC-ITEM(5)
-           MOVE "LOGISTICO" TO TBFUNC-ITEM(6)
-           MOVE "REPRESENTANTE DE VENDAS" TO TBFUNC-ITEM(7)
-           MOVE "SUPERVISOR JURÍDICO" TO TBFUNC-ITEM(8).
-
-      * TABELA DE DEPARTAMENTOS ----------------------------------------
-           MOVE "FINANCEIRO" TO TBDEPTO-ITEM(1)
-           MOVE "RH" TO TBDEPTO-ITEM(2)
-           MOVE "COMPRAS" TO TBDEPTO-ITEM(3)
-           MOVE "VENDAS" TO TBDEPTO-ITEM(4)
-           MOVE "LOGISTICA" TO TBDEPTO-ITEM(5)
-           MOVE "TI" TO TBDEPTO-ITEM(6)
-           MOVE "MARKETING" TO TBDEPTO-ITEM(7)
-           MOVE "PRODUCAO" TO TBDEPTO-ITEM(8)
-           MOVE "QUALIDADE" TO TBDEPTO-ITEM(9)
-           MOVE "JURIDICO" TO TBDEPTO-ITEM(10).
-
-       INICIO.       
+       INICIO.
            OPEN I-O CADFOLHA.
-           IF ST-ERRO NOT = "00"  
+           IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  OPEN OUTPUT CADFOLHA
                  CLOSE CADFOLHA
@@ -219,11 +286,109 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-       
+       RA0.
+           OPEN INPUT CADFUNC.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFUNC
+                 CLOSE CADFUNC
+                 OPEN INPUT CADFUNC
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       RB0.
+           OPEN INPUT CADDEPTO.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADDEPTO
+                 CLOSE CADDEPTO
+                 OPEN INPUT CADDEPTO
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEPTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       RC0.
+           OPEN EXTEND CADHISSAL.
+
+       INICIALIZAR-FAIXAS.
+           MOVE 2500,00 TO FXI-ATE(1)
+           MOVE 8,00 TO FXI-ALIQ(1)
+           MOVE 6300,00 TO FXI-ATE(2)
+           MOVE 9,00 TO FXI-ALIQ(2)
+           MOVE 999999999,99 TO FXI-ATE(3)
+           MOVE 10,00 TO FXI-ALIQ(3)
+           MOVE 5000,00 TO FXR-ATE(1)
+           MOVE 0,00 TO FXR-ALIQ(1)
+           MOVE 12000,00 TO FXR-ATE(2)
+           MOVE 5,00 TO FXR-ALIQ(2)
+           MOVE 999999999,99 TO FXR-ATE(3)
+           MOVE 10,00 TO FXR-ALIQ(3).
+
+       RD0.
+           OPEN INPUT CADFXINSS.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFXINSS
+                 CLOSE CADFXINSS
+                 OPEN INPUT CADFXINSS
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFXINSS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       RD1.
+           MOVE 1 TO W-IDXF.
+       RD1-LOOP.
+           READ CADFXINSS NEXT
+           IF ST-ERRO = "10"
+              GO TO RD1-FIM.
+           MOVE VALORATEI TO FXI-ATE(W-IDXF)
+           MOVE ALIQUOTAI TO FXI-ALIQ(W-IDXF)
+           ADD 1 TO W-IDXF
+           IF W-IDXF < 4
+              GO TO RD1-LOOP.
+       RD1-FIM.
+           CLOSE CADFXINSS.
+
+       RE0.
+           OPEN INPUT CADFXIRPF.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFXIRPF
+                 CLOSE CADFXIRPF
+                 OPEN INPUT CADFXIRPF
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFXIRPF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       RE1.
+           MOVE 1 TO W-IDXF.
+       RE1-LOOP.
+           READ CADFXIRPF NEXT
+           IF ST-ERRO = "10"
+              GO TO RE1-FIM.
+           MOVE VALORATER TO FXR-ATE(W-IDXF)
+           MOVE ALIQUOTAR TO FXR-ALIQ(W-IDXF)
+           ADD 1 TO W-IDXF
+           IF W-IDXF < 4
+              GO TO RE1-LOOP.
+       RE1-FIM.
+           CLOSE CADFXIRPF.
+
        INITIALIZE-RECORD.
            MOVE SPACES TO NOME TIPOSALARIO FUNC DEPTXT TXTFUNC
            MOVE ZEROS TO CODIGO SALARIOBASE NUMFILHOS DEPARTAMENTO
-           MOVE ZEROS TO BRUTO INSS IMPOSTO SALFAMI SALIQ W-SEL.
+           MOVE ZEROS TO BRUTO INSS IMPOSTO SALFAMI SALIQ W-SEL
+           MOVE ZEROS TO DATABAIXA DATANASC CPF DATAADMISSAO
+           MOVE "A" TO STATUSFUNC.
 
        
       *------------------------------------------------------------------
@@ -241,6 +406,7 @@
            READ CADFOLHA
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE SALARIOBASE TO W-SALANT
                 MOVE "*** FUNCIONARIO JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
@@ -251,12 +417,29 @@
            ELSE
                 MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
-       R1.                     
-           ACCEPT TNOME
+       R0A.
+           ACCEPT TCPF
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R0.
-          
+           IF CPF = ZEROS
+               MOVE "*** CPF NAO PODE SER ZERO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R0A.
+       LER-CPF.
+           MOVE CODIGO TO W-CODSAVE
+           READ CADFOLHA KEY IS CPF
+           MOVE W-CODSAVE TO CODIGO
+           IF ST-ERRO = "00"
+               MOVE "* CPF JA CADASTRADO P/ OUTRO FUNCIONARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R0A.
+       R1.
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R0A.
+
        R2.
            DISPLAY TELA3
            ACCEPT TTIPOSALARIO
@@ -285,48 +468,56 @@
            IF W-ACT = 01
                GO TO R2.
 
-           IF SALARIOBASE < 2500,01
-               MOVE 8 TO Y
-           ELSE 
-               IF SALARIOBASE > 2500,00 AND SALARIOBASE < 6300,01
-                   MOVE 9 TO Y
+           IF SALARIOBASE NOT > FXI-ATE(1)
+               MOVE FXI-ALIQ(1) TO Y
+           ELSE
+               IF SALARIOBASE NOT > FXI-ATE(2)
+                   MOVE FXI-ALIQ(2) TO Y
                ELSE
-                   MOVE 10 TO Y.
-           COMPUTE BRUTO = SALARIOBASE * X
-           DIVIDE BRUTO BY 100 GIVING INSS
-           COMPUTE INSS = INSS * Y 
-
-           COMPUTE CONTROLE = BRUTO - INSS    
-
-           IF CONTROLE < 5000,01
-               MOVE 0 TO Z
-           ELSE 
-               IF CONTROLE > 5000,00 AND CONTROLE < 12000,01
-                   MOVE 5 TO Z
-               ELSE 
-                   MOVE 10 TO Z.  
-           COMPUTE IMPOSTO = BRUTO - INSS.
-           DIVIDE IMPOSTO BY 100 GIVING IMPOSTO.
-           COMPUTE IMPOSTO = IMPOSTO * Z.        
+                   MOVE FXI-ALIQ(3) TO Y.
+           COMPUTE BRUTO ROUNDED = SALARIOBASE * X
+           COMPUTE INSS ROUNDED = BRUTO / 100 * Y
+
+           COMPUTE CONTROLE ROUNDED = BRUTO - INSS
+
+           IF CONTROLE NOT > FXR-ATE(1)
+               MOVE FXR-ALIQ(1) TO Z
+           ELSE
+               IF CONTROLE NOT > FXR-ATE(2)
+                   MOVE FXR-ALIQ(2) TO Z
+               ELSE
+                   MOVE FXR-ALIQ(3) TO Z.
+           COMPUTE IMPOSTO ROUNDED = (BRUTO - INSS) / 100 * Z.
 
        R4.
            ACCEPT TFILHO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                GO TO R3.
-           COMPUTE SALFAMI = NUMFILHOS * 20,00
-           COMPUTE SALIQ = BRUTO - INSS
-           COMPUTE SALIQ = (SALIQ - IMPOSTO) + SALFAMI.
+           COMPUTE SALFAMI ROUNDED = NUMFILHOS * 20,00
+           COMPUTE SALIQ ROUNDED = (BRUTO - INSS - IMPOSTO) + SALFAMI.
            DISPLAY TELA.
 
+       R4A.
+           ACCEPT TDATANASC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO R4.
+
        R5.
            DISPLAY TELA2
            ACCEPT TDEP
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-               GO TO R4.
-           MOVE TBDEPTO-ITEM(DEPARTAMENTO) TO DEPTXT.
-           DISPLAY TELA.    
+               GO TO R4A.
+           MOVE DEPARTAMENTO TO CODDEPTO
+           READ CADDEPTO
+           IF ST-ERRO = "23"
+               MOVE "*** DEPARTAMENTO INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R5.
+           MOVE DESCDEPTO TO DEPTXT.
+           DISPLAY TELA.
 
        R6.
            DISPLAY TELA1
@@ -334,34 +525,14 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                GO TO R5.
-           IF FUNC = "A"
-                   MOVE TBFUNC-ITEM(1) TO TXTFUNC
-               ELSE
-               IF FUNC = "B"
-                   MOVE TBFUNC-ITEM(2) TO TXTFUNC
-               ELSE
-               IF FUNC = "G"
-                   MOVE TBFUNC-ITEM(3) TO TXTFUNC
-               ELSE
-               IF FUNC = "C"
-                   MOVE TBFUNC-ITEM(4) TO TXTFUNC
-               ELSE
-               IF FUNC = "P"
-                   MOVE TBFUNC-ITEM(5) TO TXTFUNC
-               ELSE
-               IF FUNC = "R"
-                   MOVE TBFUNC-ITEM(6) TO TXTFUNC
-               ELSE 
-               IF FUNC = "L"
-                   MOVE TBFUNC-ITEM(7) TO TXTFUNC 
-               ELSE
-               IF FUNC = "S"
-                   MOVE TBFUNC-ITEM(8) TO TXTFUNC
-               ELSE 
-                   MOVE "*** DIGITE UMA DAS FUNCOES AO LADO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R6.
-           DISPLAY TELA.  
+           MOVE FUNC TO CODFUNC
+           READ CADFUNC
+           IF ST-ERRO = "23"
+               MOVE "*** DIGITE UMA DAS FUNCOES AO LADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6.
+           MOVE DESCFUNC TO TXTFUNC.
+           DISPLAY TELA.
 
            IF W-SEL = 1 
                 GO TO ALT-OPC.
@@ -378,8 +549,9 @@
                 IF W-OPCAO NOT = "S" AND "s"
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC. 
+                   GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DATAADMISSAO FROM DATE YYYYMMDD
                 WRITE REGFOLHA
                 IF ST-ERRO = "00" OR ST-ERRO = "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -391,6 +563,12 @@
                   DISPLAY TELA
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO INITIALIZE-RECORD
+                ELSE
+                IF ST-ERRO = "51" OR "61"
+                  MOVE "* CADFOLHA EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-WR1
                 ELSE
                   MOVE "ERRO NA GRAVACAO DO ARQUIVO" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -425,12 +603,19 @@
                    GO TO EXC-OPC.
 
        EXC-DL1.
-                DELETE CADFOLHA RECORD
-                IF ST-ERRO = "00"
+                MOVE "I" TO STATUSFUNC
+                ACCEPT DATABAIXA FROM DATE YYYYMMDD
+                REWRITE REGFOLHA
+                IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO FUNCIONARIO EXCLUIDO ***" TO MENS
                    DISPLAY TELA
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INITIALIZE-RECORD.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADFOLHA EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -451,18 +636,33 @@
                    GO TO ALT-OPC.
 
        ALT-RW1.
+                IF SALARIOBASE NOT = W-SALANT
+                   MOVE CODIGO TO HCODIGO
+                   MOVE W-SALANT TO HSALANT
+                   MOVE SALARIOBASE TO HSALNOVO
+                   ACCEPT HDATA FROM DATE YYYYMMDD
+                   WRITE REGHISSAL.
+       ALT-RW2.
                 REWRITE REGFOLHA
                 IF ST-ERRO = "00" OR "02"
                   MOVE "***REGISTRO DE FUNCIONATIO ALTERADO ***" TO MENS
                    DISPLAY TELA
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INITIALIZE-RECORD.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADFOLHA EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW2.
                 MOVE "ERRO NA EXCLUSAO DO FUNCIONARIO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
                
        ROT-FIM.
            CLOSE CADFOLHA.
+           CLOSE CADFUNC.
+           CLOSE CADDEPTO.
+           CLOSE CADHISSAL.
            STOP RUN.
        
        ROT-MENS.
