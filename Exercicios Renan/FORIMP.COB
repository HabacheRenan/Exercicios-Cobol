@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORIMP.
+      ************************
+      * PROGRAMA PARA CARGA DO CADASTRO DE FORNECEDOR A PARTIR DO TXT *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CNPJ
+                       ALTERNATE RECORD KEY IS
+                       NOMEFANTASIA WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFORS ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.DAT".
+       01 REGFOR.
+           03 CNPJ              PIC 9(14).
+           03 RAZAOSOCIAL       PIC X(35).
+           03 NOMEFANTASIA      PIC X(12).
+           03 FCEP               PIC 9(09).
+           03 NUMERO            PIC 9(05).
+           03 COMPL             PIC X(12).
+           03 DDD               PIC 9(02).
+           03 TEL               PIC 9(09).
+           03 EMAIL             PIC X(35).
+           03 RAMO              PIC 9(01).
+           03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
+       FD CADFORS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFORS.TXT".
+       01 REGFORS            PIC X(171).
+       01 REGFORS-TAG REDEFINES REGFORS.
+           03 TAGTXT          PIC X(09).
+           03 FILLER          PIC X(151).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 MENS                 PIC X(50) VALUE SPACES.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-TOTINC              PIC 9(06) VALUE ZEROS.
+       01 W-TOTALT              PIC 9(06) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 LIMPAR.
+           05 BLANK SCREEN.
+           05 LINE 4 COLUMN 3
+               VALUE "O CNPJ ".
+           05 LINE 4 COLUMN 24
+               VALUE " FOI CARREGADO DO ARQUIVO".
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADFORS.
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFORS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+                 NEXT SENTENCE.
+       R0A.
+           OPEN I-O CADFOR.
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-ARQUIVO.
+           READ CADFORS
+           IF ST-ERRO = "10"
+                MOVE "FIM DE ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF TAGTXT = "CABECALHO"
+                GO TO LER-ARQUIVO.
+           IF TAGTXT = "RODAPE TO"
+                MOVE "FIM DE ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       INC-WR1.
+           MOVE REGFORS TO REGFOR
+           DISPLAY LIMPAR
+           DISPLAY (4, 10) CNPJ
+           WRITE REGFOR
+           IF ST-ERRO = "22"
+                GO TO ALT-RW1.
+           IF ST-ERRO = "51" OR "61"
+                MOVE "CADFOR EM USO - AGUARDANDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-WR1.
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+                MOVE "ERRO NA INCLUSAO DO CNPJ DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO LER-ARQUIVO.
+           ADD 1 TO W-TOTINC
+           MOVE "CNPJ INCLUIDO DO ARQUIVO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO LER-ARQUIVO.
+
+       ALT-RW1.
+           REWRITE REGFOR
+           IF ST-ERRO = "51" OR "61"
+                MOVE "CADFOR EM USO - AGUARDANDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ALT-RW1.
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+                MOVE "ERRO NA ATUALIZACAO DO CNPJ DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO LER-ARQUIVO.
+           ADD 1 TO W-TOTALT
+           MOVE "CNPJ ATUALIZADO DO ARQUIVO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO LER-ARQUIVO.
+
+       ROT-FIM.
+           CLOSE CADFOR.
+       ROT-FIM1.
+           CLOSE CADFORS.
+       ROT-FIM2.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
