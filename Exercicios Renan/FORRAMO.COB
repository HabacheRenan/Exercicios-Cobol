@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORRAMO.
+      *******************************
+      * PROGRAMA PARA RELATORIO DE FORNECEDORES POR RAMO *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CNPJ
+                       ALTERNATE RECORD KEY IS
+                       NOMEFANTASIA WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADRAMO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODRAMO
+                       FILE STATUS  IS ST-ERRO2.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.DAT".
+       01 REGFOR.
+           03 CNPJ              PIC 9(14).
+           03 RAZAOSOCIAL       PIC X(35).
+           03 NOMEFANTASIA      PIC X(12).
+           03 FCEP               PIC 9(09).
+           03 NUMERO            PIC 9(05).
+           03 COMPL             PIC X(12).
+           03 DDD               PIC 9(02).
+           03 TEL               PIC 9(09).
+           03 EMAIL             PIC X(35).
+           03 RAMO              PIC 9(01).
+           03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
+
+       FD CADRAMO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADRAMO.DAT".
+       01 REGRAMO.
+           03 CODRAMO           PIC 9(01).
+           03 DESCRAMO          PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL        PIC 9(01) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRO2     PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+       01 CONLIN       PIC 9(03) VALUE 001.
+       01 LIN          PIC 9(03) VALUE ZEROS.
+       01 W-IDXR       PIC 9(01) VALUE ZEROS.
+       01 W-ACHOU      PIC X(01) VALUE "N".
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET1.
+           03 FILLER     PIC X(07) VALUE "RAMO: ".
+           03 DET1RAMO   PIC 9(01) VALUE ZEROS.
+           03 FILLER     PIC X(03) VALUE " - ".
+           03 DET1DESC   PIC X(20) VALUE SPACES.
+
+       01 DET2.
+           03 FILLER    PIC X(06) VALUE "CNPJ: ".
+           03 DETCNPJ   PIC 9(14) VALUE ZEROS.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 FILLER    PIC X(07) VALUE "RAZAO: ".
+           03 DETRAZAO  PIC X(35) VALUE SPACES.
+
+       01 DET3.
+           03 FILLER     PIC X(06) VALUE "NOME: ".
+           03 DETNOME   PIC X(12) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELARAM.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " FATEC ZONA LESTE         ***   RELATORIO DE".
+           05  LINE 02  COLUMN 46
+               VALUE  " FORNECEDORES POR RAMO  ***".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADFOR NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADFOR"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP2.
+           OPEN INPUT  CADRAMO
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "ARQUIVO DE CADRAMO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADRAMO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-001.
+           DISPLAY  TELARAM
+           MOVE ZEROS TO W-IDXR.
+
+       INC-SELRAMO.
+           ADD 1 TO W-IDXR
+           IF W-IDXR > 9
+              MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE W-IDXR TO CODRAMO
+           READ CADRAMO
+           IF ST-ERRO2 NOT = "00"
+              GO TO INC-SELRAMO.
+           MOVE "N" TO W-ACHOU
+           MOVE ZEROS TO CNPJ
+           START CADFOR KEY IS NOT LESS CNPJ INVALID KEY
+                 GO TO INC-SELRAMO.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADFOR NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO INC-SELRAMO
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFOR"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF RAMO NOT = W-IDXR OR STATUSFOR = "I"
+              GO TO INC-RD2.
+
+       ROT-MONTAR.
+           IF W-ACHOU = "N"
+              MOVE W-IDXR    TO DET1RAMO
+              MOVE DESCRAMO  TO DET1DESC
+              COMPUTE LIN = CONLIN + 3
+              DISPLAY (LIN, 01) DET1
+              ADD 1 TO CONLIN
+              MOVE "S" TO W-ACHOU.
+           MOVE CNPJ         TO DETCNPJ
+           MOVE RAZAOSOCIAL  TO DETRAZAO
+           MOVE NOMEFANTASIA TO DETNOME
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET3
+           ADD 3 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA RELATORIO : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 40) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELARAM
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFOR
+           CLOSE CADRAMO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
