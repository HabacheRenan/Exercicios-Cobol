@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP006.
+      ************************
+      * PROGRAMA PARA CADASTRAR TIPO DE PRODUTO *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADTIPO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODTIPO
+                       FILE STATUS IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADTIPO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADTIPO.DAT".
+       01 REGTIPO.
+           03 CODTIPO           PIC 9(01).
+           03 DESCTIPO          PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01  CADASTROTIPO.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "****************** CADASTRO DE TIPO DE PR".
+           05  LINE 01  COLUMN 43
+               VALUE  "ODUTO ******************".
+           05  LINE 03  COLUMN 01
+               VALUE  " CODIGO:     DESCRICAO DO TIPO:".
+           05  TCODTIPO
+               LINE 03  COLUMN 09  PIC 9(01)
+               USING  CODTIPO.
+           05  TDESCTIPO
+               LINE 03  COLUMN 33  PIC X(20)
+               USING  DESCTIPO.
+
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O CADTIPO.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADTIPO
+                 CLOSE CADTIPO
+                 MOVE "*** ARQUIVO CADTIPO FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R00
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADTIPO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INICIO.
+           MOVE ZEROS TO CODTIPO
+           MOVE SPACES TO DESCTIPO.
+
+           DISPLAY CADASTROTIPO.
+
+       R0.
+           ACCEPT TCODTIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+       LER-TIPO.
+           READ CADTIPO
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE "*** TIPO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA DE CADTIPO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** TIPO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R1.
+           ACCEPT TDESCTIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R0.
+           DISPLAY CADASTROTIPO.
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 25) "DADOS OK (S/N): ".
+                ACCEPT (22, 43) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROTIPO
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGTIPO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      DISPLAY CADASTROTIPO
+                      GO TO INICIO.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (22, 25)
+                "N=NOVO REGISTRO A=ALTERAR E=EXCLUIR".
+                ACCEPT (22, 66) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 25) MENS
+                IF W-OPCAO = "N"
+                   GO TO INICIO
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      DISPLAY CADASTROTIPO
+                      GO TO R1.
+       EXC-OPC.
+                DISPLAY (22, 25) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROTIPO
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADTIPO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO TIPO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (22, 25) "ALTERAR? (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** TIPO NAO ALTERADO *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY CADASTROTIPO
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGTIPO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                MOVE "ERRO NA ALTERACAO DO TIPO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADTIPO.
+           STOP RUN.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+           DISPLAY (22, 25) MENS.
+
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (22, 25) MENS.
+
+       ROT-MENS-FIM.
+           EXIT.
