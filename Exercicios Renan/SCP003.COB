@@ -30,6 +30,32 @@
                        ORGANIZATION IS INDEXED
                        ACCESS MODE IS DYNAMIC
                        RECORD KEY IS CEP
+                       ALTERNATE RECORD KEY IS
+                       CIDADE WITH DUPLICATES
+                       FILE STATUS IS ST-ERRO.
+      *
+           SELECT CADUNID ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODUNID
+                       FILE STATUS IS ST-ERRO.
+      *
+           SELECT CADTIPO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODTIPO
+                       FILE STATUS IS ST-ERRO.
+      *
+           SELECT CADHISPRECO ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT CADMOVEST ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT CADUF ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CODUF
                        FILE STATUS IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -46,7 +72,9 @@
            03 TIPOTXT          PIC X(15).
            03 FCNPJ             PIC 9(14).
            03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
            03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT3       PIC 9(08).
 
        FD CADFOR
            LABEL RECORD IS STANDARD
@@ -63,6 +91,9 @@
            03 EMAIL             PIC X(35).
            03 RAMO              PIC 9(01).
            03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
 
        FD CADEND
            LABEL RECORD IS STANDARD
@@ -73,7 +104,50 @@
            03 BAIRRO         PIC X(20).
            03 CIDADE         PIC X(20).
            03 UF             PIC X(02).
-           03 UFTXT          PIC X(20).  
+           03 UFTXT          PIC X(20).
+           03 STATUSEND      PIC X(01).
+           03 DATABAIXA2     PIC 9(08).
+           03 DATAULTALT2    PIC 9(08).
+
+       FD CADUNID
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADUNID.DAT".
+       01 REGUNID.
+           03 CODUNID           PIC X(02).
+           03 DESCUNID          PIC X(15).
+
+       FD CADTIPO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADTIPO.DAT".
+       01 REGTIPO.
+           03 CODTIPO           PIC 9(01).
+           03 DESCTIPO          PIC X(20).
+
+       FD CADHISPRECO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADHISPRECO.TXT".
+       01 REGHISPRECO.
+           03 HCODIGO           PIC 9(06).
+           03 HPRECOANT         PIC 9(09)V99.
+           03 HPRECONOVO        PIC 9(09)V99.
+           03 HDATA             PIC 9(08).
+
+       FD CADMOVEST
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADMOVEST.TXT".
+       01 REGMOVEST.
+           03 MCODIGO           PIC 9(06).
+           03 MTIPO             PIC X(01).
+           03 MQTD              PIC 9(06).
+           03 MOTIVO            PIC X(20).
+           03 MDATA             PIC 9(08).
+
+       FD CADUF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADUF.DAT".
+       01 REGUF.
+           03 CODUF             PIC X(02).
+           03 DESCUF            PIC X(20).
 
        WORKING-STORAGE SECTION.
        77 W-ACT                PIC 9(02) VALUE ZEROS.
@@ -84,15 +158,10 @@
            02 MENS2             PIC ZZZ.
        01 W-SEL                PIC 9(01) VALUE ZEROS.
        01 ST-ERRO              PIC X(02) VALUE "00".
+       01 W-PRECOANT           PIC 9(09)V99 VALUE ZEROS.
+       01 W-QTDANT             PIC 9(06) VALUE ZEROS.
 
-       01 TBUNIDADE.
-           03 TBUNIDADE-ITEM OCCURS 4 TIMES.
-               05 TBUNIDADE PIC X(15).
-       01 TBTIPO.
-           03 TBTIPO-ITEM OCCURS 9 TIMES.
-               05 TBTIPO PIC X(20).
-
-       SCREEN SECTION.     
+       SCREEN SECTION.
        01  CADASTROPRODUTO.
            05 BLANK SCREEN.
            05  LINE 01  COLUMN 01 
@@ -119,9 +188,11 @@
                VALUE  "               UF:".
            05  LINE 11  COLUMN 01 
                VALUE  " CIDADE:".
-           05  LINE 13  COLUMN 01 
+           05  LINE 13  COLUMN 01
                VALUE  " QUANTIDADE DO PRODUTO:".
-           05  LINE 15  COLUMN 01 
+           05  LINE 13  COLUMN 41
+               VALUE  "   ESTOQUE MINIMO:".
+           05  LINE 15  COLUMN 01
                VALUE  " PRECO DO PRODUTO:".
            05  TCOD
                LINE 03  COLUMN 10  PIC 9(06)
@@ -159,6 +230,9 @@
            05  TQUANTIDADE
                LINE 13  COLUMN 25  PIC 9(06)
                USING  QUANTIDADE.
+           05  TESTMIN
+               LINE 13  COLUMN 60  PIC 9(06)
+               USING  ESTMINIMO.
            05  TPRECO
                LINE 15  COLUMN 20  PIC 9(09)V99
                USING  PRECO.
@@ -195,22 +269,6 @@
            
 
        PROCEDURE DIVISION.
-       VETOR.
-           MOVE "LITRO" TO TBUNIDADE-ITEM(1)
-           MOVE "KILO" TO TBUNIDADE-ITEM(2)
-           MOVE "TONELADA" TO TBUNIDADE-ITEM(3)
-           MOVE "ARROBA" TO TBUNIDADE-ITEM(4).
-
-           MOVE "FERRAMENTAS" TO TBTIPO-ITEM(1)
-           MOVE "MOVEIS" TO TBTIPO-ITEM(2)
-           MOVE "ROUPAS" TO TBTIPO-ITEM(3)
-           MOVE "MEDICAMENTO" TO TBTIPO-ITEM(4)
-           MOVE "LIMPEZA" TO TBTIPO-ITEM(5)
-           MOVE "BRINQUEDO" TO TBTIPO-ITEM(6)
-           MOVE "COSMETICO" TO TBTIPO-ITEM(7)
-           MOVE "ELETRONICO" TO TBTIPO-ITEM(8)
-           MOVE "ALIMENTO" TO TBTIPO-ITEM(9).        
-
        R00.
            OPEN I-O CADPRO.
            IF ST-ERRO NOT = "00"
@@ -227,7 +285,7 @@
            ELSE
                  NEXT SENTENCE.
        RA0.
-           OPEN INPUT CADFOR.
+           OPEN I-O CADFOR.
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  OPEN OUTPUT CADFOR
@@ -243,7 +301,7 @@
                  NEXT SENTENCE.
 
        RB0.
-           OPEN INPUT CADEND.
+           OPEN I-O CADEND.
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  OPEN OUTPUT CADEND
@@ -258,9 +316,57 @@
            ELSE
                  NEXT SENTENCE.
 
+       RC0.
+           OPEN INPUT CADUNID.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADUNID
+                 CLOSE CADUNID
+                 OPEN INPUT CADUNID
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADUNID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RD0.
+           OPEN INPUT CADTIPO.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADTIPO
+                 CLOSE CADTIPO
+                 OPEN INPUT CADTIPO
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADTIPO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RE0.
+           OPEN EXTEND CADHISPRECO.
+
+       RE1.
+           OPEN EXTEND CADMOVEST.
+
+       RF0.
+           OPEN INPUT CADUF.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADUF
+                 CLOSE CADUF
+                 OPEN INPUT CADUF
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADUF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
        INICIO.
-           MOVE ZEROS TO FCNPJ TIPOPRODUTO CODIGO QUANTIDADE 
-           MOVE ZEROS TO PRECO CNPJ
+           MOVE ZEROS TO FCNPJ TIPOPRODUTO CODIGO QUANTIDADE
+           MOVE ZEROS TO PRECO CNPJ ESTMINIMO
            MOVE SPACES TO DESC UNIDADE UF CIDADE RAZAOSOCIAL 
            MOVE SPACES TO NOMEFANTASIA UNIDADETXT TIPOTXT.
 
@@ -276,6 +382,8 @@
            READ CADPRO
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE PRECO TO W-PRECOANT
+                MOVE QUANTIDADE TO W-QTDANT
                 MOVE "*** PRODUTO JA CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
@@ -294,30 +402,30 @@
        R2.
            DISPLAY TELA1
            ACCEPT TUNIDADE
-           IF UNIDADE = "LT" 
-               MOVE TBUNIDADE-ITEM(01) TO UNIDADETXT
-           ELSE
-               IF UNIDADE = "KG"
-                   MOVE TBUNIDADE-ITEM(02) TO UNIDADETXT
-               ELSE
-                   IF UNIDADE = "TL"
-                       MOVE TBUNIDADE-ITEM(03) TO UNIDADETXT
-                   ELSE
-                       IF UNIDADE = "AR"
-                           MOVE TBUNIDADE-ITEM(04) TO UNIDADETXT
-                       ELSE
-                           GO TO R2.
-           DISPLAY CADASTROPRODUTO.                             
+           MOVE UNIDADE TO CODUNID
+           READ CADUNID
+           IF ST-ERRO = "23"
+               MOVE "*** UNIDADE DE MEDIDA INVALIDA ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+           MOVE DESCUNID TO UNIDADETXT
+           DISPLAY CADASTROPRODUTO.
            IF W-ACT = 01
                    GO TO R1.
 
-       R3. 
+       R3.
            DISPLAY TELA3
            ACCEPT TTIPOPRODUTO
-           MOVE TBTIPO-ITEM(TIPOPRODUTO) TO TIPOTXT
+           MOVE TIPOPRODUTO TO CODTIPO
+           READ CADTIPO
+           IF ST-ERRO = "23"
+               MOVE "*** TIPO DE PRODUTO INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R3.
+           MOVE DESCTIPO TO TIPOTXT
            DISPLAY CADASTROPRODUTO.
            IF W-ACT = 01
-                   GO TO R2.  
+                   GO TO R2.
 
        R4.
            ACCEPT TFCNPJ
@@ -331,13 +439,68 @@
               IF ST-ERRO = "23"
                  MOVE "* CNPJ NAO EXISTE *" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R4
+                 GO TO R4A-PERGUNTA
               ELSE
                  MOVE "ERRO NA LEITURA DO CNPJ " TO MENS1
                  MOVE ST-ERRO TO MENS2
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM.
-           DISPLAY CADASTROPRODUTO.  
+           DISPLAY CADASTROPRODUTO.
+           GO TO R4B.
+
+       R4A-PERGUNTA.
+           DISPLAY (20, 12) "CADASTRAR ESSE FORNECEDOR AGORA (S/N) : ".
+           ACCEPT (20, 53) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE SPACES TO MENS
+              PERFORM ROT-MENS1
+              GO TO R4.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4A-PERGUNTA.
+
+       R4A-NOVOFOR.
+           DISPLAY (21, 01) "RAZAO SOCIAL: ".
+           ACCEPT  (21, 15) RAZAOSOCIAL.
+           DISPLAY (21, 55) "NOME FANTASIA: ".
+           ACCEPT  (21, 70) NOMEFANTASIA.
+           DISPLAY (22, 01) "CEP DO FORNECEDOR: ".
+           ACCEPT  (22, 20) FCEP.
+           MOVE FCEP TO CEP
+           READ CADEND
+           IF ST-ERRO = "23"
+              MOVE "* CEP INEXISTENTE, USE O SCP001 *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4A-NOVOFOR.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO CEP " TO MENS1
+              MOVE ST-ERRO TO MENS2
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           DISPLAY (23, 01) "NUMERO: ".
+           ACCEPT  (23, 09) NUMERO.
+           DISPLAY (23, 25) "COMPLEMENTO: ".
+           ACCEPT  (23, 38) COMPL.
+           DISPLAY (24, 01) "DDD: ".
+           ACCEPT  (24, 06) DDD.
+           DISPLAY (24, 12) "TELEFONE: ".
+           ACCEPT  (24, 22) TEL.
+           DISPLAY (24, 45) "EMAIL: ".
+           ACCEPT  (24, 52) EMAIL.
+           MOVE ZEROS TO RAMO DATABAIXA
+           MOVE SPACES TO RAMOTXT
+           MOVE "A" TO STATUSFOR
+           ACCEPT DATAULTALT FROM DATE YYYYMMDD
+           WRITE REGFOR
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+              MOVE "ERRO NA GRAVACAO DO FORNECEDOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE "*** FORNECEDOR CADASTRADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           DISPLAY CADASTROPRODUTO.
+           GO TO R4B.
 
        R4B.
            MOVE FCEP TO CEP
@@ -346,24 +509,71 @@
               IF ST-ERRO = "23"
                  MOVE "* CEP NAO EXISTE *" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R4
+                 GO TO R4B-PERGUNTA
               ELSE
                  MOVE "ERRO NA LEITURA DO CEP " TO MENS1
                  MOVE ST-ERRO TO MENS2
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM.
-           DISPLAY CADASTROPRODUTO.     
+           DISPLAY CADASTROPRODUTO.
+           GO TO R5.
+
+       R4B-PERGUNTA.
+           DISPLAY (20, 12) "CADASTRAR ESSE CEP AGORA (S/N) : ".
+           ACCEPT (20, 46) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE SPACES TO MENS
+              PERFORM ROT-MENS1
+              GO TO R4.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4B-PERGUNTA.
+
+       R4B-NOVOEND.
+           DISPLAY (21, 01) "LOGRADOURO: ".
+           ACCEPT  (21, 13) LOGRADOURO.
+           DISPLAY (21, 55) "BAIRRO: ".
+           ACCEPT  (21, 63) BAIRRO.
+           DISPLAY (22, 01) "CIDADE: ".
+           ACCEPT  (22, 09) CIDADE.
+           DISPLAY (22, 35) "UF: ".
+           ACCEPT  (22, 39) UF.
+           MOVE UF TO CODUF
+           READ CADUF
+           IF ST-ERRO = "23"
+              MOVE "*** UF INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4B-NOVOEND.
+           MOVE DESCUF TO UFTXT
+           MOVE ZEROS TO DATABAIXA2
+           MOVE "A" TO STATUSEND
+           ACCEPT DATAULTALT2 FROM DATE YYYYMMDD
+           WRITE REGEND
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+              MOVE "ERRO NA GRAVACAO DO CEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE "*** CEP CADASTRADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           DISPLAY CADASTROPRODUTO.
+           GO TO R5.
 
        R5.
            ACCEPT TQUANTIDADE
             IF W-ACT = 01
                    GO TO R4.
 
+       R5A.
+           ACCEPT TESTMIN
+            IF W-ACT = 01
+                   GO TO R5.
+
        R6.
            ACCEPT TPRECO
             IF W-ACT = 01
-                   GO TO R5. 
-           
+                   GO TO R5A.
+
            IF W-SEL = 1 
                 GO TO ALT-OPC. 
 
@@ -382,16 +592,24 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DATAULTALT3 FROM DATE YYYYMMDD
                 WRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      PERFORM VER-ESTOQUE THRU VER-ESTOQUE-FIM
                       GO TO INICIO.
                 IF ST-ERRO = "22"
                   MOVE "* PRODUTO JA EXISTE!!! *"
                   TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO INICIO
+                ELSE
+                IF ST-ERRO = "51" OR "61"
+                  MOVE "* CADPRO EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-WR1
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
                                                        TO MENS
@@ -436,6 +654,11 @@
                    MOVE "*** REGISTRO PRODUTO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADPRO EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -454,19 +677,62 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                IF PRECO NOT = W-PRECOANT
+                   MOVE CODIGO TO HCODIGO
+                   MOVE W-PRECOANT TO HPRECOANT
+                   MOVE PRECO TO HPRECONOVO
+                   ACCEPT HDATA FROM DATE YYYYMMDD
+                   WRITE REGHISPRECO.
+                IF QUANTIDADE NOT = W-QTDANT
+                   PERFORM REG-MOVEST THRU REG-MOVEST-FIM.
+       ALT-RW2.
+                ACCEPT DATAULTALT3 FROM DATE YYYYMMDD
                 REWRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   PERFORM VER-ESTOQUE THRU VER-ESTOQUE-FIM
                    GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADPRO EM USO POR OUTRO OPERADOR - AGUARDE *"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW2.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO FORNECEDOR"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       VER-ESTOQUE.
+                IF ESTMINIMO > ZEROS AND QUANTIDADE NOT > ESTMINIMO
+                   MOVE "*** ESTOQUE ABAIXO DO MINIMO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VER-ESTOQUE-FIM.
+                EXIT.
+      *
+       REG-MOVEST.
+                MOVE CODIGO TO MCODIGO
+                IF QUANTIDADE > W-QTDANT
+                   MOVE "E" TO MTIPO
+                   COMPUTE MQTD = QUANTIDADE - W-QTDANT
+                ELSE
+                   MOVE "S" TO MTIPO
+                   COMPUTE MQTD = W-QTDANT - QUANTIDADE.
+                DISPLAY (20, 01) "MOTIVO DA MOVIMENTACAO: ".
+                ACCEPT  (20, 25) MOTIVO.
+                ACCEPT MDATA FROM DATE YYYYMMDD
+                WRITE REGMOVEST.
+       REG-MOVEST-FIM.
+                EXIT.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
            CLOSE CADPRO
            CLOSE CADFOR
-           CLOSE CADEND.
+           CLOSE CADEND
+           CLOSE CADUNID
+           CLOSE CADTIPO
+           CLOSE CADHISPRECO
+           CLOSE CADMOVEST
+           CLOSE CADUF.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
