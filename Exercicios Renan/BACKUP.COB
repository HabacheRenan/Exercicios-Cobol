@@ -0,0 +1,524 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP.
+      ***********************************************************
+      * PROGRAMA PARA BACKUP E RESTAURACAO DOS ARQUIVOS MESTRES  *
+      ***********************************************************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADEND ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CEP
+                       ALTERNATE RECORD KEY IS
+                       CIDADE WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CNPJ
+                       ALTERNATE RECORD KEY IS
+                       NOMEFANTASIA WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPRO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODPRO
+                       ALTERNATE RECORD KEY IS
+                       DESC WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFOLHABKP ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+
+           SELECT CADENDBKP ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+
+           SELECT CADFORBKP ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+
+           SELECT CADPROBKP ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.DAT".
+       01 REGFOLHA.
+           03 CODIGO        PIC 9(06).
+           03 NOME          PIC X(30).
+           03 TIPOSALARIO   PIC X(01).
+           03 SALARIOBASE   PIC 9(06)V99.
+           03 NUMFILHOS     PIC 9(02).
+           03 DEPARTAMENTO  PIC 9(02).
+           03 FUNC          PIC X(01).
+           03 BRUTO         PIC 9(09)V99.
+           03 DEPTXT        PIC X(10).
+           03 TXTFUNC       PIC X(25).
+           03 INSS          PIC 9(06)V99.
+           03 IMPOSTO       PIC 9(06)V99.
+           03 SALFAMI       PIC 9(06)V99.
+           03 SALIQ         PIC 9(06)V99.
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
+
+       FD CADEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEND.DAT".
+       01 REGEND.
+           03 CEP            PIC 9(09).
+           03 LOGRADOURO     PIC X(35).
+           03 BAIRRO         PIC X(20).
+           03 CIDADE         PIC X(20).
+           03 UF             PIC X(02).
+           03 UFTXT          PIC X(20).
+           03 STATUSEND      PIC X(01).
+           03 DATABAIXA2     PIC 9(08).
+           03 DATAULTALT     PIC 9(08).
+
+       FD CADFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.DAT".
+       01 REGFOR.
+           03 CNPJ              PIC 9(14).
+           03 RAZAOSOCIAL       PIC X(35).
+           03 NOMEFANTASIA      PIC X(12).
+           03 FCEP              PIC 9(09).
+           03 NUMERO            PIC 9(05).
+           03 COMPL             PIC X(12).
+           03 DDD               PIC 9(02).
+           03 TEL               PIC 9(09).
+           03 EMAIL             PIC X(35).
+           03 RAMO              PIC 9(01).
+           03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA3        PIC 9(08).
+           03 DATAULTALT2       PIC 9(08).
+
+       FD CADPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+           03 CODPRO            PIC 9(06).
+           03 DESC              PIC X(30).
+           03 UNIDADE           PIC X(02).
+           03 UNIDADETXT        PIC X(15).
+           03 TIPOPRODUTO       PIC 9(01).
+           03 TIPOTXT           PIC X(15).
+           03 FCNPJ             PIC 9(14).
+           03 QUANTIDADE        PIC 9(06).
+           03 ESTMINIMO         PIC 9(06).
+           03 PRECO             PIC 9(09)V99.
+           03 DATAULTALT3       PIC 9(08).
+
+       FD CADFOLHABKP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.BKP".
+       01 REGFOLHABKP.
+           03 BKP-CODIGO        PIC 9(06).
+           03 BKP-NOME          PIC X(30).
+           03 BKP-TIPOSALARIO   PIC X(01).
+           03 BKP-SALARIOBASE   PIC 9(06)V99.
+           03 BKP-NUMFILHOS     PIC 9(02).
+           03 BKP-DEPARTAMENTO  PIC 9(02).
+           03 BKP-FUNC          PIC X(01).
+           03 BKP-BRUTO         PIC 9(09)V99.
+           03 BKP-DEPTXT        PIC X(10).
+           03 BKP-TXTFUNC       PIC X(25).
+           03 BKP-INSS          PIC 9(06)V99.
+           03 BKP-IMPOSTO       PIC 9(06)V99.
+           03 BKP-SALFAMI       PIC 9(06)V99.
+           03 BKP-SALIQ         PIC 9(06)V99.
+           03 BKP-DATANASC      PIC 9(08).
+           03 BKP-STATUSFUNC    PIC X(01).
+           03 BKP-DATABAIXA     PIC 9(08).
+           03 BKP-CPF           PIC 9(11).
+           03 BKP-DATAADMISSAO  PIC 9(08).
+
+       FD CADENDBKP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEND.BKP".
+       01 REGENDBKP.
+           03 BKP-CEP           PIC 9(09).
+           03 BKP-LOGRADOURO    PIC X(35).
+           03 BKP-BAIRRO        PIC X(20).
+           03 BKP-CIDADE        PIC X(20).
+           03 BKP-UF            PIC X(02).
+           03 BKP-UFTXT         PIC X(20).
+           03 BKP-STATUSEND     PIC X(01).
+           03 BKP-DATABAIXA2    PIC 9(08).
+           03 BKP-DATAULTALT    PIC 9(08).
+
+       FD CADFORBKP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.BKP".
+       01 REGFORBKP.
+           03 BKP-CNPJ          PIC 9(14).
+           03 BKP-RAZAOSOCIAL   PIC X(35).
+           03 BKP-NOMEFANTASIA  PIC X(12).
+           03 BKP-FCEP          PIC 9(09).
+           03 BKP-NUMERO        PIC 9(05).
+           03 BKP-COMPL         PIC X(12).
+           03 BKP-DDD           PIC 9(02).
+           03 BKP-TEL           PIC 9(09).
+           03 BKP-EMAIL         PIC X(35).
+           03 BKP-RAMO          PIC 9(01).
+           03 BKP-RAMOTXT       PIC X(20).
+           03 BKP-STATUSFOR     PIC X(01).
+           03 BKP-DATABAIXA3    PIC 9(08).
+           03 BKP-DATAULTALT2   PIC 9(08).
+
+       FD CADPROBKP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.BKP".
+       01 REGPROBKP.
+           03 BKP-CODPRO        PIC 9(06).
+           03 BKP-DESC          PIC X(30).
+           03 BKP-UNIDADE       PIC X(02).
+           03 BKP-UNIDADETXT    PIC X(15).
+           03 BKP-TIPOPRODUTO   PIC 9(01).
+           03 BKP-TIPOTXT       PIC X(15).
+           03 BKP-FCNPJ         PIC 9(14).
+           03 BKP-QUANTIDADE    PIC 9(06).
+           03 BKP-ESTMINIMO     PIC 9(06).
+           03 BKP-PRECO         PIC 9(09)V99.
+           03 BKP-DATAULTALT3   PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRO2     PIC X(02) VALUE "00".
+       01 W-SEL        PIC 9(02) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(50) VALUE SPACES.
+       01 W-TOTREG     PIC 9(06) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELABACKUP.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "************ BACKUP / RESTAURACAO DOS ARQUIVOS".
+           05  LINE 01  COLUMN 49
+               VALUE  " MESTRES ************".
+           05  LINE 04  COLUMN 01
+               VALUE  " 01 - BACKUP DE CADFOLHA    | 05 - RESTAURAR".
+           05  LINE 04  COLUMN 46
+               VALUE  " CADFOLHA".
+           05  LINE 06  COLUMN 01
+               VALUE  " 02 - BACKUP DE CADEND      | 06 - RESTAURAR".
+           05  LINE 06  COLUMN 46
+               VALUE  " CADEND".
+           05  LINE 08  COLUMN 01
+               VALUE  " 03 - BACKUP DE CADFOR      | 07 - RESTAURAR".
+           05  LINE 08  COLUMN 46
+               VALUE  " CADFOR".
+           05  LINE 10  COLUMN 01
+               VALUE  " 04 - BACKUP DE CADPRO      | 08 - RESTAURAR".
+           05  LINE 10  COLUMN 46
+               VALUE  " CADPRO".
+           05  LINE 14  COLUMN 01
+               VALUE  " 00 - VOLTAR".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       NIVEL1.
+           DISPLAY TELABACKUP.
+           DISPLAY (18, 20) "*** SELECIONE A OPCAO : .. ***".
+           ACCEPT (18, 44) W-SEL.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO ROT-FIM.
+           IF W-SEL = ZEROS
+                      GO TO ROT-FIM.
+           IF W-SEL = 01
+                      GO TO BKP-FOLHA.
+           IF W-SEL = 02
+                      GO TO BKP-END.
+           IF W-SEL = 03
+                      GO TO BKP-FOR.
+           IF W-SEL = 04
+                      GO TO BKP-PRO.
+           IF W-SEL = 05
+                      GO TO RST-FOLHA.
+           IF W-SEL = 06
+                      GO TO RST-END.
+           IF W-SEL = 07
+                      GO TO RST-FOR.
+           IF W-SEL = 08
+                      GO TO RST-PRO.
+           MOVE "*** OPCAO INVALIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+      *
+      **********************
+      * ROTINA DE BACKUP   *
+      **********************
+      *
+       BKP-FOLHA.
+           OPEN INPUT CADFOLHA
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** ERRO NA ABERTURA DE CADFOLHA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
+           OPEN OUTPUT CADFOLHABKP
+           MOVE ZEROS TO W-TOTREG.
+       BKP-FOLHA-RD.
+           READ CADFOLHA NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO BKP-FOLHA-FIM.
+           MOVE REGFOLHA TO REGFOLHABKP
+           WRITE REGFOLHABKP
+           ADD 1 TO W-TOTREG
+           GO TO BKP-FOLHA-RD.
+       BKP-FOLHA-FIM.
+           CLOSE CADFOLHA
+           CLOSE CADFOLHABKP
+           MOVE "*** BACKUP DE CADFOLHA CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+
+       BKP-END.
+           OPEN INPUT CADEND
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** ERRO NA ABERTURA DE CADEND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
+           OPEN OUTPUT CADENDBKP
+           MOVE ZEROS TO W-TOTREG.
+       BKP-END-RD.
+           READ CADEND NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO BKP-END-FIM.
+           MOVE REGEND TO REGENDBKP
+           WRITE REGENDBKP
+           ADD 1 TO W-TOTREG
+           GO TO BKP-END-RD.
+       BKP-END-FIM.
+           CLOSE CADEND
+           CLOSE CADENDBKP
+           MOVE "*** BACKUP DE CADEND CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+
+       BKP-FOR.
+           OPEN INPUT CADFOR
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** ERRO NA ABERTURA DE CADFOR ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
+           OPEN OUTPUT CADFORBKP
+           MOVE ZEROS TO W-TOTREG.
+       BKP-FOR-RD.
+           READ CADFOR NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO BKP-FOR-FIM.
+           MOVE REGFOR TO REGFORBKP
+           WRITE REGFORBKP
+           ADD 1 TO W-TOTREG
+           GO TO BKP-FOR-RD.
+       BKP-FOR-FIM.
+           CLOSE CADFOR
+           CLOSE CADFORBKP
+           MOVE "*** BACKUP DE CADFOR CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+
+       BKP-PRO.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** ERRO NA ABERTURA DE CADPRO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
+           OPEN OUTPUT CADPROBKP
+           MOVE ZEROS TO W-TOTREG.
+       BKP-PRO-RD.
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO BKP-PRO-FIM.
+           MOVE REGPRO TO REGPROBKP
+           WRITE REGPROBKP
+           ADD 1 TO W-TOTREG
+           GO TO BKP-PRO-RD.
+       BKP-PRO-FIM.
+           CLOSE CADPRO
+           CLOSE CADPROBKP
+           MOVE "*** BACKUP DE CADPRO CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+      *
+      **********************
+      * ROTINA DE RESTAURO *
+      **********************
+      *
+       RST-FOLHA.
+           OPEN INPUT CADFOLHABKP
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "*** NAO HA BACKUP DE CADFOLHA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
+           MOVE "N" TO W-OPCAO
+           DISPLAY (18, 10) "*** RESTAURAR CADFOLHA (S/N) : . ***"
+           ACCEPT  (18, 41) W-OPCAO  WITH UPDATE
+           IF W-OPCAO NOT = "S"
+                 CLOSE CADFOLHABKP
+                 GO TO NIVEL1.
+           OPEN OUTPUT CADFOLHA
+           MOVE ZEROS TO W-TOTREG.
+       RST-FOLHA-RD.
+           READ CADFOLHABKP
+           IF ST-ERRO2 NOT = "00"
+                 GO TO RST-FOLHA-FIM.
+           MOVE REGFOLHABKP TO REGFOLHA
+           WRITE REGFOLHA
+           ADD 1 TO W-TOTREG
+           GO TO RST-FOLHA-RD.
+       RST-FOLHA-FIM.
+           CLOSE CADFOLHABKP
+           CLOSE CADFOLHA
+           MOVE "*** RESTAURACAO DE CADFOLHA CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+
+       RST-END.
+           OPEN INPUT CADENDBKP
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "*** NAO HA BACKUP DE CADEND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
+           MOVE "N" TO W-OPCAO
+           DISPLAY (18, 10) "*** RESTAURAR CADEND (S/N) : . ***"
+           ACCEPT  (18, 39) W-OPCAO  WITH UPDATE
+           IF W-OPCAO NOT = "S"
+                 CLOSE CADENDBKP
+                 GO TO NIVEL1.
+           OPEN OUTPUT CADEND
+           MOVE ZEROS TO W-TOTREG.
+       RST-END-RD.
+           READ CADENDBKP
+           IF ST-ERRO2 NOT = "00"
+                 GO TO RST-END-FIM.
+           MOVE REGENDBKP TO REGEND
+           WRITE REGEND
+           ADD 1 TO W-TOTREG
+           GO TO RST-END-RD.
+       RST-END-FIM.
+           CLOSE CADENDBKP
+           CLOSE CADEND
+           MOVE "*** RESTAURACAO DE CADEND CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+
+       RST-FOR.
+           OPEN INPUT CADFORBKP
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "*** NAO HA BACKUP DE CADFOR ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
+           MOVE "N" TO W-OPCAO
+           DISPLAY (18, 10) "*** RESTAURAR CADFOR (S/N) : . ***"
+           ACCEPT  (18, 39) W-OPCAO  WITH UPDATE
+           IF W-OPCAO NOT = "S"
+                 CLOSE CADFORBKP
+                 GO TO NIVEL1.
+           OPEN OUTPUT CADFOR
+           MOVE ZEROS TO W-TOTREG.
+       RST-FOR-RD.
+           READ CADFORBKP
+           IF ST-ERRO2 NOT = "00"
+                 GO TO RST-FOR-FIM.
+           MOVE REGFORBKP TO REGFOR
+           WRITE REGFOR
+           ADD 1 TO W-TOTREG
+           GO TO RST-FOR-RD.
+       RST-FOR-FIM.
+           CLOSE CADFORBKP
+           CLOSE CADFOR
+           MOVE "*** RESTAURACAO DE CADFOR CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+
+       RST-PRO.
+           OPEN INPUT CADPROBKP
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "*** NAO HA BACKUP DE CADPRO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NIVEL1.
+           MOVE "N" TO W-OPCAO
+           DISPLAY (18, 10) "*** RESTAURAR CADPRO (S/N) : . ***"
+           ACCEPT  (18, 39) W-OPCAO  WITH UPDATE
+           IF W-OPCAO NOT = "S"
+                 CLOSE CADPROBKP
+                 GO TO NIVEL1.
+           OPEN OUTPUT CADPRO
+           MOVE ZEROS TO W-TOTREG.
+       RST-PRO-RD.
+           READ CADPROBKP
+           IF ST-ERRO2 NOT = "00"
+                 GO TO RST-PRO-FIM.
+           MOVE REGPROBKP TO REGPRO
+           WRITE REGPRO
+           ADD 1 TO W-TOTREG
+           GO TO RST-PRO-RD.
+       RST-PRO-FIM.
+           CLOSE CADPROBKP
+           CLOSE CADPRO
+           MOVE "*** RESTAURACAO DE CADPRO CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO NIVEL1.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           EXIT PROGRAM.
+       ROT-FIM1.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
