@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLERITE.
+      *******************************
+      * PROGRAMA PARA IMPRESSAO DO HOLERITE DO FUNCIONARIO *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADFOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.DAT".
+       01 REGFOLHA.
+           03 CODIGO        PIC 9(06).
+           03 NOME          PIC X(30).
+           03 TIPOSALARIO   PIC X(01).
+           03 SALARIOBASE   PIC 9(06)V99.
+           03 NUMFILHOS     PIC 9(02).
+           03 DEPARTAMENTO  PIC 9(02).
+           03 FUNC          PIC X(01).
+           03 BRUTO         PIC 9(09)V99.
+           03 DEPTXT        PIC X(10).
+           03 TXTFUNC       PIC X(25).
+           03 INSS          PIC 9(06)V99.
+           03 IMPOSTO       PIC 9(06)V99.
+           03 SALFAMI       PIC 9(06)V99.
+           03 SALIQ         PIC 9(06)V99.
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL          PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 LIMPA          PIC X(55) VALUE SPACES.
+       01 W-DATAREF      PIC 9(08) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+           03 FILLER    PIC X(09) VALUE "CODIGO: ".
+           03 DETCODIGO PIC 9(06) VALUE ZEROS.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 FILLER    PIC X(06) VALUE "NOME: ".
+           03 DETNOME   PIC X(30) VALUE SPACES.
+
+       01 DET3.
+           03 FILLER       PIC X(14) VALUE "DEPARTAMENTO: ".
+           03 DETDEPTXT    PIC X(10) VALUE SPACES.
+           03 FILLER       PIC X(09) VALUE " FUNCAO: ".
+           03 DETTXTFUNC   PIC X(25) VALUE SPACES.
+
+       01 DET4.
+           03 FILLER      PIC X(15) VALUE "SALARIO BASE: ".
+           03 DETSALBASE  PIC 9(06)V99 VALUE ZEROS.
+           03 FILLER      PIC X(14) VALUE " SAL. BRUTO: ".
+           03 DETBRUTO    PIC 9(09)V99 VALUE ZEROS.
+
+       01 DET5.
+           03 FILLER      PIC X(07) VALUE "INSS: ".
+           03 DETINSS     PIC 9(06)V99 VALUE ZEROS.
+           03 FILLER      PIC X(10) VALUE " IMPOSTO: ".
+           03 DETIMPOSTO  PIC 9(06)V99 VALUE ZEROS.
+           03 FILLER      PIC X(14) VALUE " SAL FAMILIA: ".
+           03 DETSALFAMI  PIC 9(06)V99 VALUE ZEROS.
+
+       01 DET6.
+           03 FILLER      PIC X(17) VALUE "SALARIO LIQUIDO: ".
+           03 DETSALIQ    PIC 9(06)V99 VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELAHOL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " FATEC ZONA LESTE         ***   HOLERITE DO".
+           05  LINE 02  COLUMN 45
+               VALUE  " FUNCIONARIO  ***".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADFOLHA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADFOLHA NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADFOLHA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-001.
+           DISPLAY  TELAHOL.
+
+       R0.
+           DISPLAY (04, 01) "CODIGO DO FUNCIONARIO: ".
+           ACCEPT  (04, 25) CODIGO.
+           IF CODIGO = ZEROS
+              GO TO ROT-FIM.
+           READ CADFOLHA
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0.
+
+       ROT-MONTAR.
+           MOVE CODIGO    TO DETCODIGO
+           MOVE NOME      TO DETNOME
+           MOVE DEPTXT    TO DETDEPTXT
+           MOVE TXTFUNC   TO DETTXTFUNC
+           MOVE SALARIOBASE TO DETSALBASE
+           MOVE BRUTO     TO DETBRUTO
+           MOVE INSS      TO DETINSS
+           MOVE IMPOSTO   TO DETIMPOSTO
+           MOVE SALFAMI   TO DETSALFAMI
+           MOVE SALIQ     TO DETSALIQ
+           DISPLAY (06, 01) DET2
+           DISPLAY (08, 01) DET3
+           DISPLAY (10, 01) DET4
+           DISPLAY (12, 01) DET5
+           DISPLAY (14, 01) DET6.
+
+       ROT-SOL.
+           DISPLAY (23, 13) " *** OUTRO HOLERITE : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 36) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  DISPLAY TELAHOL
+                  GO TO R0.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFOLHA.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
