@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTOTAL.
+      *******************************
+      * PROGRAMA PARA RELATORIO DE CUSTO DA FOLHA POR DEPARTAMENTO *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODIGO
+                       ALTERNATE RECORD KEY IS
+                       NOME WITH DUPLICATES
+                       ALTERNATE RECORD KEY IS CPF
+                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT CADDEPTO ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CODDEPTO
+                       FILE STATUS  IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADFOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOLHA.DAT".
+       01 REGFOLHA.
+           03 CODIGO        PIC 9(06).
+           03 NOME          PIC X(30).
+           03 TIPOSALARIO   PIC X(01).
+           03 SALARIOBASE   PIC 9(06)V99.
+           03 NUMFILHOS     PIC 9(02).
+           03 DEPARTAMENTO  PIC 9(02).
+           03 FUNC          PIC X(01).
+           03 BRUTO         PIC 9(09)V99.
+           03 DEPTXT        PIC X(10).
+           03 TXTFUNC       PIC X(25).
+           03 INSS          PIC 9(06)V99.
+           03 IMPOSTO       PIC 9(06)V99.
+           03 SALFAMI       PIC 9(06)V99.
+           03 SALIQ         PIC 9(06)V99.
+           03 DATANASC      PIC 9(08).
+           03 STATUSFUNC    PIC X(01).
+           03 DATABAIXA     PIC 9(08).
+           03 CPF           PIC 9(11).
+           03 DATAADMISSAO  PIC 9(08).
+
+       FD CADDEPTO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADDEPTO.DAT".
+       01 REGDEPTO.
+           03 CODDEPTO          PIC 9(02).
+           03 DESCDEPTO         PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL          PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 LIMPA          PIC X(55) VALUE SPACES.
+       01 CONLIN         PIC 9(03) VALUE 001.
+       01 LIN            PIC 9(03) VALUE ZEROS.
+       01 W-IDXD         PIC 9(02) VALUE ZEROS.
+       01 TAB-DEPTO.
+           03 TD-ITEM OCCURS 99 TIMES.
+               05 TD-QTDFUNC  PIC 9(04).
+               05 TD-TOTBRUTO PIC 9(11)V99.
+               05 TD-TOTLIQ   PIC 9(11)V99.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+           03 FILLER      PIC X(14) VALUE "DEPARTAMENTO: ".
+           03 DETCODDEPTO PIC 9(02) VALUE ZEROS.
+           03 FILLER      PIC X(03) VALUE " - ".
+           03 DETDESCDEP  PIC X(30) VALUE SPACES.
+
+       01 DET3.
+           03 FILLER      PIC X(16) VALUE "FUNCIONARIOS: ".
+           03 DETQTDFUNC  PIC 9(04) VALUE ZEROS.
+           03 FILLER      PIC X(16) VALUE " TOTAL BRUTO: ".
+           03 DETTOTBRUTO PIC 9(11)V99 VALUE ZEROS.
+
+       01 DET4.
+           03 FILLER      PIC X(16) VALUE "TOTAL LIQUIDO: ".
+           03 DETTOTLIQ   PIC 9(11)V99 VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELADEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " FATEC ZONA LESTE         ***   RELATORIO DE".
+           05  LINE 02  COLUMN 46
+               VALUE  " CUSTO POR DEPTO  ***".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADFOLHA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADFOLHA NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADFOLHA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP2.
+           OPEN INPUT  CADDEPTO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADDEPTO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADDEPTO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-001.
+           DISPLAY  TELADEP.
+
+       SOMA-RD2.
+           READ CADFOLHA NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO SOMA-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFOLHA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF STATUSFUNC = "I" OR DEPARTAMENTO = ZEROS
+              GO TO SOMA-RD2.
+           ADD 1 TO TD-QTDFUNC(DEPARTAMENTO)
+           ADD BRUTO TO TD-TOTBRUTO(DEPARTAMENTO)
+           ADD SALIQ TO TD-TOTLIQ(DEPARTAMENTO)
+           GO TO SOMA-RD2.
+
+       SOMA-FIM.
+           MOVE 1 TO W-IDXD.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           IF W-IDXD > 99
+              MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           IF TD-QTDFUNC(W-IDXD) = ZEROS
+              ADD 1 TO W-IDXD
+              GO TO INC-RD2.
+           MOVE W-IDXD TO CODDEPTO
+           READ CADDEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DESCDEPTO.
+
+       ROT-MONTAR.
+           MOVE W-IDXD       TO DETCODDEPTO
+           MOVE DESCDEPTO    TO DETDESCDEP
+           MOVE TD-QTDFUNC(W-IDXD)  TO DETQTDFUNC
+           MOVE TD-TOTBRUTO(W-IDXD) TO DETTOTBRUTO
+           MOVE TD-TOTLIQ(W-IDXD)   TO DETTOTLIQ
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET3
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 3
+           DISPLAY (LIN, 01) DET4
+           ADD 3 TO CONLIN
+           ADD 1 TO W-IDXD
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA RELATORIO : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 40) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELADEP
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFOLHA
+           CLOSE CADDEPTO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
