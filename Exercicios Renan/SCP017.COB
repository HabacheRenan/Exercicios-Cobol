@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCP017.
+      ************************
+      * PROGRAMA PARA CADASTRAR ENDERECO POR FORNECEDOR *
+      ***********************
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFOREND ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS NUMFOREND
+                       FILE STATUS IS ST-ERRO
+                       ALTERNATE RECORD KEY IS EFCNPJ
+                                   WITH DUPLICATES.
+      *
+           SELECT CADFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY IS CNPJ
+                       ALTERNATE RECORD KEY IS NOMEFANTASIA
+                       WITH DUPLICATES
+                       FILE STATUS IS ST-ERRO.
+      *
+           SELECT CADEND ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CEP
+                       ALTERNATE RECORD KEY IS
+                       CIDADE WITH DUPLICATES
+                       FILE STATUS IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFOREND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOREND.DAT".
+       01 REGFOREND.
+           03 NUMFOREND         PIC 9(06).
+           03 EFCNPJ            PIC 9(14).
+           03 ECEP              PIC 9(09).
+           03 ENUMERO           PIC 9(05).
+           03 ECOMPL            PIC X(12).
+
+       FD CADFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFOR.DAT".
+       01 REGFOR.
+           03 CNPJ              PIC 9(14).
+           03 RAZAOSOCIAL       PIC X(35).
+           03 NOMEFANTASIA      PIC X(12).
+           03 FCEP              PIC 9(09).
+           03 NUMERO            PIC 9(05).
+           03 COMPL             PIC X(12).
+           03 DDD               PIC 9(02).
+           03 TEL               PIC 9(09).
+           03 EMAIL             PIC X(35).
+           03 RAMO              PIC 9(01).
+           03 RAMOTXT           PIC X(20).
+           03 STATUSFOR         PIC X(01).
+           03 DATABAIXA         PIC 9(08).
+           03 DATAULTALT        PIC 9(08).
+
+       FD CADEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADEND.DAT".
+       01 REGEND.
+           03 CEP            PIC 9(09).
+           03 LOGRADOURO     PIC X(35).
+           03 BAIRRO         PIC X(20).
+           03 CIDADE         PIC X(20).
+           03 UF             PIC X(02).
+           03 UFTXT          PIC X(20).
+           03 STATUSEND      PIC X(01).
+           03 DATABAIXA      PIC 9(08).
+           03 DATAULTALT     PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 W-ACT                PIC 9(02) VALUE ZEROS.
+       77 W-CONT               PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO              PIC X(01) VALUE SPACES.
+       01 MENS                 PIC X(50) VALUE SPACES.
+       01 W-SEL                PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO              PIC X(02) VALUE "00".
+
+       SCREEN SECTION.
+       01  CADASTROFOREND.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "********* CADASTRO DE ENDERECO POR FORNECE".
+           05  LINE 01  COLUMN 44
+               VALUE  "DOR *********".
+           05  LINE 03  COLUMN 01
+               VALUE  " NUMERO DO REGISTRO :".
+           05  LINE 05  COLUMN 01
+               VALUE  " CNPJ DO FORNECEDOR :".
+           05  LINE 07  COLUMN 01
+               VALUE  " CEP                :".
+           05  LINE 09  COLUMN 01
+               VALUE  " NUMERO             :".
+           05  LINE 11  COLUMN 01
+               VALUE  " COMPLEMENTO        :".
+           05  TNUMFOREND
+               LINE 03  COLUMN 23  PIC 9(06)
+               USING  NUMFOREND.
+           05  TEFCNPJ
+               LINE 05  COLUMN 23  PIC 9(14)
+               USING  EFCNPJ.
+           05  TECEP
+               LINE 07  COLUMN 23  PIC 9(09)
+               USING  ECEP.
+           05  TENUMERO
+               LINE 09  COLUMN 23  PIC 9(05)
+               USING  ENUMERO.
+           05  TECOMPL
+               LINE 11  COLUMN 23  PIC X(12)
+               USING  ECOMPL.
+
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O CADFOREND.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFOREND
+                 CLOSE CADFOREND
+                 OPEN I-O CADFOREND
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOREND" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RA0.
+           OPEN INPUT CADFOR.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFOR
+                 CLOSE CADFOR
+                 OPEN INPUT CADFOR
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       RB0.
+           OPEN INPUT CADEND.
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADEND
+                 CLOSE CADEND
+                 OPEN INPUT CADEND
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADEND" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INICIO.
+           MOVE ZEROS TO NUMFOREND EFCNPJ ECEP ENUMERO
+           MOVE SPACES TO ECOMPL.
+
+           DISPLAY CADASTROFOREND.
+
+       R0.
+           ACCEPT TNUMFOREND
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+       LER-FOREND.
+           READ CADFOREND
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE "*** REGISTRO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO AO LER CADFOREND" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** REGISTRO NAO CADASTRADO AINDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R1.
+           ACCEPT TEFCNPJ
+           IF W-ACT = 01
+                   GO TO R0.
+           MOVE EFCNPJ TO CNPJ
+           READ CADFOR
+           IF ST-ERRO = "23"
+               MOVE "* CNPJ NAO EXISTE, USE O SCP002 *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO CNPJ" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R2.
+           ACCEPT TECEP
+           IF W-ACT = 01
+                   GO TO R1.
+           MOVE ECEP TO CEP
+           READ CADEND
+           IF ST-ERRO = "23"
+               MOVE "* CEP NAO CADASTRADO, USE O SCP001 *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO CEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       R3.
+           ACCEPT TENUMERO
+           IF W-ACT = 01
+                   GO TO R2.
+
+       R4.
+           ACCEPT TECOMPL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           DISPLAY CADASTROFOREND.
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFOREND
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INICIO.
+                IF ST-ERRO = "22"
+                  MOVE "* REGISTRO JA EXISTE!!! *"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INICIO
+                ELSE
+                IF ST-ERRO = "51" OR "61"
+                  MOVE "* CADFOREND EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-WR1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADFOREND"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO INICIO
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      DISPLAY CADASTROFOREND
+                      GO TO R1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFOREND RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADFOREND EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFOREND
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INICIO.
+                IF ST-ERRO = "51" OR "61"
+                   MOVE "* CADFOREND EM USO POR OUTRO OPERADOR-AGUARDE*"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADFOREND
+           CLOSE CADEND
+           CLOSE CADFOR.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (20, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (20, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
